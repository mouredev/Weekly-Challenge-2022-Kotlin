@@ -1,38 +1,367 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PALINDROMO.
-       ENVIRONMENT     DIVISION.
-       DATA            DIVISION.
-       WORKING-STORAGE SECTION.
-       01  ELTEXTO     PIC X(8000). * variable que contiene el texto
-       01  MITEXTO     PIC X(8000). * variable con el texto sin signos raros
-       01  LARGO       PIC 9(4). * largo del texto
-       01  MITAD       PIC 9(4). * mitad de longitud del texto 
-       01  LI          PIC 9(4). * contador
-       01  XX          PIC 9(4). * contador
-       01  C1          PIC 9.    * booleano
-       PROCEDURE       DIVISION.
-      * Aceptamos el texto y primero cambiamos los carácteres con tilde.
-           ACCEPT ELTEXTO 
-           INSPECT ELTEXTO CONVERTING "ÁÉÍÓÚáéíóú" TO "AEIOUAEIOU"
-      * Averiguamos la longitud del texto introducido y quitamos todo lo que no sean letras o números 
-      * el restulado se guarda en la variable MITEXTO.     
-           MOVE FUNCTION UPPER-CASE(ELTEXTO) TO ELTEXTO
-           COMPUTE LARGO = FUNCTION STORED-CHAR-LENGTH(ELTEXTO)
-           INITIALIZE XX MITEXTO
-           PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > LARGO
-              IF (ELTEXTO(LI:1) >= '0' AND ELTEXTO(LI:1) <= '9') 
-              OR (ELTEXTO(LI:1) >= 'A' AND ELTEXTO(LI:1) <= 'Z') 
-                 ADD 1 TO XX MOVE ELTEXTO(LI:1) TO MITEXTO(XX:1)
-              END-IF
-           END-PERFORM
-      * Volvemos a ver la longitud de Mitexto y dividimos entre 2.
-           COMPUTE LARGO = FUNCTION STORED-CHAR-LENGTH(MITEXTO)
-           COMPUTE MITAD = LARGO / 2
-      * Recorremos la variable con el string comparando el primero con el último y sucesivos     
-           MOVE 0 TO C1
-           PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > MITAD OR C1 = 1
-              IF MITEXTO(LI:1) NOT = MITEXTO(LARGO:1) MOVE 1 TO C1 END-IF
-              COMPUTE LARGO = LARGO - 1
-           END-PERFORM
-           IF C1 = 0 DISPLAY 'PERFECTO' ELSE DISPLAY 'ERROR' END-IF
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PALINDROMO.
+000300 AUTHOR.         EQUIPO DE PROCESO BATCH.
+000400 INSTALLATION.   DEPARTAMENTO DE VALIDACION DE TEXTOS.
+000500 DATE-WRITTEN.   ENERO 2022.
+000600 DATE-COMPILED.  ENERO 2022.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* FECHA       INIC.  DESCRIPCION
+001100* ----------  -----  ---------------------------------------------
+001200* 2022-01-03  JCM    PROGRAMA ORIGINAL. COMPRUEBA SI ELTEXTO ES
+001300*                    PALINDROMO A PARTIR DE UN ACCEPT.
+002400* 2026-08-09  MNT    CONVERTIDO A PROCESO POR LOTES: LEE VARIAS
+002500*                    CADENAS DESDE ELTEXTO-FILE EN LUGAR DE UN
+002600*                    UNICO ACCEPT.
+002650* 2026-08-09  MNT    SE SUSTITUYE EL DISPLAY DE RESULTADO POR UN
+002660*                    FICHERO INFORME (PALINDROMO-RPT) IMPRIMIBLE.
+002670* 2026-08-09  MNT    SE ANADE CHECKPOINT/REINICIO (PALINDROMO-CKP)
+002680*                    PARA RELANZAR LOTES GRANDES SIN REPROCESAR.
+002690* 2026-08-09  MNT    EL CHECKPOINT SE PONE A CERO AL TERMINAR UNA
+002695*                    EJECUCION COMPLETA, PARA QUE UN ELTEXTO NUEVO
+002696*                    NO SE TRATE COMO CONTINUACION DEL ANTERIOR.
+002700*----------------------------------------------------------------
+002800 ENVIRONMENT     DIVISION.
+002900 INPUT-OUTPUT    SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ELTEXTO-FILE ASSIGN TO "ELTEXTO"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003250     SELECT PALINDROMO-RPT ASSIGN TO "PALINDRPT"
+003260         ORGANIZATION IS LINE SEQUENTIAL
+003265         FILE STATUS IS WS-RPT-STATUS.
+003270     SELECT PALINDROMO-CKP ASSIGN TO "PALINDCKP"
+003280         ORGANIZATION IS LINE SEQUENTIAL
+003290         FILE STATUS IS WS-CKP-STATUS.
+003295     SELECT PALINDROMO-REJ ASSIGN TO "PALINDREJ"
+003296         ORGANIZATION IS LINE SEQUENTIAL
+003297         FILE STATUS IS WS-REJ-STATUS.
+003300 DATA            DIVISION.
+003400 FILE            SECTION.
+003500 FD  ELTEXTO-FILE
+003600     RECORDING MODE IS F.
+003700 01  ELTEXTO-REGISTRO        PIC X(8000).
+003750 FD  PALINDROMO-RPT
+003760     RECORDING MODE IS F.
+003770 01  RPT-REGISTRO.
+003780     05  RPT-ELTEXTO         PIC X(8000).
+003790     05  FILLER              PIC X(01) VALUE SPACE.
+003800     05  RPT-MITEXTO         PIC X(8000).
+003810     05  FILLER              PIC X(01) VALUE SPACE.
+003820     05  RPT-LARGO           PIC ZZZ9.
+003830     05  FILLER              PIC X(01) VALUE SPACE.
+003840     05  RPT-VEREDICTO       PIC X(08).
+003841 01  RPT-RESUMEN-REGISTRO.
+003842     05  RPT-RESUMEN-ETIQUETA PIC X(30).
+003843     05  RPT-RESUMEN-VALOR   PIC Z(6)9.99.
+003845 FD  PALINDROMO-CKP
+003846     RECORDING MODE IS F.
+003847 01  CKP-REGISTRO.
+003848     05  CKP-REGS-PROCESADOS     PIC 9(08).
+003849     05  CKP-TOTAL-PROCESADOS    PIC 9(08).
+003850     05  CKP-TOTAL-PERFECTO      PIC 9(08).
+003851     05  CKP-TOTAL-ERROR         PIC 9(08).
+003852     05  CKP-SUMA-LARGOS         PIC 9(12).
+003853     05  CKP-TOTAL-RECHAZADOS    PIC 9(08).
+003854 FD  PALINDROMO-REJ
+003856     RECORDING MODE IS F.
+003857 01  REJ-REGISTRO.
+003858     05  REJ-MOTIVO          PIC X(20).
+003859     05  REJ-ELTEXTO         PIC X(8000).
+003860 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* CAMPOS DE TRABAJO DEL ALGORITMO DE PALINDROMOS
+004100*----------------------------------------------------------------
+004200 01  ELTEXTO                 PIC X(8000).
+004300*    VARIABLE QUE CONTIENE EL TEXTO
+004400 01  MITEXTO                 PIC X(8000).
+004500*    VARIABLE CON EL TEXTO SIN SIGNOS RAROS
+004600 01  LARGO                   PIC 9(04).
+004700*    LARGO DEL TEXTO
+004800 01  MITAD                   PIC 9(04).
+004900*    MITAD DE LONGITUD DEL TEXTO
+004950 01  LARGO-RPT               PIC 9(04).
+004960*    LARGO DE MITEXTO CONSERVADO PARA EL INFORME
+004970 01  WS-ELTEXTO-ORIGINAL     PIC X(8000).
+004980*    COPIA DE ELTEXTO TAL CUAL LLEGO, ANTES DE PLEGAR ACENTOS
+004990*    Y MAYUSCULAS, PARA QUE EL INFORME MUESTRE EL TEXTO REAL
+004995*    DEL CLIENTE.
+005000 01  LI                      PIC 9(04).
+005100*    CONTADOR
+005200 01  XX                      PIC 9(04).
+005300*    CONTADOR
+005400 01  C1                      PIC 9.
+005500*    BOOLEANO
+005600*----------------------------------------------------------------
+005700* SWITCHES DE CONTROL DEL PROCESO POR LOTES
+005800*----------------------------------------------------------------
+005900 01  WS-SWITCHES.
+006000     05  WS-FIN-FICHERO      PIC X(01) VALUE "N".
+006100         88  FIN-FICHERO             VALUE "S".
+006110*----------------------------------------------------------------
+006120* CAMPOS DE CHECKPOINT/REINICIO
+006130*----------------------------------------------------------------
+006140 01  WS-CKP-STATUS           PIC X(02).
+006150     88  WS-CKP-OK                       VALUE "00".
+006151 01  WS-RPT-STATUS           PIC X(02).
+006152     88  WS-RPT-NO-EXISTE                 VALUE "35".
+006153 01  WS-REJ-STATUS           PIC X(02).
+006154     88  WS-REJ-NO-EXISTE                 VALUE "35".
+006160 01  WS-CADA-CUANTO-CKP      PIC 9(08) COMP VALUE 100.
+006170*    NUMERO DE REGISTROS ENTRE CADA CHECKPOINT
+006180 01  WS-REGS-PROCESADOS      PIC 9(08) COMP VALUE 0.
+006190*    TOTAL DE REGISTROS PROCESADOS EN ESTA EJECUCION
+006200 01  WS-REGS-A-SALTAR        PIC 9(08) COMP VALUE 0.
+006210*    REGISTROS YA VERIFICADOS EN UNA EJECUCION ANTERIOR
+006220 01  WS-IDX-SALTO            PIC 9(08) COMP VALUE 0.
+006240*----------------------------------------------------------------
+006250* CONTADORES DEL RESUMEN DE FIN DE EJECUCION
+006260*----------------------------------------------------------------
+006270 01  WS-TOTAL-PROCESADOS     PIC 9(08) COMP VALUE 0.
+006280 01  WS-TOTAL-PERFECTO       PIC 9(08) COMP VALUE 0.
+006290 01  WS-TOTAL-ERROR          PIC 9(08) COMP VALUE 0.
+006300 01  WS-SUMA-LARGOS          PIC 9(12) COMP VALUE 0.
+006310 01  WS-LARGO-MEDIO          PIC 9(08)V99 VALUE 0.
+006320 01  WS-TOTAL-RECHAZADOS     PIC 9(08) COMP VALUE 0.
+006230 PROCEDURE       DIVISION.
+006300*================================================================
+006400 0000-MAINLINE.
+006500*================================================================
+006600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006700     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+006800         UNTIL FIN-FICHERO
+006900     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007000     STOP RUN.
+007100*================================================================
+007200 1000-INITIALIZE.
+007300*================================================================
+007400     OPEN INPUT ELTEXTO-FILE
+007410     PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT
+007420*    SI HAY REGISTROS YA VERIFICADOS EN UNA EJECUCION ANTERIOR,
+007430*    AMPLIAMOS EL INFORME Y LOS RECHAZOS EN LUGAR DE TRUNCARLOS,
+007440*    PARA NO PERDER LAS FILAS YA EMITIDAS.
+007450     IF WS-REGS-A-SALTAR > 0
+007451         OPEN EXTEND PALINDROMO-RPT
+007452         IF WS-RPT-NO-EXISTE
+007453             OPEN OUTPUT PALINDROMO-RPT
+007454         END-IF
+007455         OPEN EXTEND PALINDROMO-REJ
+007456         IF WS-REJ-NO-EXISTE
+007457             OPEN OUTPUT PALINDROMO-REJ
+007458         END-IF
+007459     ELSE
+007460         OPEN OUTPUT PALINDROMO-RPT
+007461         OPEN OUTPUT PALINDROMO-REJ
+007462     END-IF
+007458     MOVE SPACES TO RPT-REGISTRO
+007470     PERFORM 1200-SALTAR-PROCESADOS THRU 1200-EXIT
+007500     IF NOT FIN-FICHERO
+007501         PERFORM 2100-READ-ELTEXTO THRU 2100-EXIT
+007502     END-IF.
+007600 1000-EXIT.
+007700     EXIT.
+007710*================================================================
+007720 1100-LEER-CHECKPOINT.
+007730*================================================================
+007740*    SI EXISTE UN CHECKPOINT DE UNA EJECUCION ANTERIOR, TOMAMOS
+007750*    EL NUMERO DE REGISTROS YA VERIFICADOS. SI EL FICHERO NO
+007760*    EXISTE, EMPEZAMOS DESDE EL PRINCIPIO.
+007770     MOVE 0 TO WS-REGS-A-SALTAR
+007780     OPEN INPUT PALINDROMO-CKP
+007790     IF WS-CKP-OK
+007800         READ PALINDROMO-CKP
+007810             AT END
+007820                 CONTINUE
+007830             NOT AT END
+007840                 MOVE CKP-REGS-PROCESADOS  TO WS-REGS-A-SALTAR
+007841                 MOVE CKP-TOTAL-PROCESADOS TO WS-TOTAL-PROCESADOS
+007842                 MOVE CKP-TOTAL-PERFECTO   TO WS-TOTAL-PERFECTO
+007843                 MOVE CKP-TOTAL-ERROR      TO WS-TOTAL-ERROR
+007844                 MOVE CKP-SUMA-LARGOS      TO WS-SUMA-LARGOS
+007845                 MOVE CKP-TOTAL-RECHAZADOS TO WS-TOTAL-RECHAZADOS
+007850         END-READ
+007860         CLOSE PALINDROMO-CKP
+007870     END-IF.
+007880 1100-EXIT.
+007890     EXIT.
+007900*================================================================
+007910 1200-SALTAR-PROCESADOS.
+007920*================================================================
+007930*    AVANZAMOS EL FICHERO DE ENTRADA HASTA EL PUNTO DONDE SE
+007940*    QUEDO LA EJECUCION ANTERIOR, SIN VOLVER A VERIFICAR NADA.
+007950     PERFORM VARYING WS-IDX-SALTO FROM 1 BY 1
+007960             UNTIL WS-IDX-SALTO > WS-REGS-A-SALTAR
+007965                OR FIN-FICHERO
+007970         READ ELTEXTO-FILE INTO ELTEXTO
+007980             AT END
+007990                 SET FIN-FICHERO TO TRUE
+008000         END-READ
+008010     END-PERFORM
+008020     MOVE WS-REGS-A-SALTAR TO WS-REGS-PROCESADOS.
+008030 1200-EXIT.
+008040     EXIT.
+007800*================================================================
+007900 2000-PROCESS-FILE.
+008000*================================================================
+008090     IF ELTEXTO = SPACES
+008095         PERFORM 3500-RECHAZAR-BLANCO THRU 3500-EXIT
+008096     ELSE
+008100         PERFORM 3000-CHECK-PALINDROMO THRU 3000-EXIT
+008097     END-IF
+008150     ADD 1 TO WS-REGS-PROCESADOS
+008160     IF FUNCTION MOD(WS-REGS-PROCESADOS, WS-CADA-CUANTO-CKP) = 0
+008170         PERFORM 5000-GRABAR-CHECKPOINT THRU 5000-EXIT
+008180     END-IF
+008200     PERFORM 2100-READ-ELTEXTO THRU 2100-EXIT.
+008300 2000-EXIT.
+008400     EXIT.
+008500*================================================================
+008600 2100-READ-ELTEXTO.
+008700*================================================================
+008800     READ ELTEXTO-FILE INTO ELTEXTO
+008900         AT END
+009000             SET FIN-FICHERO TO TRUE
+009100     END-READ.
+009200 2100-EXIT.
+009300     EXIT.
+009400*================================================================
+009500 3000-CHECK-PALINDROMO.
+009600*================================================================
+009690*    GUARDAMOS EL TEXTO ORIGINAL ANTES DE PLEGAR ACENTOS Y
+009695*    MAYUSCULAS, PARA EL INFORME.
+009696     MOVE ELTEXTO TO WS-ELTEXTO-ORIGINAL
+009700*    CAMBIAMOS LOS CARACTERES CON TILDE.
+009800     INSPECT ELTEXTO CONVERTING "" TO "AEIOUAEIOU"
+009810*    NORMALIZAMOS TAMBIEN OTROS CARACTERES ESPECIALES DEL
+009820*    ALFABETO DE NUESTROS CLIENTES (ENYE, DIERESIS, CEDILLA
+009830*    Y VOCALES CON DIERESIS ALEMANAS). LA EeSZETT SE NORMALIZA
+009840*    A UNA UNICA "S" PORQUE INSPECT CONVERTING EXIGE QUE AMBOS
+009850*    OPERANDOS TENGAN LA MISMA LONGITUD CARACTER A CARACTER.
+009860     INSPECT ELTEXTO CONVERTING "" TO "NNUUCCAAOOS"
+009900*    AVERIGUAMOS LA LONGITUD DEL TEXTO INTRODUCIDO Y QUITAMOS
+010000*    TODO LO QUE NO SEAN LETRAS O NUMEROS, EL RESULTADO SE
+010100*    GUARDA EN LA VARIABLE MITEXTO.
+010200     MOVE FUNCTION UPPER-CASE(ELTEXTO) TO ELTEXTO
+010300     COMPUTE LARGO = FUNCTION STORED-CHAR-LENGTH(ELTEXTO)
+010400     INITIALIZE XX MITEXTO
+010500     PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > LARGO
+010600         IF (ELTEXTO(LI:1) >= '0' AND ELTEXTO(LI:1) <= '9')
+010700         OR (ELTEXTO(LI:1) >= 'A' AND ELTEXTO(LI:1) <= 'Z')
+010800             ADD 1 TO XX
+010900             MOVE ELTEXTO(LI:1) TO MITEXTO(XX:1)
+011000         END-IF
+011100     END-PERFORM
+011200*    VOLVEMOS A VER LA LONGITUD DE MITEXTO Y DIVIDIMOS ENTRE 2.
+011300     COMPUTE LARGO = FUNCTION STORED-CHAR-LENGTH(MITEXTO)
+011310     MOVE LARGO TO LARGO-RPT
+011400     COMPUTE MITAD = LARGO / 2
+011500*    RECORREMOS LA VARIABLE CON EL STRING COMPARANDO EL PRIMERO
+011600*    CON EL ULTIMO Y SUCESIVOS.
+011700     MOVE 0 TO C1
+011800     PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > MITAD OR C1 = 1
+011900         IF MITEXTO(LI:1) NOT = MITEXTO(LARGO:1)
+012000             MOVE 1 TO C1
+012100         END-IF
+012200         COMPUTE LARGO = LARGO - 1
+012300     END-PERFORM
+012400     IF C1 = 0
+012450         MOVE 'PERFECTO' TO RPT-VEREDICTO
+012470         ADD 1 TO WS-TOTAL-PERFECTO
+012600     ELSE
+012650         MOVE 'ERROR' TO RPT-VEREDICTO
+012670         ADD 1 TO WS-TOTAL-ERROR
+012800     END-IF
+012810     ADD 1 TO WS-TOTAL-PROCESADOS
+012820     ADD LARGO-RPT TO WS-SUMA-LARGOS
+012850     PERFORM 4000-WRITE-REPORT THRU 4000-EXIT.
+012900 3000-EXIT.
+013000     EXIT.
+013005*================================================================
+013006 3500-RECHAZAR-BLANCO.
+013007*================================================================
+013008*    LOS REGISTROS EN BLANCO O SOLO CON ESPACIOS NO SE PUNTUAN,
+013009*    SE ENVIAN AL FICHERO DE RECHAZOS PARA REVISION.
+013011     MOVE "BLANCO O VACIO" TO REJ-MOTIVO
+013012     MOVE ELTEXTO TO REJ-ELTEXTO
+013013     WRITE REJ-REGISTRO
+013014     ADD 1 TO WS-TOTAL-RECHAZADOS.
+013015 3500-EXIT.
+013016     EXIT.
+013010*================================================================
+013020 4000-WRITE-REPORT.
+013030*================================================================
+013040     MOVE WS-ELTEXTO-ORIGINAL TO RPT-ELTEXTO
+013050     MOVE MITEXTO TO RPT-MITEXTO
+013060     MOVE LARGO-RPT TO RPT-LARGO
+013070     WRITE RPT-REGISTRO.
+013080 4000-EXIT.
+013090     EXIT.
+013091*================================================================
+013092 5000-GRABAR-CHECKPOINT.
+013093*================================================================
+013094*    REGRABAMOS EL CHECKPOINT CON LOS TOTALES DE ESTE LOTE, PARA
+013095*    QUE UN REINICIO ARRANQUE EL RESUMEN DESDE EL ACUMULADO REAL
+013096*    Y NO DESDE CERO.
+013097     OPEN OUTPUT PALINDROMO-CKP
+013098     MOVE WS-REGS-PROCESADOS  TO CKP-REGS-PROCESADOS
+013099     MOVE WS-TOTAL-PROCESADOS TO CKP-TOTAL-PROCESADOS
+013100     MOVE WS-TOTAL-PERFECTO   TO CKP-TOTAL-PERFECTO
+013101     MOVE WS-TOTAL-ERROR      TO CKP-TOTAL-ERROR
+013102     MOVE WS-SUMA-LARGOS      TO CKP-SUMA-LARGOS
+013103     MOVE WS-TOTAL-RECHAZADOS TO CKP-TOTAL-RECHAZADOS
+013104     WRITE CKP-REGISTRO
+013105     CLOSE PALINDROMO-CKP.
+013106 5000-EXIT.
+013107     EXIT.
+013108*================================================================
+013109 5050-BORRAR-CHECKPOINT.
+013110*================================================================
+013111*    LA EJECUCION TERMINO COMPLETA (LLEGAMOS AL AT END DE
+013112*    VERDAD), ASI QUE EL CHECKPOINT SE REINICIA A CERO EN
+013113*    LUGAR DE DEJAR GRABADO EL TOTAL DE ESTE LOTE. SI NO LO
+013114*    HICIERAMOS, UN ELTEXTO NUEVO Y MAS PEQUENO EN LA PROXIMA
+013115*    EJECUCION SE SALTARIA REGISTROS QUE NUNCA SE VERIFICARON.
+013116     OPEN OUTPUT PALINDROMO-CKP
+013117     INITIALIZE CKP-REGISTRO
+013118     WRITE CKP-REGISTRO
+013119     CLOSE PALINDROMO-CKP.
+013120 5050-EXIT.
+013121     EXIT.
+013122*================================================================
+013107 6000-ESCRIBIR-RESUMEN.
+013108*================================================================
+013109*    TRAILER DE FIN DE EJECUCION CON LOS TOTALES DEL LOTE.
+013110     IF WS-TOTAL-PROCESADOS > 0
+013111         COMPUTE WS-LARGO-MEDIO ROUNDED =
+013112             WS-SUMA-LARGOS / WS-TOTAL-PROCESADOS
+013113     ELSE
+013114         MOVE 0 TO WS-LARGO-MEDIO
+013115     END-IF
+013116     MOVE "TOTAL REGISTROS PROCESADOS:  " TO RPT-RESUMEN-ETIQUETA
+013117     MOVE WS-TOTAL-PROCESADOS TO RPT-RESUMEN-VALOR
+013118     WRITE RPT-RESUMEN-REGISTRO
+013119     MOVE "TOTAL PERFECTO:               " TO RPT-RESUMEN-ETIQUETA
+013120     MOVE WS-TOTAL-PERFECTO TO RPT-RESUMEN-VALOR
+013121     WRITE RPT-RESUMEN-REGISTRO
+013122     MOVE "TOTAL ERROR:                  " TO RPT-RESUMEN-ETIQUETA
+013123     MOVE WS-TOTAL-ERROR TO RPT-RESUMEN-VALOR
+013124     WRITE RPT-RESUMEN-REGISTRO
+013125     MOVE "LARGO MEDIO:                  " TO RPT-RESUMEN-ETIQUETA
+013126     MOVE WS-LARGO-MEDIO TO RPT-RESUMEN-VALOR
+013127     WRITE RPT-RESUMEN-REGISTRO
+013130     MOVE "TOTAL RECHAZADOS (BLANCOS):   " TO RPT-RESUMEN-ETIQUETA
+013131     MOVE WS-TOTAL-RECHAZADOS TO RPT-RESUMEN-VALOR
+013132     WRITE RPT-RESUMEN-REGISTRO.
+013128 6000-EXIT.
+013129     EXIT.
+013100*================================================================
+013200 9000-TERMINATE.
+013300*================================================================
+013310     PERFORM 5050-BORRAR-CHECKPOINT THRU 5050-EXIT
+013320     PERFORM 6000-ESCRIBIR-RESUMEN THRU 6000-EXIT
+013400     CLOSE ELTEXTO-FILE
+013410     CLOSE PALINDROMO-RPT
+013420     CLOSE PALINDROMO-REJ.
+013500 9000-EXIT.
+013600     EXIT.
+013700 END PROGRAM PALINDROMO.
