@@ -1,25 +1,354 @@
-     /*
-      * Escribe una funcion que calcule y retorne el factorial de un
-      * numero dado de forma recursiva.
-      */
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACTORIAL RECURSIVE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 NUM PIC 9(3) VALUE 5.
-           77 FACT PIC 9(6) VALUES ZEROES.
-       LOCAL-STORAGE SECTION.
-           77 NUM-ORI PIC 9(3).
-       PROCEDURE DIVISION.
-            MOVE NUM TO NUM-ORI.
-            IF NUM = 0
-                MOVE 1 TO FACT
-            ELSE
-                SUBTRACT 1 FROM NUM
-                CALL "FACTORIAL"
-                MULTIPLY NUM-ORI BY FACT
-            END-IF.
-            DISPLAY NUM-ORI "!=" FACT.
-            GOBACK.
-       END PROGRAM FACTORIAL.
+000100******************************************************************
+000200*     Reto #14
+000300*     FACTORIAL RECURSIVO
+000400*     Fecha publicacion enunciado: 25/04/22
+000500*     Fecha publicacion resolucion: 02/05/22
+000600*     Dificultad: FACIL
+000700*
+000800*     Enunciado: Escribe una funcion que calcule y retorne el
+000900*     factorial de un numero dado de forma recursiva.
+001000*
+001100******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID.     FACTORIAL-BATCH.
+001400 AUTHOR.         EQUIPO DE PROCESO BATCH.
+001500 INSTALLATION.   DEPARTAMENTO DE PROCESO POR LOTES.
+001600 DATE-WRITTEN.   ABRIL 2022.
+001700 DATE-COMPILED.  ABRIL 2022.
+001800*-----------------------------------------------------------------
+001900* HISTORIAL DE MODIFICACIONES
+002000*-----------------------------------------------------------------
+002100* FECHA       INIC.  DESCRIPCION
+002200* ----------  -----  -------------------------------------------
+002300* 2022-04-25  JCM    PROGRAMA ORIGINAL: EL SUBPROGRAMA FACTORIAL
+002400*                    SE LLAMA A SI MISMO PARA CALCULAR EL
+002500*                    FACTORIAL DE 5 (VALOR FIJO EN EL PROGRAMA).
+002600* 2026-08-09  MNT    SE AÑADE ESTE PROGRAMA CONDUCTOR
+002700*                    (FACTORIAL-BATCH), QUE ES AHORA EL PUNTO DE
+002800*                    ENTRADA: LEE EL NUMERO A CALCULAR DESDE
+002900*                    FACTORIAL-IN (SI NO EXISTE, SE MANTIENE EL 5
+003000*                    DE SIEMPRE) Y ESCRIBE EL RESULTADO EN
+003100*                    FACTORIAL-RPT.
+003200* 2026-08-09  MNT    LA TARJETA DE PARAMETROS (FACTORIAL-PARM)
+003300*                    PERMITE ELEGIR EL MODO DE CALCULO, RECURSIVO
+003400*                    (LLAMANDO AL SUBPROGRAMA FACTORIAL DE
+003500*                    SIEMPRE) O ITERATIVO (CALCULADO AQUI MISMO
+003600*                    CON UN PERFORM VARYING).
+003700* 2026-08-09  MNT    SE PROTEGE EL CALCULO ITERATIVO CON ON SIZE
+003800*                    ERROR, IGUAL QUE YA HACIA EL SUBPROGRAMA
+003900*                    RECURSIVO CON SU MULTIPLY.
+004000*-----------------------------------------------------------------
+004100 ENVIRONMENT DIVISION.
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT FACTORIAL-PARM ASSIGN TO "FACTPARM"
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-PARM-STATUS.
+004700     SELECT FACTORIAL-IN ASSIGN TO "FACTIN"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-IN-STATUS.
+005000     SELECT FACTORIAL-RPT ASSIGN TO "FACTRPT"
+005100         ORGANIZATION IS LINE SEQUENTIAL.
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  FACTORIAL-PARM
+005500     RECORDING MODE IS F.
+005600 01  PARM-REGISTRO.
+005700     05  PARM-TIPO           PIC X(05).
+005800     05  PARM-MODO           PIC X(10).
+005900     05  PARM-TRAZA          PIC X(01).
+006000 FD  FACTORIAL-IN
+006100     RECORDING MODE IS F.
+006200 01  IN-REGISTRO.
+006300     05  IN-NUM              PIC 9(03).
+006400 FD  FACTORIAL-RPT
+006500     RECORDING MODE IS F.
+006600 01  RPT-REGISTRO.
+006700     05  RPT-NUM             PIC Z(2)9.
+006800     05  FILLER              PIC X(02) VALUE SPACES.
+006900     05  RPT-MODO            PIC X(10).
+007000     05  FILLER              PIC X(02) VALUE SPACES.
+007100     05  RPT-FACT            PIC Z(5)9.
+007200     05  FILLER              PIC X(02) VALUE SPACES.
+007300     05  RPT-ESTADO          PIC X(15).
+007400 01  RPT-RESUMEN-REGISTRO.
+007500     05  RPT-RESUMEN-ETIQUETA PIC X(30).
+007600     05  RPT-RESUMEN-VALOR     PIC Z(8)9.
+007700 WORKING-STORAGE SECTION.
+007800 01  WS-PARM-STATUS          PIC X(02).
+007900     88  WS-PARM-NO-EXISTE           VALUE "35".
+008000     88  WS-PARM-FIN-FICHERO         VALUE "10".
+008100 01  WS-IN-STATUS            PIC X(02).
+008200     88  WS-IN-NO-EXISTE             VALUE "35".
+008300     88  WS-IN-FIN-FICHERO           VALUE "10".
+008400 01  WS-MODO                 PIC X(10) VALUE "RECURSIVO".
+008500 01  WS-TRAZA                PIC X(01) VALUE "N".
+008600 01  WS-SWITCHES.
+008700     05  WS-USAR-DEFECTO     PIC X(01) VALUE "N".
+008800         88  USAR-DEFECTO            VALUE "S".
+008900     05  WS-DESBORDE         PIC X(01) VALUE "N".
+009000         88  HAY-DESBORDE            VALUE "S".
+009100 01  WS-VARIABLES.
+009200     05  WS-NUM              PIC 9(03) VALUE ZERO.
+009300     05  WS-FACT             PIC 9(06) VALUE ZERO.
+009400     05  WS-I                PIC 9(03) VALUE ZERO.
+009500 01  WS-CONTADORES.
+009600     05  WS-TOTAL-PROCESADOS  PIC 9(09) COMP VALUE ZERO.
+009700     05  WS-TOTAL-DESBORDADOS PIC 9(09) COMP VALUE ZERO.
+009800 PROCEDURE DIVISION.
+009900 0000-MAINLINE.
+009950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010100     IF USAR-DEFECTO
+010200         MOVE 5 TO WS-NUM
+010300         PERFORM 2000-PROCESAR-NUMERO THRU 2000-EXIT
+010400     ELSE
+010500         PERFORM 2100-LEER-NUMERO THRU 2100-EXIT
+010600         PERFORM 2000-PROCESAR-NUMERO THRU 2000-EXIT
+010700             UNTIL WS-IN-FIN-FICHERO
+010800     END-IF.
+010900     PERFORM 3000-ESCRIBIR-RESUMEN THRU 3000-EXIT.
+011000     CLOSE FACTORIAL-RPT.
+011050     IF NOT USAR-DEFECTO
+011060         CLOSE FACTORIAL-IN
+011070     END-IF.
+011100     STOP RUN.
+011200 1000-INITIALIZE.
+011300*    LEE EL MODO DE CALCULO Y LA OPCION DE TRAZA DE LA TARJETA DE
+011400*    PARAMETROS, Y COMPRUEBA SI HAY UNA LISTA DE NUMEROS EN LOTE.
+011500     OPEN OUTPUT FACTORIAL-RPT.
+011550     MOVE SPACES TO RPT-REGISTRO.
+011600     OPEN INPUT FACTORIAL-PARM.
+011700     IF WS-PARM-NO-EXISTE
+011800         CONTINUE
+011900     ELSE
+012000         PERFORM 1100-LEER-PARM THRU 1100-EXIT
+012100         PERFORM 1200-PROCESAR-PARM THRU 1200-EXIT
+012200             UNTIL WS-PARM-FIN-FICHERO
+012300         CLOSE FACTORIAL-PARM
+012400     END-IF.
+012500     OPEN INPUT FACTORIAL-IN.
+012600     IF WS-IN-NO-EXISTE
+012700         SET USAR-DEFECTO TO TRUE
+012800     END-IF.
+012900 1000-EXIT.
+013000     EXIT.
+013100 1100-LEER-PARM.
+013200     READ FACTORIAL-PARM
+013300         AT END
+013400             MOVE "10" TO WS-PARM-STATUS
+013500     END-READ.
+013600 1100-EXIT.
+013700     EXIT.
+013800 1200-PROCESAR-PARM.
+013900     EVALUATE PARM-TIPO
+014000         WHEN "MODO"
+014100             IF PARM-MODO NOT = SPACES
+014200                 MOVE PARM-MODO TO WS-MODO
+014300             END-IF
+014400             IF PARM-TRAZA NOT = SPACE
+014500                 MOVE PARM-TRAZA TO WS-TRAZA
+014600             END-IF
+014700     END-EVALUATE.
+014800     PERFORM 1100-LEER-PARM THRU 1100-EXIT.
+014900 1200-EXIT.
+015000     EXIT.
+015100 2100-LEER-NUMERO.
+015200     READ FACTORIAL-IN
+015300         AT END
+015400             MOVE "10" TO WS-IN-STATUS
+015500         NOT AT END
+015600             MOVE IN-NUM TO WS-NUM
+015700     END-READ.
+015800 2100-EXIT.
+015900     EXIT.
+016000 2000-PROCESAR-NUMERO.
+016100     MOVE "N" TO WS-DESBORDE.
+016200     EVALUATE WS-MODO
+016300         WHEN "ITERATIVO"
+016400             PERFORM 2200-CALCULAR-ITERATIVO THRU 2200-EXIT
+016500         WHEN OTHER
+016600             PERFORM 2300-CALCULAR-RECURSIVO THRU 2300-EXIT
+016700     END-EVALUATE.
+016800     PERFORM 2400-ESCRIBIR-DETALLE THRU 2400-EXIT.
+016900     ADD 1 TO WS-TOTAL-PROCESADOS.
+017000     IF HAY-DESBORDE
+017100         ADD 1 TO WS-TOTAL-DESBORDADOS
+017200     END-IF.
+017300     IF NOT USAR-DEFECTO
+017400         PERFORM 2100-LEER-NUMERO THRU 2100-EXIT
+017500     END-IF.
+017600 2000-EXIT.
+017700     EXIT.
+017800 2200-CALCULAR-ITERATIVO.
+017900     MOVE 1 TO WS-FACT.
+018000     IF WS-NUM > 0
+018100         PERFORM 2210-MULTIPLICAR-ITERATIVO THRU 2210-EXIT
+018200             VARYING WS-I FROM 1 BY 1
+018300             UNTIL WS-I > WS-NUM OR HAY-DESBORDE
+018400     END-IF.
+018500 2200-EXIT.
+018600     EXIT.
+018700 2210-MULTIPLICAR-ITERATIVO.
+018800     COMPUTE WS-FACT = WS-FACT * WS-I
+018900         ON SIZE ERROR
+019000             SET HAY-DESBORDE TO TRUE
+019100     END-COMPUTE.
+019200 2210-EXIT.
+019300     EXIT.
+019400 2300-CALCULAR-RECURSIVO.
+019500     CALL "FACTORIAL" USING "S" WS-NUM WS-FACT WS-DESBORDE
+019600         WS-TRAZA.
+019700 2300-EXIT.
+019800     EXIT.
+019900 2400-ESCRIBIR-DETALLE.
+020000     MOVE WS-NUM  TO RPT-NUM.
+020100     MOVE WS-MODO TO RPT-MODO.
+020200     MOVE WS-FACT TO RPT-FACT.
+020300     IF HAY-DESBORDE
+020400         MOVE "DESBORDAMIENTO" TO RPT-ESTADO
+020500     ELSE
+020600         MOVE "OK" TO RPT-ESTADO
+020700     END-IF.
+020800     WRITE RPT-REGISTRO.
+020900 2400-EXIT.
+021000     EXIT.
+021100 3000-ESCRIBIR-RESUMEN.
+021200     MOVE "TOTAL PROCESADOS"     TO RPT-RESUMEN-ETIQUETA.
+021300     MOVE WS-TOTAL-PROCESADOS    TO RPT-RESUMEN-VALOR.
+021400     WRITE RPT-RESUMEN-REGISTRO.
+021500     MOVE "TOTAL DESBORDADOS"    TO RPT-RESUMEN-ETIQUETA.
+021600     MOVE WS-TOTAL-DESBORDADOS   TO RPT-RESUMEN-VALOR.
+021700     WRITE RPT-RESUMEN-REGISTRO.
+021800 3000-EXIT.
+021900     EXIT.
+022000 END PROGRAM FACTORIAL-BATCH.
+022100******************************************************************
+022200*     SUBPROGRAMA RECURSIVO ORIGINAL DEL RETO. SE LLAMA A SI
+022300*     MISMO A TRAVES DE "CALL "FACTORIAL""; NUM Y FACT SON
+022400*     WORKING-STORAGE COMPARTIDA POR TODA LA CADENA DE LLAMADAS
+022500*     DE UNA MISMA EJECUCION (NO SE REINICIALIZAN EN CADA
+022600*     LLAMADA), MIENTRAS QUE NUM-ORI VIVE EN LOCAL-STORAGE Y SE
+022700*     RENUEVA EN CADA NIVEL DE RECURSION: ASI SE CONSERVA EL
+022800*     VALOR DE ENTRADA DE CADA NIVEL PARA LA MULTIPLICACION AL
+022900*     DESHACER LA RECURSION.
+023000******************************************************************
+023100 IDENTIFICATION DIVISION.
+023200 PROGRAM-ID. FACTORIAL RECURSIVE.
+023300 AUTHOR.         EQUIPO DE PROCESO BATCH.
+023400 INSTALLATION.   DEPARTAMENTO DE PROCESO POR LOTES.
+023500 DATE-WRITTEN.   ABRIL 2022.
+023600 DATE-COMPILED.  ABRIL 2022.
+023700*-----------------------------------------------------------------
+023800* HISTORIAL DE MODIFICACIONES
+023900*-----------------------------------------------------------------
+024000* FECHA       INIC.  DESCRIPCION
+024100* ----------  -----  -------------------------------------------
+024200* 2022-04-25  JCM    PROGRAMA ORIGINAL. CALCULA EL FACTORIAL DE
+024300*                    NUM (VALOR FIJO 5) LLAMANDOSE A SI MISMO.
+024400* 2026-08-09  MNT    SE AÑADE UNA LINKAGE SECTION PARA QUE
+024500*                    FACTORIAL-BATCH PUEDA INDICAR EL NUMERO DE
+024600*                    ENTRADA Y RECOGER EL RESULTADO SIN TOCAR EL
+024700*                    ALGORITMO RECURSIVO ORIGINAL; LK-REINICIAR
+024800*                    DISTINGUE LA LLAMADA EXTERNA (QUE FIJA NUM)
+024900*                    DE LAS LLAMADAS RECURSIVAS INTERNAS.
+025000* 2026-08-09  MNT    LA MULTIPLICACION AL DESHACER LA RECURSION
+025100*                    SE PROTEGE CON ON SIZE ERROR PARA DETECTAR
+025200*                    DESBORDAMIENTO DE FACT (PIC 9(6)).
+025300* 2026-08-09  MNT    SE AÑADE UNA TRAZA OPCIONAL (FACTORIAL-TRC)
+025400*                    QUE REGISTRA CADA ENTRADA Y SALIDA DE NIVEL
+025500*                    DE RECURSION, PARA USO FORMATIVO.
+025600*-----------------------------------------------------------------
+025700 ENVIRONMENT DIVISION.
+025800 INPUT-OUTPUT SECTION.
+025900 FILE-CONTROL.
+026000     SELECT FACTORIAL-TRC ASSIGN TO "FACTTRC"
+026100         ORGANIZATION IS LINE SEQUENTIAL
+026200         FILE STATUS IS WS-TRC-STATUS.
+026300 DATA DIVISION.
+026400 FILE SECTION.
+026500 FD  FACTORIAL-TRC
+026600     RECORDING MODE IS F.
+026700 01  TRC-REGISTRO            PIC X(60).
+026800 WORKING-STORAGE SECTION.
+026900     77 NUM PIC 9(3) VALUE 5.
+027000     77 FACT PIC 9(6) VALUE ZEROES.
+027100 01  WS-TRC-STATUS           PIC X(02).
+027200     88  WS-TRC-NO-EXISTE            VALUE "35".
+027300 01  WS-DESBORDE-INTERNO     PIC X(01) VALUE "N".
+027400     88  HAY-DESBORDE-INTERNO        VALUE "S".
+027500 01  WS-PROFUNDIDAD          PIC 9(03) VALUE ZERO.
+027600 LOCAL-STORAGE SECTION.
+027700     77 NUM-ORI PIC 9(3).
+027800 LINKAGE SECTION.
+027900 01  LK-REINICIAR            PIC X(01).
+028000 01  LK-NUM-ENTRADA          PIC 9(03).
+028100 01  LK-FACT-SALIDA          PIC 9(06).
+028200 01  LK-DESBORDE             PIC X(01).
+028300     88  LK-HAY-DESBORDE             VALUE "S".
+028400 01  LK-TRAZA                PIC X(01).
+028500 PROCEDURE DIVISION USING LK-REINICIAR LK-NUM-ENTRADA
+028600     LK-FACT-SALIDA LK-DESBORDE LK-TRAZA.
+028700     IF LK-REINICIAR = "S"
+028800         MOVE LK-NUM-ENTRADA TO NUM
+028900         MOVE "N" TO WS-DESBORDE-INTERNO
+029000         MOVE 0 TO WS-PROFUNDIDAD
+029100         IF LK-TRAZA = "S"
+029200             OPEN EXTEND FACTORIAL-TRC
+029300             IF WS-TRC-NO-EXISTE
+029400                 OPEN OUTPUT FACTORIAL-TRC
+029500             END-IF
+029600         END-IF
+029700     END-IF.
+029800     MOVE NUM TO NUM-ORI.
+029900     IF LK-TRAZA = "S"
+030000         PERFORM 8000-TRAZA-ENTRADA THRU 8000-EXIT
+030100     END-IF.
+030200     IF NUM = 0
+030300         MOVE 1 TO FACT
+030400     ELSE
+030500         SUBTRACT 1 FROM NUM
+030600         ADD 1 TO WS-PROFUNDIDAD
+030700         CALL "FACTORIAL" USING "N" LK-NUM-ENTRADA LK-FACT-SALIDA
+030800             LK-DESBORDE LK-TRAZA
+030900         SUBTRACT 1 FROM WS-PROFUNDIDAD
+031000         MULTIPLY NUM-ORI BY FACT
+031100             ON SIZE ERROR
+031200                 SET HAY-DESBORDE-INTERNO TO TRUE
+031300         END-MULTIPLY
+031400     END-IF.
+031500     IF LK-TRAZA = "S"
+031600         PERFORM 8100-TRAZA-SALIDA THRU 8100-EXIT
+031700     END-IF.
+031800     IF LK-REINICIAR = "S"
+031900         MOVE FACT TO LK-FACT-SALIDA
+032000         MOVE WS-DESBORDE-INTERNO TO LK-DESBORDE
+032100         IF LK-TRAZA = "S"
+032200             CLOSE FACTORIAL-TRC
+032300         END-IF
+032400     END-IF.
+032500     GOBACK.
+032600 8000-TRAZA-ENTRADA.
+032700     MOVE SPACES TO TRC-REGISTRO.
+032800     STRING "ENTRA NIVEL " DELIMITED BY SIZE
+032900         WS-PROFUNDIDAD DELIMITED BY SIZE
+033000         " NUM=" DELIMITED BY SIZE
+033100         NUM DELIMITED BY SIZE
+033200         INTO TRC-REGISTRO
+033300     END-STRING.
+033400     WRITE TRC-REGISTRO.
+033500 8000-EXIT.
+033600     EXIT.
+033700 8100-TRAZA-SALIDA.
+033800     MOVE SPACES TO TRC-REGISTRO.
+033900     STRING "SALE  NIVEL " DELIMITED BY SIZE
+034000         WS-PROFUNDIDAD DELIMITED BY SIZE
+034100         " NUM=" DELIMITED BY SIZE
+034200         NUM-ORI DELIMITED BY SIZE
+034300         " FACT=" DELIMITED BY SIZE
+034400         FACT DELIMITED BY SIZE
+034500         INTO TRC-REGISTRO
+034600     END-STRING.
+034700     WRITE TRC-REGISTRO.
+034800 8100-EXIT.
+034900     EXIT.
+035000 END PROGRAM FACTORIAL.
