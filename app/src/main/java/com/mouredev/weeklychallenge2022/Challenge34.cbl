@@ -1,51 +1,322 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CHALLENGE-34.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-VARIBLES.
-           05  WS-IDX PIC 9(2) VALUE ZEROS.
-           05  WS-AUX PIC S9(5) VALUE ZEROS.
-           05  WS-COUNT-NBR PIC 9(2) VALUE ZEROS.
-           05  FILLER OCCURS 1 TO 10 TIMES DEPENDING ON WS-COUNT-NBR.
-               10  WS-NUMBER PIC S9(5).
-
-       PROCEDURE DIVISION.
-         PERFORM ENTER-NUMBERS
-         PERFORM MISSING-NUMBERS
-         PERFORM END-PROGRAM.
-
-       ENTER-NUMBERS.
-         DISPLAY 'Cantidad de Enteros a ingresar (MAXIMO 10):'
-         ACCEPT WS-COUNT-NBR
-         IF WS-COUNT-NBR > 10 THEN
-           DISPLAY 'Solo se pueden ingresar como máximo 10 enteros'
-           PERFORM END-PROGRAM
-         END-IF
-         PERFORM VARYING WS-IDX FROM 1 BY 1
-                   UNTIL WS-IDX > WS-COUNT-NBR
-           ACCEPT WS-NUMBER(WS-IDX)
-           IF WS-IDX > 1 THEN
-             PERFORM VALIDATE-NUMBERS
-           END-IF
-         END-PERFORM.
-
-       VALIDATE-NUMBERS.
-         IF WS-NUMBER(WS-IDX - 1) >= WS-NUMBER(WS-IDX) THEN
-           DISPLAY 'Error: El Array no está ordenado ascendente / El '
-      -            'número ingresado está repetido.'
-           PERFORM END-PROGRAM
-         END-IF.
-
-       MISSING-NUMBERS.
-         PERFORM VARYING WS-IDX FROM 1 BY 1
-                   UNTIL WS-IDX >= WS-COUNT-NBR
-           COMPUTE WS-AUX = WS-NUMBER(WS-IDX) + 1
-           PERFORM VARYING WS-AUX FROM WS-AUX BY 1
-                     UNTIL WS-AUX = WS-NUMBER(WS-IDX + 1)
-             DISPLAY WS-AUX
-           END-PERFORM
-         END-PERFORM.
-
-       END-PROGRAM.
-         STOP RUN.
+000100********************************************************************
+000200* CHALLENGE-34
+000300*
+000400* Recibe una lista ordenada de enteros, valida que la secuencia
+000500* no tenga huecos rotos (duplicados o fuera de orden) y lista
+000600* los numeros que faltan entre el primero y el ultimo.
+000700********************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. CHALLENGE-34.
+001000 AUTHOR. EQUIPO DE PROCESO BATCH.
+001100 INSTALLATION. DEPARTAMENTO DE PROCESO POR LOTES.
+001200 DATE-WRITTEN. ABRIL 2022.
+001300 DATE-COMPILED. AGOSTO 2026.
+001400*
+001500***************************************************************
+001600* HISTORIAL DE MODIFICACIONES
+001700*
+001800* 2022-04-25 JCM  Version original: ACCEPT interactivo de hasta
+001900*                 10 enteros ascendentes, DISPLAY de los que
+002000*                 faltan entre el primero y el ultimo.
+002100* 2026-08-09 MNT  Los ACCEPT interactivos se sustituyen por
+002200*                 lectura de NUM-IN, y el limite de 10 elementos
+002300*                 se amplia a 1000 mediante OCCURS DEPENDING ON.
+002400* 2026-08-09 MNT  Los numeros que faltan se escriben en MISSING-
+002500*                 OUT junto con un total de cierre, en vez de
+002600*                 mostrarse por DISPLAY.
+002700* 2026-08-09 MNT  Anadido el modo descendente (tarjeta de
+002800*                 parametros ORDEN=DESC) para validar y listar
+002900*                 huecos tambien en secuencias decrecientes.
+003000* 2026-08-09 MNT  El aviso generico de secuencia invalida se
+003100*                 sustituye por un registro en NUM-REJ con la
+003200*                 posicion, el valor concreto y si el motivo es
+003300*                 un duplicado o una inversion de orden.
+003350* 2026-08-09 MNT  La muestra por defecto (sin NUM-IN) respeta el
+003360*                 orden pedido en la tarjeta de parametros: se
+003370*                 carga descendente cuando ORDEN=DESC, en vez de
+003380*                 rechazarse siempre a si misma por venir en
+003390*                 ascendente.
+003400***************************************************************
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT NUM-PARM ASSIGN TO "NUMPARM"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-PARM-STATUS.
+004100     SELECT NUM-IN ASSIGN TO "NUMIN"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-IN-STATUS.
+004400     SELECT MISSING-OUT ASSIGN TO "MISSOUT"
+004500         ORGANIZATION IS LINE SEQUENTIAL.
+004600     SELECT NUM-REJ ASSIGN TO "NUMREJ"
+004700         ORGANIZATION IS LINE SEQUENTIAL.
+004800*
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  NUM-PARM.
+005200 01  PARM-REGISTRO.
+005300     05  PARM-TIPO               PIC X(05).
+005400     05  PARM-ORDEN              PIC X(04).
+005500*
+005600 FD  NUM-IN.
+005700 01  IN-REGISTRO.
+005800     05  IN-NUMBER               PIC S9(05).
+005900*
+006000 FD  MISSING-OUT.
+006100 01  MISS-DETALLE-REGISTRO.
+006200     05  MISS-VALOR              PIC -(5)9.
+006300 01  MISS-RESUMEN-REGISTRO.
+006400     05  MISS-RES-ETIQUETA       PIC X(30).
+006500     05  MISS-RES-VALOR          PIC Z(8)9.
+006600*
+006700 FD  NUM-REJ.
+006800 01  REJ-REGISTRO.
+006900     05  REJ-POSICION            PIC Z(4)9.
+007000     05  FILLER                  PIC X(01).
+007100     05  REJ-VALOR               PIC -(5)9.
+007200     05  FILLER                  PIC X(01).
+007300     05  REJ-MOTIVO              PIC X(30).
+007400*
+007500 WORKING-STORAGE SECTION.
+007600 01  WS-PARM-STATUS              PIC X(02).
+007700     88  WS-PARM-NO-EXISTE       VALUE "35".
+007800*
+007900 01  WS-IN-STATUS                PIC X(02).
+008000     88  WS-IN-OK                VALUE "00".
+008100     88  WS-IN-FIN-FICHERO       VALUE "10".
+008200     88  WS-IN-NO-EXISTE         VALUE "35".
+008300*
+008400 01  WS-SWITCHES.
+008500     05  WS-USAR-DEFECTO         PIC X(01)   VALUE "N".
+008600         88  USAR-DEFECTO                    VALUE "S".
+008700     05  WS-ERROR-DETECTADO      PIC X(01)   VALUE "N".
+008800         88  HAY-ERROR                       VALUE "S".
+008900*
+009000 01  WS-PARAMETROS.
+009100     05  WS-ORDEN                PIC X(04)   VALUE "ASC ".
+009200     05  WS-SIGNO                PIC S9(01)  VALUE 1.
+009300*
+009400 01  WS-VARIABLES.
+009500     05  WS-IDX                  PIC 9(04).
+009600     05  WS-COUNT-NBR            PIC 9(04)   VALUE ZEROS.
+009700     05  WS-AUX                  PIC S9(05).
+009800     05  WS-DIFERENCIA           PIC S9(06).
+009900*
+010000 01  WS-CONTADORES.
+010100     05  WS-TOTAL-FALTANTES      PIC 9(09)   COMP    VALUE 0.
+010200*
+010300 01  WS-NUMEROS-TABLA.
+010400     05  WS-NUMBER OCCURS 1 TO 1000 TIMES
+010500                   DEPENDING ON WS-COUNT-NBR
+010600                                   PIC S9(05).
+010700*
+010800 PROCEDURE DIVISION.
+010900*
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE
+011200         THRU 1000-INITIALIZE-EXIT.
+011300*
+011400     IF USAR-DEFECTO
+011500         PERFORM 2200-CARGAR-DEFECTO
+011600             THRU 2200-CARGAR-DEFECTO-EXIT
+011700     ELSE
+011800         PERFORM 2100-LEER-NUMERO
+011900             THRU 2100-LEER-NUMERO-EXIT
+012000         PERFORM 2000-CARGAR-NUMEROS
+012100             THRU 2000-CARGAR-NUMEROS-EXIT
+012200             UNTIL WS-IN-FIN-FICHERO
+012300     END-IF.
+012400*
+012500     IF WS-COUNT-NBR > 1
+012600         PERFORM 3000-VALIDAR-SECUENCIA
+012700             THRU 3000-VALIDAR-SECUENCIA-EXIT
+012800     END-IF.
+012900*
+013000     IF NOT HAY-ERROR AND WS-COUNT-NBR > 1
+013100         PERFORM 4000-CALCULAR-FALTANTES
+013200             THRU 4000-CALCULAR-FALTANTES-EXIT
+013300     END-IF.
+013310*
+013320     PERFORM 4200-ESCRIBIR-RESUMEN-FALTANTES
+013330         THRU 4200-ESCRIBIR-RESUMEN-FALTANTES-EXIT.
+013400*
+013500     PERFORM 9999-EXIT
+013600         THRU 9999-EXIT-EXIT.
+013700*
+013800 0000-MAINLINE-EXIT.
+013900     EXIT.
+014000*
+014100***************************************************************
+014200* 1000-INITIALIZE - abre ficheros y lee la tarjeta de parametros
+014300***************************************************************
+014400 1000-INITIALIZE.
+014500     OPEN OUTPUT MISSING-OUT.
+014600     MOVE SPACES TO MISS-DETALLE-REGISTRO.
+014700     OPEN OUTPUT NUM-REJ.
+014800     MOVE SPACES TO REJ-REGISTRO.
+014900*
+015000     OPEN INPUT NUM-PARM.
+015100     IF NOT WS-PARM-NO-EXISTE
+015200         READ NUM-PARM
+015300             AT END
+015400                 CONTINUE
+015500         END-READ
+015600         IF PARM-TIPO = "ORDEN" AND PARM-ORDEN = "DESC"
+015700             MOVE "DESC" TO WS-ORDEN
+015800             MOVE -1     TO WS-SIGNO
+015900         END-IF
+016000         CLOSE NUM-PARM
+016100     END-IF.
+016200*
+016300     OPEN INPUT NUM-IN.
+016400     IF WS-IN-NO-EXISTE
+016500         SET USAR-DEFECTO TO TRUE
+016600     END-IF.
+016700*
+016800 1000-INITIALIZE-EXIT.
+016900     EXIT.
+017000*
+017100***************************************************************
+017200* 2000-CARGAR-NUMEROS - carga NUM-IN en la tabla en memoria,
+017300* respetando el limite de 1000 elementos
+017400***************************************************************
+017500 2000-CARGAR-NUMEROS.
+017600     IF WS-COUNT-NBR < 1000
+017700         ADD 1 TO WS-COUNT-NBR
+017800         MOVE IN-NUMBER TO WS-NUMBER(WS-COUNT-NBR)
+017900     ELSE
+018000         MOVE 9999           TO REJ-POSICION
+018100         MOVE IN-NUMBER      TO REJ-VALOR
+018200         MOVE "DESCARTADO, LIMITE 1000 SUPERADO" TO REJ-MOTIVO
+018300         WRITE REJ-REGISTRO
+018400     END-IF.
+018500*
+018600     PERFORM 2100-LEER-NUMERO
+018700         THRU 2100-LEER-NUMERO-EXIT.
+018800*
+018900 2000-CARGAR-NUMEROS-EXIT.
+019000     EXIT.
+019100*
+019200 2100-LEER-NUMERO.
+019300     READ NUM-IN
+019400         AT END
+019500             CONTINUE
+019600     END-READ.
+019700*
+019800 2100-LEER-NUMERO-EXIT.
+019900     EXIT.
+020000*
+020100 2200-CARGAR-DEFECTO.
+020150*    LA MUESTRA POR DEFECTO SE CARGA EN EL SENTIDO PEDIDO POR LA
+020160*    TARJETA DE PARAMETROS, PARA NO RECHAZARSE A SI MISMA COMO
+020170*    "FUERA DE ORDEN" CUANDO SE PIDE ORDEN DESCENDENTE.
+020200     MOVE 5 TO WS-COUNT-NBR.
+020210     IF WS-SIGNO = -1
+020220         MOVE 10 TO WS-NUMBER(1)
+020230         MOVE 7  TO WS-NUMBER(2)
+020240         MOVE 4  TO WS-NUMBER(3)
+020250         MOVE 3  TO WS-NUMBER(4)
+020260         MOVE 1  TO WS-NUMBER(5)
+020270     ELSE
+020300         MOVE 1  TO WS-NUMBER(1)
+020400         MOVE 3  TO WS-NUMBER(2)
+020500         MOVE 4  TO WS-NUMBER(3)
+020600         MOVE 7  TO WS-NUMBER(4)
+020700         MOVE 10 TO WS-NUMBER(5)
+020750     END-IF.
+020800*
+020900 2200-CARGAR-DEFECTO-EXIT.
+021000     EXIT.
+021100*
+021200***************************************************************
+021300* 3000-VALIDAR-SECUENCIA - confirma que cada elemento continua
+021400* la secuencia en el sentido pedido (ASC o DESC); un duplicado o
+021500* una inversion de orden va a NUM-REJ con el valor concreto
+021600***************************************************************
+021700 3000-VALIDAR-SECUENCIA.
+021800     PERFORM 3100-VALIDAR-UNO
+021900         VARYING WS-IDX FROM 2 BY 1
+022000         UNTIL WS-IDX > WS-COUNT-NBR OR HAY-ERROR.
+022100*
+022200 3000-VALIDAR-SECUENCIA-EXIT.
+022300     EXIT.
+022400*
+022500 3100-VALIDAR-UNO.
+022600     COMPUTE WS-DIFERENCIA =
+022700         (WS-NUMBER(WS-IDX) - WS-NUMBER(WS-IDX - 1)) * WS-SIGNO.
+022800*
+022900     IF WS-DIFERENCIA = 0
+023000         MOVE "S"           TO WS-ERROR-DETECTADO
+023100         MOVE WS-IDX        TO REJ-POSICION
+023200         MOVE WS-NUMBER(WS-IDX) TO REJ-VALOR
+023300         MOVE "VALOR DUPLICADO" TO REJ-MOTIVO
+023400         WRITE REJ-REGISTRO
+023500     ELSE
+023600         IF WS-DIFERENCIA < 0
+023700             MOVE "S"        TO WS-ERROR-DETECTADO
+023800             MOVE WS-IDX     TO REJ-POSICION
+023900             MOVE WS-NUMBER(WS-IDX) TO REJ-VALOR
+024000             STRING "FUERA DE ORDEN, ESPERADO " DELIMITED BY SIZE
+024100                 WS-ORDEN DELIMITED BY SPACE
+024200                 INTO REJ-MOTIVO
+024300             WRITE REJ-REGISTRO
+024500         END-IF
+024600     END-IF.
+024700*
+024800 3100-VALIDAR-UNO-EXIT.
+024900     EXIT.
+025000*
+025100***************************************************************
+025200* 4000-CALCULAR-FALTANTES - lista en MISSING-OUT los valores
+025300* intermedios ausentes entre cada par consecutivo de la tabla
+025400***************************************************************
+025500 4000-CALCULAR-FALTANTES.
+025600     PERFORM 4100-CALCULAR-UNO
+025700         VARYING WS-IDX FROM 1 BY 1
+025800         UNTIL WS-IDX >= WS-COUNT-NBR.
+025900*
+026500 4000-CALCULAR-FALTANTES-EXIT.
+026600     EXIT.
+026700*
+026750***************************************************************
+026760* 4200-ESCRIBIR-RESUMEN-FALTANTES - siempre escribe el total de
+026770* faltantes en MISSING-OUT, incluso cuando no hubo nada que
+026780* calcular (fichero de 0/1 registros o secuencia con errores),
+026790* para que el fichero de salida nunca quede sin cierre de lote.
+026800***************************************************************
+026810 4200-ESCRIBIR-RESUMEN-FALTANTES.
+026820     MOVE SPACES TO MISS-RESUMEN-REGISTRO.
+026830     MOVE "TOTAL FALTANTES" TO MISS-RES-ETIQUETA.
+026840     MOVE WS-TOTAL-FALTANTES TO MISS-RES-VALOR.
+026850     WRITE MISS-RESUMEN-REGISTRO.
+026860 4200-ESCRIBIR-RESUMEN-FALTANTES-EXIT.
+026870     EXIT.
+026880*
+026900 4100-CALCULAR-UNO.
+026950     COMPUTE WS-AUX = WS-NUMBER(WS-IDX) + WS-SIGNO.
+027000     PERFORM 4110-ESCRIBIR-FALTANTE
+027100         VARYING WS-AUX FROM WS-AUX BY WS-SIGNO
+027200         UNTIL WS-AUX = WS-NUMBER(WS-IDX + 1).
+027300*
+027400 4100-CALCULAR-UNO-EXIT.
+027500     EXIT.
+027600*
+027700 4110-ESCRIBIR-FALTANTE.
+027800     MOVE SPACES TO MISS-DETALLE-REGISTRO.
+027900     MOVE WS-AUX TO MISS-VALOR.
+028000     WRITE MISS-DETALLE-REGISTRO.
+028100     ADD 1 TO WS-TOTAL-FALTANTES.
+028200*
+028300 4110-ESCRIBIR-FALTANTE-EXIT.
+028400     EXIT.
+028500*
+028600 9999-EXIT.
+028700     CLOSE MISSING-OUT.
+028800     CLOSE NUM-REJ.
+028900     IF NOT USAR-DEFECTO
+029000         CLOSE NUM-IN
+029100     END-IF.
+029200     STOP RUN.
+029300*
+029400 9999-EXIT-EXIT.
+029500     EXIT.
