@@ -1,56 +1,303 @@
-     /*
-      * Crea una unica funcion (importante que solo sea una) que sea
-      * capaz de calcular y retornar el Ã¡rea de un poli­gono.
-      * - La funcion recibira por parametro solo UN poli­gono a la vez.
-      * - Los poli­gonos soportados seran Triangulo, Cuadrado y
-      *Rectangulo.
-      * - Imprime el calculo del area de un poli­gono de cada tipo.
-      */
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AREA_POL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 CALC PIC 99V99 VALUE 0.
-           77 BASE PIC 99V99 VALUE 0.
-           77 ALTURA PIC 99V99 VALUE 0.
-           01 POLIGONO PIC X(10) VALUE SPACES.
-               88 TRI VALUE "triangulo".
-               88 CUA VALUE "cuadrado".
-               88 REC VALUE "rectangulo".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Dime el poligono(triangulo, rectangulo, cuadrado):"
-            ACCEPT POLIGONO.
-
-            EVALUATE TRUE
-                WHEN TRI
-                    DISPLAY "Dime la base: "
-                    ACCEPT BASE
-                    DISPLAY "Dime la altura: "
-                    ACCEPT ALTURA
-                    MULTIPLY BASE BY ALTURA GIVING CALC
-                    DIVIDE CALC BY 2 GIVING CALC
-                    DISPLAY "El area del rectangulo introducido es "CALC
-
-                WHEN REC
-                    DISPLAY "Dime la base: "
-                    ACCEPT BASE
-                    DISPLAY "Dime la altura: "
-                    ACCEPT ALTURA
-                    MULTIPLY BASE BY ALTURA GIVING CALC
-                    DISPLAY "El area del rectangulo introducido es "CALC
-
-                WHEN CUA
-                   DISPLAY "Dime el lado: "
-                   ACCEPT BASE
-                   MULTIPLY BASE BY BASE GIVING CALC
-                   DISPLAY "El area del cuadrado introducido es " CALC
-
-               WHEN OTHER
-               DISPLAY "Poligono no contemplado. Fin del programa".
-
-
-
-            STOP RUN.
-       END PROGRAM AREA_POL.
+000100******************************************************************
+000200*     Reto #4
+000300*     AREA_POL
+000400*     Fecha publicacion enunciado: 31/01/22
+000500*     Fecha publicacion resolucion: 07/02/22
+000600*     Dificultad: FACIL
+000700*
+000800*     Enunciado: Crea una unica funcion que sea capaz de calcular
+000900*     y retornar el area de un poligono.
+001000*     - La funcion recibira por parametro solo UN poligono a la
+001100*       vez.
+001200*     - Los poligonos soportados seran Triangulo, Cuadrado y
+001300*       Rectangulo.
+001400*     - Imprime el calculo del area de un poligono de cada tipo.
+001500*
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID.     AREA_POL.
+001900 AUTHOR.         EQUIPO DE PROCESO BATCH.
+002000 INSTALLATION.   DEPARTAMENTO DE PROCESO POR LOTES.
+002100 DATE-WRITTEN.   ENERO 2022.
+002200 DATE-COMPILED.  ENERO 2022.
+002300*-----------------------------------------------------------------
+002400* HISTORIAL DE MODIFICACIONES
+002500*-----------------------------------------------------------------
+002600* FECHA       INIC.  DESCRIPCION
+002700* ----------  -----  -------------------------------------------
+002800* 2022-01-31  JCM    PROGRAMA ORIGINAL. CALCULA EL AREA DE UN
+002900*                    TRIANGULO, CUADRADO O RECTANGULO A PARTIR
+003000*                    DE VARIOS ACCEPT.
+003100* 2026-08-09  MNT    CONVERTIDO A PROCESO POR LOTES: LEE VARIOS
+003200*                    POLIGONOS DESDE AREA-POL-IN Y ESCRIBE UN
+003300*                    INFORME EN AREA-POL-RPT EN LUGAR DE USAR
+003400*                    ACCEPT/DISPLAY INTERACTIVOS.
+003500* 2026-08-09  MNT    SE AÑADEN LOS TIPOS CIRCULO, TRAPECIO Y
+003600*                    PENTAGONO (REGULAR).
+003700* 2026-08-09  MNT    LOS POLIGONOS CON DIMENSIONES NULAS O
+003800*                    NEGATIVAS SE ENVIAN AL FICHERO DE RECHAZOS
+003900*                    (AREA-POL-REJ) EN LUGAR DE CALCULARSE.
+004000* 2026-08-09  MNT    SE AMPLIA LA PRECISION DE LAS DIMENSIONES Y
+004100*                    DEL CALCULO (DE PIC 99V99 A PIC S9(07)V9(04))
+004200*                    Y SE PROTEGE EL CALCULO CON ON SIZE ERROR.
+004300* 2026-08-09  MNT    SE AÑADE EL CALCULO DEL PERIMETRO JUNTO AL
+004400*                    DEL AREA.
+004500*-----------------------------------------------------------------
+004600 ENVIRONMENT DIVISION.
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900     SELECT AREA-POL-IN ASSIGN TO "AREAPOLIN"
+005000         ORGANIZATION IS LINE SEQUENTIAL.
+005100     SELECT AREA-POL-RPT ASSIGN TO "AREAPOLRPT"
+005200         ORGANIZATION IS LINE SEQUENTIAL.
+005300     SELECT AREA-POL-REJ ASSIGN TO "AREAPOLREJ"
+005400         ORGANIZATION IS LINE SEQUENTIAL.
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  AREA-POL-IN
+005800     RECORDING MODE IS F.
+005900 01  POLY-REGISTRO.
+006000     05  POLY-TIPO           PIC X(10).
+006100     05  POLY-DIM1           PIC S9(07)V9(04) SIGN IS LEADING
+006200                                 SEPARATE CHARACTER.
+006300     05  POLY-DIM2           PIC S9(07)V9(04) SIGN IS LEADING
+006400                                 SEPARATE CHARACTER.
+006500     05  POLY-DIM3           PIC S9(07)V9(04) SIGN IS LEADING
+006600                                 SEPARATE CHARACTER.
+006700     05  POLY-DIM4           PIC S9(07)V9(04) SIGN IS LEADING
+006800                                 SEPARATE CHARACTER.
+006900 FD  AREA-POL-RPT
+007000     RECORDING MODE IS F.
+007100 01  RPT-REGISTRO.
+007200     05  RPT-TIPO            PIC X(10).
+007300     05  FILLER              PIC X(02) VALUE SPACES.
+007400     05  RPT-AREA            PIC Z(10)9.9(04).
+007500     05  FILLER              PIC X(02) VALUE SPACES.
+007600     05  RPT-PERIMETRO       PIC Z(10)9.9(04).
+007700 01  RPT-RESUMEN-REGISTRO.
+007800     05  RPT-RESUMEN-ETIQUETA PIC X(30).
+007900     05  RPT-RESUMEN-VALOR     PIC Z(8)9.
+008000 FD  AREA-POL-REJ
+008100     RECORDING MODE IS F.
+008200 01  REJ-REGISTRO.
+008300     05  REJ-MOTIVO          PIC X(30).
+008400     05  REJ-TIPO            PIC X(10).
+008500     05  REJ-DIM1            PIC -(7)9.9(04).
+008600     05  REJ-DIM2            PIC -(7)9.9(04).
+008700     05  REJ-DIM3            PIC -(7)9.9(04).
+008800     05  REJ-DIM4            PIC -(7)9.9(04).
+008900 WORKING-STORAGE SECTION.
+009000 01  WS-SWITCHES.
+009100     05  WS-FIN-FICHERO      PIC X(01) VALUE "N".
+009200         88  FIN-FICHERO             VALUE "S".
+009300     05  WS-POLIGONO-VALIDO  PIC X(01) VALUE "N".
+009400         88  POLIGONO-VALIDO         VALUE "S".
+009500     05  WS-DESBORDE         PIC X(01) VALUE "N".
+009600         88  HAY-DESBORDE            VALUE "S".
+009700 01  WS-MOTIVO-RECHAZO       PIC X(30).
+009800 01  WS-PI                   PIC 9(01)V9(09) VALUE 3.141592653.
+009900 01  WS-CALCULOS.
+010000     05  WS-AREA             PIC 9(11)V9(04) VALUE ZERO.
+010100     05  WS-PERIMETRO        PIC 9(11)V9(04) VALUE ZERO.
+010200 01  WS-CONTADORES.
+010300     05  WS-TOTAL-TRIANGULOS  PIC 9(09) COMP VALUE ZERO.
+010400     05  WS-TOTAL-CUADRADOS   PIC 9(09) COMP VALUE ZERO.
+010500     05  WS-TOTAL-RECTANGULOS PIC 9(09) COMP VALUE ZERO.
+010600     05  WS-TOTAL-CIRCULOS    PIC 9(09) COMP VALUE ZERO.
+010700     05  WS-TOTAL-TRAPECIOS   PIC 9(09) COMP VALUE ZERO.
+010800     05  WS-TOTAL-PENTAGONOS  PIC 9(09) COMP VALUE ZERO.
+010900     05  WS-TOTAL-RECHAZADOS  PIC 9(09) COMP VALUE ZERO.
+011000 PROCEDURE DIVISION.
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011300     PERFORM 2000-PROCESAR-POLIGONO THRU 2000-EXIT
+011400         UNTIL FIN-FICHERO.
+011500     PERFORM 3000-ESCRIBIR-RESUMEN THRU 3000-EXIT.
+011600     CLOSE AREA-POL-IN AREA-POL-RPT AREA-POL-REJ.
+011700     STOP RUN.
+011800 1000-INITIALIZE.
+011900     OPEN INPUT AREA-POL-IN.
+012000     OPEN OUTPUT AREA-POL-RPT.
+012050     MOVE SPACES TO RPT-RESUMEN-REGISTRO.
+012100     OPEN OUTPUT AREA-POL-REJ.
+012200     PERFORM 1100-LEER-POLIGONO THRU 1100-EXIT.
+012300 1000-EXIT.
+012400     EXIT.
+012500 1100-LEER-POLIGONO.
+012600     READ AREA-POL-IN
+012700         AT END
+012800             SET FIN-FICHERO TO TRUE
+012900     END-READ.
+013000 1100-EXIT.
+013100     EXIT.
+013200 2000-PROCESAR-POLIGONO.
+013300     PERFORM 2100-VALIDAR-POLIGONO THRU 2100-EXIT.
+013400     IF POLIGONO-VALIDO
+013500         PERFORM 2200-CALCULAR-POLIGONO THRU 2200-EXIT
+013600         IF HAY-DESBORDE
+013700             MOVE "DESBORDAMIENTO EN CALCULO" TO WS-MOTIVO-RECHAZO
+013800             PERFORM 2400-RECHAZAR-POLIGONO THRU 2400-EXIT
+013900         ELSE
+014000             PERFORM 2300-ESCRIBIR-DETALLE THRU 2300-EXIT
+014100         END-IF
+014200     ELSE
+014300         PERFORM 2400-RECHAZAR-POLIGONO THRU 2400-EXIT
+014400     END-IF.
+014500     PERFORM 1100-LEER-POLIGONO THRU 1100-EXIT.
+014600 2000-EXIT.
+014700     EXIT.
+014800 2100-VALIDAR-POLIGONO.
+014900*    CADA TIPO DE POLIGONO USA UN SUBCONJUNTO DE LAS DIMENSIONES;
+015000*    TODAS LAS QUE APLIQUEN DEBEN SER ESTRICTAMENTE POSITIVAS.
+015100     MOVE "S" TO WS-POLIGONO-VALIDO.
+015200     MOVE SPACES TO WS-MOTIVO-RECHAZO.
+015300     EVALUATE POLY-TIPO
+015400         WHEN "TRIANGULO"
+015500             IF POLY-DIM1 NOT > 0 OR POLY-DIM2 NOT > 0
+015600                 OR POLY-DIM3 NOT > 0 OR POLY-DIM4 NOT > 0
+015700                 MOVE "DIMENSION INVALIDA" TO WS-MOTIVO-RECHAZO
+015800                 MOVE "N" TO WS-POLIGONO-VALIDO
+015900             END-IF
+016000         WHEN "CUADRADO"
+016100             IF POLY-DIM1 NOT > 0
+016200                 MOVE "DIMENSION INVALIDA" TO WS-MOTIVO-RECHAZO
+016300                 MOVE "N" TO WS-POLIGONO-VALIDO
+016400             END-IF
+016500         WHEN "RECTANGULO"
+016600             IF POLY-DIM1 NOT > 0 OR POLY-DIM2 NOT > 0
+016700                 MOVE "DIMENSION INVALIDA" TO WS-MOTIVO-RECHAZO
+016800                 MOVE "N" TO WS-POLIGONO-VALIDO
+016900             END-IF
+017000         WHEN "CIRCULO"
+017100             IF POLY-DIM1 NOT > 0
+017200                 MOVE "DIMENSION INVALIDA" TO WS-MOTIVO-RECHAZO
+017300                 MOVE "N" TO WS-POLIGONO-VALIDO
+017400             END-IF
+017500         WHEN "TRAPECIO"
+017600             IF POLY-DIM1 NOT > 0 OR POLY-DIM2 NOT > 0
+017700                 OR POLY-DIM3 NOT > 0 OR POLY-DIM4 NOT > 0
+017800                 MOVE "DIMENSION INVALIDA" TO WS-MOTIVO-RECHAZO
+017900                 MOVE "N" TO WS-POLIGONO-VALIDO
+018000             END-IF
+018100         WHEN "PENTAGONO"
+018200             IF POLY-DIM1 NOT > 0 OR POLY-DIM2 NOT > 0
+018300                 MOVE "DIMENSION INVALIDA" TO WS-MOTIVO-RECHAZO
+018400                 MOVE "N" TO WS-POLIGONO-VALIDO
+018500             END-IF
+018600         WHEN OTHER
+018700             MOVE "POLIGONO NO CONTEMPLADO" TO WS-MOTIVO-RECHAZO
+018800             MOVE "N" TO WS-POLIGONO-VALIDO
+018900     END-EVALUATE.
+019000 2100-EXIT.
+019100     EXIT.
+019200 2200-CALCULAR-POLIGONO.
+019300*    AREA-TRIANGULO = (BASE X ALTURA) / 2; PERIMETRO = SUMA DE
+019400*    LOS TRES LADOS (DIM1, DIM3 Y DIM4).
+019500*    AREA-TRAPECIO = ((BASE MAYOR + BASE MENOR) X ALTURA) / 2;
+019600*    PERIMETRO SUPONE TRAPECIO ISOSCELES (DIM4 = LADO LATERAL).
+019700*    AREA-PENTAGONO (REGULAR) = (5 X LADO X APOTEMA) / 2.
+019800     MOVE "N" TO WS-DESBORDE.
+019900     EVALUATE POLY-TIPO
+020000         WHEN "TRIANGULO"
+020100             COMPUTE WS-AREA ROUNDED =
+020200                 (POLY-DIM1 * POLY-DIM2) / 2
+020300                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+020400             END-COMPUTE
+020500             COMPUTE WS-PERIMETRO ROUNDED =
+020600                 POLY-DIM1 + POLY-DIM3 + POLY-DIM4
+020700                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+020800             END-COMPUTE
+020900         WHEN "CUADRADO"
+021000             COMPUTE WS-AREA ROUNDED = POLY-DIM1 * POLY-DIM1
+021100                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+021200             END-COMPUTE
+021300             COMPUTE WS-PERIMETRO ROUNDED = POLY-DIM1 * 4
+021400                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+021500             END-COMPUTE
+021600         WHEN "RECTANGULO"
+021700             COMPUTE WS-AREA ROUNDED = POLY-DIM1 * POLY-DIM2
+021800                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+021900             END-COMPUTE
+022000             COMPUTE WS-PERIMETRO ROUNDED =
+022100                 (POLY-DIM1 + POLY-DIM2) * 2
+022200                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+022300             END-COMPUTE
+022400         WHEN "CIRCULO"
+022500             COMPUTE WS-AREA ROUNDED =
+022600                 WS-PI * POLY-DIM1 * POLY-DIM1
+022700                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+022800             END-COMPUTE
+022900             COMPUTE WS-PERIMETRO ROUNDED = 2 * WS-PI * POLY-DIM1
+023000                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+023100             END-COMPUTE
+023200         WHEN "TRAPECIO"
+023300             COMPUTE WS-AREA ROUNDED =
+023400                 ((POLY-DIM1 + POLY-DIM2) * POLY-DIM3) / 2
+023500                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+023600             END-COMPUTE
+023700             COMPUTE WS-PERIMETRO ROUNDED =
+023800                 POLY-DIM1 + POLY-DIM2 + (2 * POLY-DIM4)
+023900                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+024000             END-COMPUTE
+024100         WHEN "PENTAGONO"
+024200             COMPUTE WS-AREA ROUNDED =
+024300                 (5 * POLY-DIM1 * POLY-DIM2) / 2
+024400                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+024500             END-COMPUTE
+024600             COMPUTE WS-PERIMETRO ROUNDED = 5 * POLY-DIM1
+024700                 ON SIZE ERROR SET HAY-DESBORDE TO TRUE
+024800             END-COMPUTE
+024900     END-EVALUATE.
+025000 2200-EXIT.
+025100     EXIT.
+025200 2300-ESCRIBIR-DETALLE.
+025300     MOVE POLY-TIPO      TO RPT-TIPO.
+025400     MOVE WS-AREA        TO RPT-AREA.
+025500     MOVE WS-PERIMETRO   TO RPT-PERIMETRO.
+025600     WRITE RPT-REGISTRO.
+025700     EVALUATE POLY-TIPO
+025800         WHEN "TRIANGULO"  ADD 1 TO WS-TOTAL-TRIANGULOS
+025900         WHEN "CUADRADO"   ADD 1 TO WS-TOTAL-CUADRADOS
+026000         WHEN "RECTANGULO" ADD 1 TO WS-TOTAL-RECTANGULOS
+026100         WHEN "CIRCULO"    ADD 1 TO WS-TOTAL-CIRCULOS
+026200         WHEN "TRAPECIO"   ADD 1 TO WS-TOTAL-TRAPECIOS
+026300         WHEN "PENTAGONO"  ADD 1 TO WS-TOTAL-PENTAGONOS
+026400     END-EVALUATE.
+026500 2300-EXIT.
+026600     EXIT.
+026700 2400-RECHAZAR-POLIGONO.
+026800     MOVE WS-MOTIVO-RECHAZO TO REJ-MOTIVO.
+026900     MOVE POLY-TIPO         TO REJ-TIPO.
+027000     MOVE POLY-DIM1         TO REJ-DIM1.
+027100     MOVE POLY-DIM2         TO REJ-DIM2.
+027200     MOVE POLY-DIM3         TO REJ-DIM3.
+027300     MOVE POLY-DIM4         TO REJ-DIM4.
+027400     WRITE REJ-REGISTRO.
+027500     ADD 1 TO WS-TOTAL-RECHAZADOS.
+027600 2400-EXIT.
+027700     EXIT.
+027800 3000-ESCRIBIR-RESUMEN.
+027900     MOVE "TOTAL TRIANGULOS"      TO RPT-RESUMEN-ETIQUETA.
+028000     MOVE WS-TOTAL-TRIANGULOS     TO RPT-RESUMEN-VALOR.
+028100     WRITE RPT-RESUMEN-REGISTRO.
+028200     MOVE "TOTAL CUADRADOS"       TO RPT-RESUMEN-ETIQUETA.
+028300     MOVE WS-TOTAL-CUADRADOS      TO RPT-RESUMEN-VALOR.
+028400     WRITE RPT-RESUMEN-REGISTRO.
+028500     MOVE "TOTAL RECTANGULOS"     TO RPT-RESUMEN-ETIQUETA.
+028600     MOVE WS-TOTAL-RECTANGULOS    TO RPT-RESUMEN-VALOR.
+028700     WRITE RPT-RESUMEN-REGISTRO.
+028800     MOVE "TOTAL CIRCULOS"        TO RPT-RESUMEN-ETIQUETA.
+028900     MOVE WS-TOTAL-CIRCULOS       TO RPT-RESUMEN-VALOR.
+029000     WRITE RPT-RESUMEN-REGISTRO.
+029100     MOVE "TOTAL TRAPECIOS"       TO RPT-RESUMEN-ETIQUETA.
+029200     MOVE WS-TOTAL-TRAPECIOS      TO RPT-RESUMEN-VALOR.
+029300     WRITE RPT-RESUMEN-REGISTRO.
+029400     MOVE "TOTAL PENTAGONOS"      TO RPT-RESUMEN-ETIQUETA.
+029500     MOVE WS-TOTAL-PENTAGONOS     TO RPT-RESUMEN-VALOR.
+029600     WRITE RPT-RESUMEN-REGISTRO.
+029700     MOVE "TOTAL RECHAZADOS"      TO RPT-RESUMEN-ETIQUETA.
+029800     MOVE WS-TOTAL-RECHAZADOS     TO RPT-RESUMEN-VALOR.
+029900     WRITE RPT-RESUMEN-REGISTRO.
+030000 3000-EXIT.
+030100     EXIT.
+030200 END PROGRAM AREA_POL.
