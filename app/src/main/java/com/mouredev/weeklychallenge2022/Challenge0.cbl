@@ -1,35 +1,328 @@
-     /*
-      * Escribe un programa que muestre por consola (con un print) los
-      * numeros de 1 a 100 (ambos incluidos y con un salto de li­nea
-      * entre cada impresion), sustituyendo los siguientes:
-      * - Multiplos de 3 por la palabra "fizz".
-      * - Multiplos de 5 por la palabra "buzz".
-      * - Multiplos de 3 y de 5 a la vez por la palabra "fizzbuzz".
-     */
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZZBUZZ.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 NUMERO PIC ZZ9 VALUE ZERO.
-           77 RESULTADO PIC 99 VALUE ZERO.
-           77 RESTO3 PIC 9 VALUE ZERO.
-           77 RESTO5 PIC 9 VALUE ZERO.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM BUCLE VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO > 100
-            STOP RUN.
-       BUCLE.
-           DIVIDE NUMERO BY 3 GIVING RESULTADO REMAINDER RESTO3.
-           DIVIDE NUMERO BY 5 GIVING RESULTADO REMAINDER RESTO5.
-           IF RESTO3 = 0 AND RESTO5 = 0
-               DISPLAY "fizzbuzz"
-           ELSE
-               IF RESTO3 = 0
-                   DISPLAY "fizz"
-               ELSE
-                   IF RESTO5 = 0
-                       DISPLAY "buzz"
-                   ELSE
-                       DISPLAY NUMERO.
-           END PROGRAM FIZZBUZZ.
+000100******************************************************************
+000200*     Reto #0
+000300*     FIZZBUZZ
+000400*     Fecha publicacion enunciado: 03/01/22
+000500*     Fecha publicacion resolucion: 10/01/22
+000600*     Dificultad: FACIL
+000700*
+000800*     Enunciado: Escribe un programa que muestre por consola (con
+000900*     un print) los numeros de 1 a 100 (ambos incluidos y con un
+001000*     salto de linea entre cada impresion), sustituyendo los
+001100*     siguientes:
+001200*     - Multiplos de 3 por la palabra "fizz".
+001300*     - Multiplos de 5 por la palabra "buzz".
+001400*     - Multiplos de 3 y de 5 a la vez por la palabra "fizzbuzz".
+001500*
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID.     FIZZBUZZ.
+001900 AUTHOR.         EQUIPO DE PROCESO BATCH.
+002000 INSTALLATION.   DEPARTAMENTO DE PROCESO POR LOTES.
+002100 DATE-WRITTEN.   ENERO 2022.
+002200 DATE-COMPILED.  ENERO 2022.
+002300*-----------------------------------------------------------------
+002400* HISTORIAL DE MODIFICACIONES
+002500*-----------------------------------------------------------------
+002600* FECHA       INIC.  DESCRIPCION
+002700* ----------  -----  -------------------------------------------
+002800* 2022-01-03  JCM    PROGRAMA ORIGINAL. RECORRE 1-100 EN DURO.
+002900* 2026-08-09  MNT    CONVERSION A PROCESO POR LOTES: EL RANGO A
+003000*                    RECORRER SE LEE DE FIZZBUZZ-PARM EN LUGAR DE
+003100*                    ESTAR FIJADO EN EL PROGRAMA. DE PASO SE
+003200*                    CORRIGE NUMERO, QUE ESTABA DEFINIDO CON UNA
+003300*                    PICTURE DE EDICION (ZZ9) Y NO PODIA USARSE
+003400*                    COMO INDICE DE UN PERFORM VARYING.
+003410* 2026-08-09  MNT    SE AÑADE FICHERO DE INFORME IMPRESO
+003420*                    (FIZZBUZZ-RPT) CON UNA LINEA POR NUMERO
+003430*                    RECORRIDO, ADEMAS DE LA SALIDA POR CONSOLA.
+003440* 2026-08-09  MNT    LOS DIVISORES Y SUS PALABRAS YA NO ESTAN
+003450*                    LIMITADOS A 3/"fizz" Y 5/"buzz": SE CARGA
+003460*                    UNA TABLA DESDE TARJETAS "DIVIS" DE LA
+003470*                    TARJETA DE PARAMETROS (SI NO SE INDICA
+003480*                    NINGUNA, SE MANTIENEN LOS DOS DE SIEMPRE).
+003481* 2026-08-09  MNT    EL RESUMEN DESGLOSA EL TOTAL "CON PALABRA" EN
+003482*                    UNA LINEA POR CADA PALABRA COMPUESTA DISTINTA
+003483*                    (FIZZ, BUZZ, FIZZBUZZ...) EN LUGAR DE UN UNICO
+003484*                    TOTAL COMBINADO.
+003485* 2026-08-09  MNT    UN DESBORDAMIENTO AL COMPROBAR UN DIVISOR YA
+003486*                    NO SE TRATA COMO "NO ES MULTIPLO": EL LOTE SE
+003487*                    ABORTA CON UN AVISO EN LUGAR DE SEGUIR CON UN
+003488*                    RESULTADO POTENCIALMENTE INCORRECTO.
+003489* 2026-08-09  MNT    FIZZBUZZ-RPT LLEVA AHORA UNA LINEA DE CABECERA
+003490*                    CON EL TITULO Y LA FECHA DE EJECUCION. SE
+003491*                    ELIMINAN LOS DISPLAY DE CONSOLA QUE QUEDABAN EN
+003492*                    2000-BUCLE, YA QUE EL DETALLE SE VUELCA POR
+003493*                    COMPLETO AL INFORME. LA PALABRA COMPUESTA SE
+003494*                    MARCA Y SE CUENTA COMO TRUNCADA SI NO CABE
+003495*                    ENTERA EN WS-PALABRA-COMPUESTA, EN LUGAR DE
+003496*                    CORTARSE SIN AVISO.
+003500*-----------------------------------------------------------------
+003600 ENVIRONMENT DIVISION.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT FIZZBUZZ-PARM ASSIGN TO "FIZZPARM"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-PARM-STATUS.
+004150     SELECT FIZZBUZZ-RPT ASSIGN TO "FIZZRPT"
+004160         ORGANIZATION IS LINE SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  FIZZBUZZ-PARM
+004500     RECORDING MODE IS F.
+004600 01  PARM-REGISTRO.
+004700     05  PARM-TIPO           PIC X(05).
+004800     05  PARM-INICIO         PIC 9(09).
+004900     05  PARM-FIN            PIC 9(09).
+005000     05  PARM-DIVISOR        PIC 9(05).
+005100     05  PARM-PALABRA        PIC X(20).
+005110 FD  FIZZBUZZ-RPT
+005120     RECORDING MODE IS F.
+005130 01  RPT-REGISTRO.
+005140     05  RPT-NUMERO          PIC Z(8)9.
+005150     05  FILLER              PIC X(02) VALUE SPACES.
+005160     05  RPT-VALOR           PIC X(80).
+005170 01  RPT-RESUMEN-REGISTRO.
+005180     05  RPT-RESUMEN-ETIQUETA PIC X(30).
+005190     05  RPT-RESUMEN-VALOR     PIC Z(8)9.
+005192 01  RPT-CABECERA-REGISTRO.
+005193     05  RPT-CAB-TITULO       PIC X(30) VALUE "LISTADO FIZZBUZZ".
+005194     05  FILLER               PIC X(02) VALUE SPACES.
+005195     05  RPT-CAB-FECHA-LIT    PIC X(07) VALUE "FECHA: ".
+005196     05  RPT-CAB-FECHA-HORA   PIC X(21).
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-PARM-STATUS          PIC X(02).
+005400     88  WS-PARM-NO-EXISTE           VALUE "35".
+005410     88  WS-PARM-FIN-FICHERO         VALUE "10".
+005500 01  WS-RANGO.
+005600     05  WS-INICIO           PIC 9(09) VALUE 1.
+005700     05  WS-FIN              PIC 9(09) VALUE 100.
+005710 01  WS-RANGO-AUX            PIC 9(09) VALUE ZERO.
+005800 01  WS-VARIABLES.
+005900     05  NUMERO              PIC 9(09) VALUE ZERO.
+006000     05  RESULTADO           PIC 9(09) VALUE ZERO.
+006100     05  RESTO                PIC 9(05) VALUE ZERO.
+006150 01  WS-SWITCHES.
+006160     05  WS-ALGUNA-COINCIDENCIA PIC X(01) VALUE "N".
+006170         88  ALGUNA-COINCIDENCIA     VALUE "S".
+006171     05  WS-PALABRA-ENCONTRADA  PIC X(01) VALUE "N".
+006172         88  PALABRA-ENCONTRADA      VALUE "S".
+006173     05  WS-PALABRA-TRUNCADA    PIC X(01) VALUE "N".
+006174         88  PALABRA-TRUNCADA        VALUE "S".
+006175 01  WS-PAL-IDX-VISTO        PIC 9(02) COMP VALUE ZERO.
+006180 01  WS-PALABRA-COMPUESTA    PIC X(80).
+006190 01  WS-TEMP-PALABRA         PIC X(80).
+006200 01  WS-TABLA-DIVISORES.
+006210     05  WS-NUM-DIVISORES    PIC 9(02) COMP VALUE ZERO.
+006220     05  WS-DIVISOR-ENTRY OCCURS 10 TIMES
+006230                          INDEXED BY WS-DIV-IDX.
+006240         10  WS-DIVISOR      PIC 9(05).
+006250         10  WS-PALABRA      PIC X(20).
+006251 01  WS-TABLA-PALABRAS-VISTAS.
+006252     05  WS-NUM-PALABRAS-VISTAS  PIC 9(02) COMP VALUE ZERO.
+006253     05  WS-PALABRA-VISTA-ENTRY OCCURS 20 TIMES
+006254                          INDEXED BY WS-PAL-IDX.
+006255         10  WS-PALABRA-VISTA        PIC X(80).
+006256         10  WS-PALABRA-VISTA-TOTAL  PIC 9(09) COMP VALUE ZERO.
+006260 01  WS-CONTADORES.
+006270     05  WS-TOTAL-NUMEROS       PIC 9(09) COMP VALUE ZERO.
+006280     05  WS-TOTAL-CON-PALABRA   PIC 9(09) COMP VALUE ZERO.
+006290     05  WS-TOTAL-SIN-PALABRA   PIC 9(09) COMP VALUE ZERO.
+006295     05  WS-TOTAL-PALABRA-TRUNC PIC 9(09) COMP VALUE ZERO.
+006296     05  WS-TOTAL-PALABRA-DESBORDE PIC 9(09) COMP VALUE ZERO.
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     PERFORM 2000-BUCLE THRU 2000-EXIT
+006700         VARYING NUMERO FROM WS-INICIO BY 1
+006800         UNTIL NUMERO > WS-FIN.
+006820     PERFORM 3000-ESCRIBIR-RESUMEN THRU 3000-EXIT.
+006850     CLOSE FIZZBUZZ-RPT.
+006900     STOP RUN.
+007000 1000-INITIALIZE.
+007100*    LEE EL RANGO Y LOS DIVISORES/PALABRAS DE LA TARJETA DE
+007200*    PARAMETROS. SI EL FICHERO NO EXISTE, SE MANTIENE EL RANGO
+007210*    1-100 Y LOS DIVISORES 3/"fizz" Y 5/"buzz" POR DEFECTO.
+007250     OPEN OUTPUT FIZZBUZZ-RPT.
+007255     PERFORM 1050-ESCRIBIR-CABECERA THRU 1050-EXIT.
+007260     MOVE SPACES TO RPT-REGISTRO.
+007300     OPEN INPUT FIZZBUZZ-PARM.
+007400     IF WS-PARM-NO-EXISTE
+007500         CONTINUE
+007600     ELSE
+007700         PERFORM 1100-LEER-PARM THRU 1100-EXIT
+007710         PERFORM 1200-PROCESAR-PARM THRU 1200-EXIT
+007720             UNTIL WS-PARM-FIN-FICHERO
+007800         CLOSE FIZZBUZZ-PARM
+008500     END-IF.
+008510     IF WS-NUM-DIVISORES = 0
+008520         PERFORM 1300-DIVISORES-DEFECTO THRU 1300-EXIT
+008530     END-IF.
+008540     IF WS-INICIO > WS-FIN
+008550         DISPLAY "FIZZBUZZ: RANGO INVERTIDO EN LA TARJETA DE "
+008560                 "PARAMETROS, SE INTERCAMBIAN INICIO Y FIN"
+008570         MOVE WS-INICIO TO WS-RANGO-AUX
+008580         MOVE WS-FIN    TO WS-INICIO
+008590         MOVE WS-RANGO-AUX TO WS-FIN
+008595     END-IF.
+008600 1000-EXIT.
+008700     EXIT.
+008702 1050-ESCRIBIR-CABECERA.
+008704*    LINEA DE CABECERA DEL INFORME CON EL TITULO Y LA FECHA/
+008706*    HORA DE EJECUCION DEL LOTE.
+008708     MOVE SPACES TO RPT-CABECERA-REGISTRO.
+008710     MOVE "LISTADO FIZZBUZZ" TO RPT-CAB-TITULO.
+008712     MOVE "FECHA: " TO RPT-CAB-FECHA-LIT.
+008714     STRING FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+008716            "-" DELIMITED BY SIZE
+008718            FUNCTION CURRENT-DATE(9:6) DELIMITED BY SIZE
+008720         INTO RPT-CAB-FECHA-HORA
+008722     END-STRING.
+008724     WRITE RPT-CABECERA-REGISTRO.
+008726 1050-EXIT.
+008728     EXIT.
+008730 1100-LEER-PARM.
+008720     READ FIZZBUZZ-PARM
+008730         AT END
+008740             MOVE "10" TO WS-PARM-STATUS
+008750     END-READ.
+008760 1100-EXIT.
+008770     EXIT.
+008780 1200-PROCESAR-PARM.
+008790     EVALUATE PARM-TIPO
+008800         WHEN "RANGO"
+008810             MOVE PARM-INICIO TO WS-INICIO
+008820             MOVE PARM-FIN    TO WS-FIN
+008830         WHEN "DIVIS"
+008840             IF WS-NUM-DIVISORES < 10 AND PARM-DIVISOR > 0
+008850                 ADD 1 TO WS-NUM-DIVISORES
+008860                 SET WS-DIV-IDX TO WS-NUM-DIVISORES
+008870                 MOVE PARM-DIVISOR TO WS-DIVISOR(WS-DIV-IDX)
+008880                 MOVE PARM-PALABRA TO WS-PALABRA(WS-DIV-IDX)
+008890             END-IF
+008900     END-EVALUATE.
+008910     PERFORM 1100-LEER-PARM THRU 1100-EXIT.
+008920 1200-EXIT.
+008930     EXIT.
+008940 1300-DIVISORES-DEFECTO.
+008950     MOVE 2 TO WS-NUM-DIVISORES.
+008960     MOVE 3 TO WS-DIVISOR(1).
+008970     MOVE "fizz" TO WS-PALABRA(1).
+008980     MOVE 5 TO WS-DIVISOR(2).
+008990     MOVE "buzz" TO WS-PALABRA(2).
+009000 1300-EXIT.
+009010     EXIT.
+009100 2000-BUCLE.
+009110     MOVE SPACES TO WS-PALABRA-COMPUESTA.
+009120     MOVE "N" TO WS-ALGUNA-COINCIDENCIA.
+009125     MOVE "N" TO WS-PALABRA-TRUNCADA.
+009130     PERFORM 2100-COMPROBAR-DIVISOR THRU 2100-EXIT
+009140         VARYING WS-DIV-IDX FROM 1 BY 1
+009150         UNTIL WS-DIV-IDX > WS-NUM-DIVISORES.
+009160     IF ALGUNA-COINCIDENCIA
+009180         MOVE WS-PALABRA-COMPUESTA TO RPT-VALOR
+009185         ADD 1 TO WS-TOTAL-CON-PALABRA
+009186         PERFORM 2200-REGISTRAR-PALABRA THRU 2200-EXIT
+009187         IF PALABRA-TRUNCADA
+009188             ADD 1 TO WS-TOTAL-PALABRA-TRUNC
+009189         END-IF
+009190     ELSE
+009210         MOVE SPACES TO RPT-VALOR
+009215         ADD 1 TO WS-TOTAL-SIN-PALABRA
+009220     END-IF.
+009225     ADD 1 TO WS-TOTAL-NUMEROS.
+009230     MOVE NUMERO TO RPT-NUMERO.
+009240     WRITE RPT-REGISTRO.
+009250 2000-EXIT.
+009260     EXIT.
+009270 2100-COMPROBAR-DIVISOR.
+009280     DIVIDE NUMERO BY WS-DIVISOR(WS-DIV-IDX)
+009290         GIVING RESULTADO REMAINDER RESTO
+009291         ON SIZE ERROR
+009292             DISPLAY "FIZZBUZZ: DESBORDAMIENTO AL COMPROBAR EL "
+009293                "DIVISOR " WS-DIVISOR(WS-DIV-IDX)
+009294                " PARA EL NUMERO " NUMERO
+009295             MOVE 16 TO RETURN-CODE
+009296             STOP RUN
+009297     END-DIVIDE.
+009300     IF RESTO = 0
+009310         SET ALGUNA-COINCIDENCIA TO TRUE
+009320         MOVE WS-PALABRA-COMPUESTA TO WS-TEMP-PALABRA
+009330         STRING FUNCTION TRIM(WS-TEMP-PALABRA) DELIMITED BY SIZE
+009340             FUNCTION TRIM(WS-PALABRA(WS-DIV-IDX))
+009350                 DELIMITED BY SIZE
+009360             INTO WS-PALABRA-COMPUESTA
+009365             ON OVERFLOW
+009366                 SET PALABRA-TRUNCADA TO TRUE
+009370         END-STRING
+009380     END-IF.
+009390 2100-EXIT.
+009400     EXIT.
+009401 2200-REGISTRAR-PALABRA.
+009402*    LOCALIZA WS-PALABRA-COMPUESTA EN LA TABLA DE PALABRAS YA
+009403*    VISTAS PARA PODER DESGLOSAR EL RESUMEN POR PALABRA EN LUGAR
+009404*    DE ACUMULAR UN UNICO TOTAL "CON PALABRA".
+009405     MOVE "N" TO WS-PALABRA-ENCONTRADA.
+009406     PERFORM 2210-BUSCAR-PALABRA THRU 2210-EXIT
+009407         VARYING WS-PAL-IDX FROM 1 BY 1
+009408         UNTIL WS-PAL-IDX > WS-NUM-PALABRAS-VISTAS
+009409         OR PALABRA-ENCONTRADA.
+009410     IF PALABRA-ENCONTRADA
+009411         ADD 1 TO WS-PALABRA-VISTA-TOTAL(WS-PAL-IDX-VISTO)
+009412     ELSE
+009413         IF WS-NUM-PALABRAS-VISTAS < 20
+009414             ADD 1 TO WS-NUM-PALABRAS-VISTAS
+009415             SET WS-PAL-IDX TO WS-NUM-PALABRAS-VISTAS
+009416             MOVE WS-PALABRA-COMPUESTA TO
+009417                 WS-PALABRA-VISTA(WS-PAL-IDX)
+009418             MOVE 1 TO WS-PALABRA-VISTA-TOTAL(WS-PAL-IDX)
+009418     ELSE
+009418*        LA TABLA DE PALABRAS DISTINTAS ESTA LLENA (20); LA
+009418*        PALABRA COMPUESTA NUEVA NO SE DESGLOSA, PERO SE
+009418*        CUENTA PARA QUE EL RESUMEN AVISE DEL DESBORDE.
+009418         ADD 1 TO WS-TOTAL-PALABRA-DESBORDE
+009419     END-IF
+009420     END-IF.
+009421 2200-EXIT.
+009422     EXIT.
+009423 2210-BUSCAR-PALABRA.
+009424     IF WS-PALABRA-VISTA(WS-PAL-IDX) = WS-PALABRA-COMPUESTA
+009425         SET WS-PAL-IDX-VISTO TO WS-PAL-IDX
+009426         SET PALABRA-ENCONTRADA TO TRUE
+009427     END-IF.
+009428 2210-EXIT.
+009429     EXIT.
+009510 3000-ESCRIBIR-RESUMEN.
+009520     MOVE "NUMEROS PROCESADOS"    TO RPT-RESUMEN-ETIQUETA.
+009530     MOVE WS-TOTAL-NUMEROS        TO RPT-RESUMEN-VALOR.
+009540     WRITE RPT-RESUMEN-REGISTRO.
+009550     MOVE "NUMEROS CON PALABRA"   TO RPT-RESUMEN-ETIQUETA.
+009560     MOVE WS-TOTAL-CON-PALABRA    TO RPT-RESUMEN-VALOR.
+009570     WRITE RPT-RESUMEN-REGISTRO.
+009580     MOVE "NUMEROS SIN PALABRA"   TO RPT-RESUMEN-ETIQUETA.
+009590     MOVE WS-TOTAL-SIN-PALABRA    TO RPT-RESUMEN-VALOR.
+009600     WRITE RPT-RESUMEN-REGISTRO.
+009602     MOVE "PALABRAS TRUNCADAS"    TO RPT-RESUMEN-ETIQUETA.
+009604     MOVE WS-TOTAL-PALABRA-TRUNC  TO RPT-RESUMEN-VALOR.
+009606     WRITE RPT-RESUMEN-REGISTRO.
+009607     MOVE "PALABRAS DISTINTAS DESBORDADAS" TO RPT-RESUMEN-ETIQUETA.
+009608     MOVE WS-TOTAL-PALABRA-DESBORDE        TO RPT-RESUMEN-VALOR.
+009609     WRITE RPT-RESUMEN-REGISTRO.
+009610     PERFORM 3100-ESCRIBIR-DESGLOSE THRU 3100-EXIT
+009620         VARYING WS-PAL-IDX FROM 1 BY 1
+009630         UNTIL WS-PAL-IDX > WS-NUM-PALABRAS-VISTAS.
+009640 3000-EXIT.
+009650     EXIT.
+009660 3100-ESCRIBIR-DESGLOSE.
+009670*    UNA LINEA DE RESUMEN POR CADA PALABRA COMPUESTA DISTINTA
+009680*    (FIZZ, BUZZ, FIZZBUZZ...) VISTA DURANTE EL RECORRIDO.
+009690     MOVE SPACES TO RPT-RESUMEN-ETIQUETA.
+009700     STRING "TOTAL " DELIMITED BY SIZE
+009710         FUNCTION TRIM(FUNCTION UPPER-CASE(
+009720             WS-PALABRA-VISTA(WS-PAL-IDX))) DELIMITED BY SIZE
+009730         INTO RPT-RESUMEN-ETIQUETA
+009740     END-STRING.
+009750     MOVE WS-PALABRA-VISTA-TOTAL(WS-PAL-IDX) TO RPT-RESUMEN-VALOR.
+009760     WRITE RPT-RESUMEN-REGISTRO.
+009770 3100-EXIT.
+009780     EXIT.
+009900 END PROGRAM FIZZBUZZ.
