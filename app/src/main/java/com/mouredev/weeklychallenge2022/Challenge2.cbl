@@ -1,28 +1,334 @@
-     /*
-      * Escribe un programa que imprima los 50 primeros numeros de la
-      * sucesion de Fibonacci empezando en 0.
-      * - La serie Fibonacci se compone por una sucesiun de numeros en
-      *   la que el siguiente siempre es la suma de los dos anteriores.
-      *   0, 1, 1, 2, 3, 5, 8, 13...
-      */
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIBONACCI.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 CONTADOR PIC 99.
-           77 SUMA PIC 9(10) VALUE 0.
-           77 NUM1 PIC 9(10) VALUE 0.
-           77 NUM2 PIC 9(10) VALUE 1.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM SUCESION VARYING CONTADOR FROM 0 BY 1 UNTIL
-            CONTADOR > 49.
-            STOP RUN.
-       SUCESION.
-           DISPLAY NUM1.
-           ADD NUM1 TO NUM2 GIVING SUMA.
-           MOVE NUM2 TO NUM1.
-           MOVE SUMA TO NUM2.
-       END PROGRAM FIBONACCI.
+000100******************************************************************
+000200*     Reto #2
+000300*     FIBONACCI
+000400*     Fecha publicacion enunciado: 17/01/22
+000500*     Fecha publicacion resolucion: 24/01/22
+000600*     Dificultad: FACIL
+000700*
+000800*     Enunciado: Escribe un programa que imprima los 50 primeros
+000900*     numeros de la sucesion de Fibonacci empezando en 0.
+001000*     - La serie Fibonacci se compone por una sucesion de numeros
+001100*       en la que el siguiente siempre es la suma de los dos
+001200*       anteriores. 0, 1, 1, 2, 3, 5, 8, 13...
+001300*
+001400******************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID.     FIBONACCI.
+001700 AUTHOR.         EQUIPO DE PROCESO BATCH.
+001800 INSTALLATION.   DEPARTAMENTO DE PROCESO POR LOTES.
+001900 DATE-WRITTEN.   ENERO 2022.
+002000 DATE-COMPILED.  ENERO 2022.
+002100*-----------------------------------------------------------------
+002200* HISTORIAL DE MODIFICACIONES
+002300*-----------------------------------------------------------------
+002400* FECHA       INIC.  DESCRIPCION
+002500* ----------  -----  -------------------------------------------
+002600* 2022-01-17  JCM    PROGRAMA ORIGINAL. IMPRIME LOS 50 PRIMEROS
+002700*                    TERMINOS EN DURO, SIN CONTROL DE DESBORDA-
+002800*                    MIENTO.
+002900* 2026-08-09  MNT    SE AMPLIAN SUMA/NUM1/NUM2 A PIC 9(18) Y SE
+003000*                    AÑADE ON SIZE ERROR PARA DETENER LA SUCESION
+003100*                    DE FORMA CONTROLADA EN LUGAR DE TRUNCAR EL
+003200*                    RESULTADO SIN AVISO.
+003300* 2026-08-09  MNT    SE AÑADE FICHERO DE INFORME (FIBONACCI-RPT)
+003400*                    CON UNA LINEA POR TERMINO Y UN REGISTRO DE
+003500*                    CONTROL/RESUMEN AL FINAL.
+003600* 2026-08-09  MNT    LA CANTIDAD DE TERMINOS A GENERAR SE PUEDE
+003700*                    INDICAR EN LA TARJETA DE PARAMETROS
+003800*                    (FIBONACCI-PARM); SI NO SE INDICA, SE
+003900*                    MANTIENEN LOS 50 TERMINOS DE SIEMPRE.
+004000* 2026-08-09  MNT    SE AÑADE FICHERO CACHE (FIBONACCI-CAC) QUE
+004100*                    CONSERVA DE UNA EJECUCION A OTRA LOS
+004200*                    TERMINOS YA CALCULADOS.
+004300* 2026-08-09  MNT    SE AÑADE UN CONTROL DE CALIDAD DE DATOS:
+004400*                    LA RAZON ENTRE CADA TERMINO Y EL ANTERIOR
+004500*                    DEBE CONVERGER A LA PROPORCION AUREA; LAS
+004600*                    DESVIACIONES SIGNIFICATIVAS SE MARCAN COMO
+004700*                    ANOMALIA EN EL INFORME.
+004750* 2026-08-09  MNT    LOS TERMINOS YA CACHEADOS DE UNA EJECUCION
+004760*                    ANTERIOR YA NO SE VUELVEN A CALCULAR: SE
+004770*                    ESCRIBEN DIRECTAMENTE DESDE LA CACHE Y NUM1/
+004780*                    NUM2 SE RECOMPONEN A PARTIR DE LOS DOS ULTIMOS
+004790*                    TERMINOS CACHEADOS PARA CONTINUAR LA SUCESION
+004800*                    SOLO DESDE EL PRIMER TERMINO NUEVO.
+004850*-----------------------------------------------------------------
+004900 ENVIRONMENT DIVISION.
+005000 INPUT-OUTPUT SECTION.
+005100 FILE-CONTROL.
+005200     SELECT FIBONACCI-PARM ASSIGN TO "FIBOPARM"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-PARM-STATUS.
+005500     SELECT FIBONACCI-RPT ASSIGN TO "FIBORPT"
+005600         ORGANIZATION IS LINE SEQUENTIAL.
+005700     SELECT FIBONACCI-CAC ASSIGN TO "FIBOCAC"
+005800         ORGANIZATION IS LINE SEQUENTIAL
+005900         FILE STATUS IS WS-CAC-STATUS.
+006000 DATA DIVISION.
+006100 FILE SECTION.
+006200 FD  FIBONACCI-PARM
+006300     RECORDING MODE IS F.
+006400 01  PARM-REGISTRO.
+006500     05  PARM-TIPO           PIC X(05).
+006600     05  PARM-TERMINOS       PIC 9(09).
+006700 FD  FIBONACCI-RPT
+006800     RECORDING MODE IS F.
+006900 01  RPT-REGISTRO.
+007000     05  RPT-INDICE          PIC Z(8)9.
+007100     05  FILLER              PIC X(02) VALUE SPACES.
+007200     05  RPT-VALOR           PIC Z(17)9.
+007300     05  FILLER              PIC X(02) VALUE SPACES.
+007400     05  RPT-ANOMALIA        PIC X(20).
+007500 01  RPT-RESUMEN-REGISTRO.
+007600     05  RPT-RESUMEN-ETIQUETA PIC X(30).
+007700     05  RPT-RESUMEN-VALOR     PIC Z(17)9.
+007800 FD  FIBONACCI-CAC
+007900     RECORDING MODE IS F.
+008000 01  CAC-REGISTRO.
+008100     05  CAC-INDICE          PIC 9(09).
+008200     05  CAC-VALOR           PIC 9(18).
+008300 WORKING-STORAGE SECTION.
+008400 01  WS-PARM-STATUS          PIC X(02).
+008500     88  WS-PARM-NO-EXISTE           VALUE "35".
+008600     88  WS-PARM-FIN-FICHERO         VALUE "10".
+008700 01  WS-CAC-STATUS           PIC X(02).
+008800     88  WS-CAC-NO-EXISTE            VALUE "35".
+008900     88  WS-CAC-FIN-FICHERO          VALUE "10".
+009000 01  WS-TERMINOS             PIC 9(09) VALUE 50.
+009100 01  WS-VARIABLES.
+009200     05  CONTADOR            PIC 9(09) VALUE ZERO.
+009300     05  SUMA                PIC 9(18) VALUE ZERO.
+009400     05  NUM1                PIC 9(18) VALUE ZERO.
+009500     05  NUM2                PIC 9(18) VALUE 1.
+009600     05  WS-VALOR-ACTUAL     PIC 9(18) VALUE ZERO.
+009700     05  WS-TERMINO-ANTERIOR PIC 9(18) VALUE ZERO.
+009800 01  WS-SWITCHES.
+009900     05  WS-DESBORDAMIENTO   PIC X(01) VALUE "N".
+010000         88  HAY-DESBORDAMIENTO      VALUE "S".
+010100 01  WS-TABLA-CACHE.
+010200     05  WS-CACHE-COUNT      PIC 9(04) COMP VALUE ZERO.
+010300     05  WS-CACHE-ENTRY OCCURS 500 TIMES
+010400                          INDEXED BY WS-CACHE-IDX.
+010500         10  WS-CACHE-INDICE PIC 9(09).
+010600         10  WS-CACHE-VALOR  PIC 9(18).
+010650 01  WS-PREFIJO-CACHE        PIC 9(09) VALUE ZERO.
+011000 01  WS-DATOS-CONVERGENCIA.
+011100     05  WS-PHI              PIC 9(01)V9(09) VALUE 1.618033988.
+011200     05  WS-TOLERANCIA       PIC 9(01)V9(09) VALUE 0.001000000.
+011300     05  WS-RATIO            PIC 9(03)V9(09) VALUE ZERO.
+011400     05  WS-DIFERENCIA       PIC S9(03)V9(09) VALUE ZERO.
+011500 01  WS-CONTADORES.
+011600     05  WS-TOTAL-TERMINOS   PIC 9(09) COMP VALUE ZERO.
+011700     05  WS-TOTAL-ANOMALIAS  PIC 9(09) COMP VALUE ZERO.
+011800     05  WS-TOTAL-CACHE-HITS PIC 9(09) COMP VALUE ZERO.
+011900 PROCEDURE DIVISION.
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012150     PERFORM 2050-ESCRIBIR-DESDE-CACHE THRU 2050-EXIT
+012160         VARYING WS-CACHE-IDX FROM 1 BY 1
+012170         UNTIL WS-CACHE-IDX > WS-PREFIJO-CACHE.
+012200     PERFORM 2000-BUCLE THRU 2000-EXIT
+012300         VARYING CONTADOR FROM WS-PREFIJO-CACHE BY 1
+012400         UNTIL CONTADOR >= WS-TERMINOS OR HAY-DESBORDAMIENTO.
+012500     PERFORM 3000-ESCRIBIR-RESUMEN THRU 3000-EXIT.
+012600     PERFORM 4000-PERSISTIR-CACHE THRU 4000-EXIT.
+012700     CLOSE FIBONACCI-RPT.
+012800     STOP RUN.
+012900 1000-INITIALIZE.
+013000*    LEE LA CANTIDAD DE TERMINOS DE LA TARJETA DE PARAMETROS Y
+013100*    CARGA LA CACHE DE TERMINOS YA CALCULADOS EN EJECUCIONES
+013200*    ANTERIORES. SI ALGUNO DE LOS FICHEROS NO EXISTE, SE
+013300*    MANTIENEN LOS VALORES POR DEFECTO.
+013400     OPEN OUTPUT FIBONACCI-RPT.
+013450     MOVE SPACES TO RPT-REGISTRO.
+013500     OPEN INPUT FIBONACCI-PARM.
+013600     IF WS-PARM-NO-EXISTE
+013700         CONTINUE
+013800     ELSE
+013900         PERFORM 1100-LEER-PARM THRU 1100-EXIT
+014000         PERFORM 1200-PROCESAR-PARM THRU 1200-EXIT
+014100             UNTIL WS-PARM-FIN-FICHERO
+014200         CLOSE FIBONACCI-PARM
+014300     END-IF.
+014400     PERFORM 1300-CARGAR-CACHE THRU 1300-EXIT.
+014410     PERFORM 1400-CALCULAR-PREFIJO-CACHE THRU 1400-EXIT.
+014420     PERFORM 1500-REANUDAR-DESDE-CACHE THRU 1500-EXIT.
+014500 1000-EXIT.
+014600     EXIT.
+014700 1100-LEER-PARM.
+014800     READ FIBONACCI-PARM
+014900         AT END
+015000             MOVE "10" TO WS-PARM-STATUS
+015100     END-READ.
+015200 1100-EXIT.
+015300     EXIT.
+015400 1200-PROCESAR-PARM.
+015500     EVALUATE PARM-TIPO
+015600         WHEN "TERMS"
+015700             IF PARM-TERMINOS > 0
+015800                 MOVE PARM-TERMINOS TO WS-TERMINOS
+015900             END-IF
+016000     END-EVALUATE.
+016100     PERFORM 1100-LEER-PARM THRU 1100-EXIT.
+016200 1200-EXIT.
+016300     EXIT.
+016400 1300-CARGAR-CACHE.
+016500     OPEN INPUT FIBONACCI-CAC.
+016600     IF WS-CAC-NO-EXISTE
+016700         CONTINUE
+016800     ELSE
+016900         PERFORM 1310-LEER-CACHE THRU 1310-EXIT
+017000         PERFORM 1320-CARGAR-UNA-CACHE THRU 1320-EXIT
+017100             UNTIL WS-CAC-FIN-FICHERO
+017200         CLOSE FIBONACCI-CAC
+017300     END-IF.
+017400 1300-EXIT.
+017500     EXIT.
+017600 1310-LEER-CACHE.
+017700     READ FIBONACCI-CAC
+017800         AT END
+017900             MOVE "10" TO WS-CAC-STATUS
+018000     END-READ.
+018100 1310-EXIT.
+018200     EXIT.
+018300 1320-CARGAR-UNA-CACHE.
+018400     IF WS-CACHE-COUNT < 500
+018500         ADD 1 TO WS-CACHE-COUNT
+018600         SET WS-CACHE-IDX TO WS-CACHE-COUNT
+018700         MOVE CAC-INDICE TO WS-CACHE-INDICE(WS-CACHE-IDX)
+018800         MOVE CAC-VALOR  TO WS-CACHE-VALOR(WS-CACHE-IDX)
+018900     END-IF.
+019000     PERFORM 1310-LEER-CACHE THRU 1310-EXIT.
+019100 1320-EXIT.
+019200     EXIT.
+019210 1400-CALCULAR-PREFIJO-CACHE.
+019220*    LOS TERMINOS EN CACHE SON SIEMPRE CONTIGUOS DESDE EL TERMINO
+019230*    0 (LA SUCESION SIEMPRE SE GENERA ASI), ASI QUE EL NUMERO DE
+019240*    TERMINOS QUE PODEMOS DAR POR YA CALCULADOS ES EL MENOR ENTRE
+019250*    LO QUE HAY EN CACHE Y LO QUE SE PIDE EN ESTA EJECUCION.
+019260     IF WS-CACHE-COUNT < WS-TERMINOS
+019270         MOVE WS-CACHE-COUNT TO WS-PREFIJO-CACHE
+019280     ELSE
+019290         MOVE WS-TERMINOS TO WS-PREFIJO-CACHE
+019300     END-IF.
+019310 1400-EXIT.
+019320     EXIT.
+019330 1500-REANUDAR-DESDE-CACHE.
+019340*    RECOMPONE NUM1/NUM2 A PARTIR DE LOS DOS ULTIMOS TERMINOS YA
+019350*    CACHEADOS PARA QUE 2000-BUCLE PUEDA CONTINUAR LA SUCESION
+019360*    DESDE EL PRIMER TERMINO NUEVO SIN RECALCULAR LOS ANTERIORES.
+019370     EVALUATE WS-PREFIJO-CACHE
+019380         WHEN 0
+019390             CONTINUE
+019400         WHEN 1
+019410             MOVE 1 TO NUM1
+019420             COMPUTE NUM2 = NUM1 + WS-CACHE-VALOR(1)
+019430         WHEN OTHER
+019440             COMPUTE NUM1 = WS-CACHE-VALOR(WS-PREFIJO-CACHE) +
+019450                 WS-CACHE-VALOR(WS-PREFIJO-CACHE - 1)
+019460             COMPUTE NUM2 = NUM1 +
+019465                 WS-CACHE-VALOR(WS-PREFIJO-CACHE)
+019470     END-EVALUATE.
+019480 1500-EXIT.
+019490     EXIT.
+019500 2050-ESCRIBIR-DESDE-CACHE.
+019510*    ESCRIBE LOS TERMINOS YA CACHEADOS TAL CUAL, SIN VOLVER A
+019520*    SUMAR NI COMPROBAR LA CACHE: SU VALOR YA SE CONOCIA ANTES DE
+019530*    EMPEZAR ESTA EJECUCION.
+019540     MOVE WS-CACHE-INDICE(WS-CACHE-IDX) TO CONTADOR.
+019550     MOVE WS-CACHE-VALOR(WS-CACHE-IDX)  TO WS-VALOR-ACTUAL.
+019560     ADD 1 TO WS-TOTAL-CACHE-HITS.
+019580     MOVE SPACES TO RPT-ANOMALIA.
+019590     PERFORM 2300-COMPROBAR-CONVERGENCIA THRU 2300-EXIT.
+019600     MOVE CONTADOR TO RPT-INDICE.
+019610     MOVE WS-VALOR-ACTUAL TO RPT-VALOR.
+019620     WRITE RPT-REGISTRO.
+019630     ADD 1 TO WS-TOTAL-TERMINOS.
+019640     MOVE WS-VALOR-ACTUAL TO WS-TERMINO-ANTERIOR.
+019650 2050-EXIT.
+019660     EXIT.
+019670 2000-BUCLE.
+019680*    A ESTE PUNTO SOLO SE LLEGA PARA TERMINOS QUE NO ESTABAN EN
+019690*    CACHE (LOS QUE SI LO ESTABAN YA SE ESCRIBIERON EN
+019695*    2050-ESCRIBIR-DESDE-CACHE), ASI QUE EL TERMINO SIEMPRE ES
+019698*    NUEVO Y SE AGREGA A LA CACHE PARA LA PROXIMA EJECUCION.
+020000     MOVE NUM1 TO WS-VALOR-ACTUAL.
+020050     PERFORM 2200-AGREGAR-A-CACHE THRU 2200-EXIT.
+020200     MOVE SPACES TO RPT-ANOMALIA.
+020300     PERFORM 2300-COMPROBAR-CONVERGENCIA THRU 2300-EXIT.
+020400     MOVE CONTADOR TO RPT-INDICE.
+020500     MOVE WS-VALOR-ACTUAL TO RPT-VALOR.
+020600     WRITE RPT-REGISTRO.
+020700     ADD 1 TO WS-TOTAL-TERMINOS.
+020800     MOVE WS-VALOR-ACTUAL TO WS-TERMINO-ANTERIOR.
+020900     ADD NUM1 TO NUM2 GIVING SUMA
+021000         ON SIZE ERROR
+021100             SET HAY-DESBORDAMIENTO TO TRUE
+021200             DISPLAY "FIBONACCI: DESBORDAMIENTO, SE DETIENE LA "
+021300                     "SUCESION EN EL TERMINO " CONTADOR
+021400     END-ADD.
+021500     IF NOT HAY-DESBORDAMIENTO
+021600         MOVE NUM2 TO NUM1
+021700         MOVE SUMA TO NUM2
+021800     END-IF.
+021900 2000-EXIT.
+022000     EXIT.
+023500 2200-AGREGAR-A-CACHE.
+023600     IF WS-CACHE-COUNT < 500
+023700         ADD 1 TO WS-CACHE-COUNT
+023800         SET WS-CACHE-IDX TO WS-CACHE-COUNT
+023900         MOVE CONTADOR       TO WS-CACHE-INDICE(WS-CACHE-IDX)
+024000         MOVE WS-VALOR-ACTUAL TO WS-CACHE-VALOR(WS-CACHE-IDX)
+024100     END-IF.
+024200 2200-EXIT.
+024300     EXIT.
+024400 2300-COMPROBAR-CONVERGENCIA.
+024500*    A PARTIR DE UN NUMERO RAZONABLE DE TERMINOS, LA RAZON ENTRE
+024600*    CADA TERMINO Y EL ANTERIOR DEBE ACERCARSE A LA PROPORCION
+024700*    AUREA. UNA DESVIACION GRANDE INDICA UN DATO SOSPECHOSO (POR
+024800*    EJEMPLO, UNA CACHE CORRUPTA O UN TERMINO MAL CALCULADO).
+024900     IF CONTADOR > 10 AND WS-TERMINO-ANTERIOR > 0
+025000         COMPUTE WS-RATIO ROUNDED =
+025100             WS-VALOR-ACTUAL / WS-TERMINO-ANTERIOR
+025200             ON SIZE ERROR
+025300                 MOVE WS-PHI TO WS-RATIO
+025400         END-COMPUTE
+025500         COMPUTE WS-DIFERENCIA = WS-RATIO - WS-PHI
+025600         IF FUNCTION ABS(WS-DIFERENCIA) > WS-TOLERANCIA
+025700             MOVE "RATIO ANOMALO" TO RPT-ANOMALIA
+025800             ADD 1 TO WS-TOTAL-ANOMALIAS
+025900         END-IF
+026000     END-IF.
+026100 2300-EXIT.
+026200     EXIT.
+026300 3000-ESCRIBIR-RESUMEN.
+026400     MOVE "TERMINOS GENERADOS"    TO RPT-RESUMEN-ETIQUETA.
+026500     MOVE WS-TOTAL-TERMINOS       TO RPT-RESUMEN-VALOR.
+026600     WRITE RPT-RESUMEN-REGISTRO.
+026700     MOVE "TERMINOS DESDE CACHE"  TO RPT-RESUMEN-ETIQUETA.
+026800     MOVE WS-TOTAL-CACHE-HITS     TO RPT-RESUMEN-VALOR.
+026900     WRITE RPT-RESUMEN-REGISTRO.
+027000     MOVE "ANOMALIAS DE RATIO"    TO RPT-RESUMEN-ETIQUETA.
+027100     MOVE WS-TOTAL-ANOMALIAS      TO RPT-RESUMEN-VALOR.
+027200     WRITE RPT-RESUMEN-REGISTRO.
+027300     MOVE "ULTIMO TERMINO"        TO RPT-RESUMEN-ETIQUETA.
+027400     MOVE WS-TERMINO-ANTERIOR     TO RPT-RESUMEN-VALOR.
+027500     WRITE RPT-RESUMEN-REGISTRO.
+027600 3000-EXIT.
+027700     EXIT.
+027800 4000-PERSISTIR-CACHE.
+027900*    VUELCA LA TABLA DE TERMINOS AL FICHERO CACHE PARA QUE LA
+028000*    PROXIMA EJECUCION PUEDA REUTILIZARLOS SIN RECALCULARLOS.
+028100     OPEN OUTPUT FIBONACCI-CAC.
+028200     PERFORM 4100-PERSISTIR-UNA-CACHE THRU 4100-EXIT
+028300         VARYING WS-CACHE-IDX FROM 1 BY 1
+028400         UNTIL WS-CACHE-IDX > WS-CACHE-COUNT.
+028500     CLOSE FIBONACCI-CAC.
+028600 4000-EXIT.
+028700     EXIT.
+028800 4100-PERSISTIR-UNA-CACHE.
+028900     MOVE WS-CACHE-INDICE(WS-CACHE-IDX) TO CAC-INDICE.
+029000     MOVE WS-CACHE-VALOR(WS-CACHE-IDX)  TO CAC-VALOR.
+029100     WRITE CAC-REGISTRO.
+029200 4100-EXIT.
+029300     EXIT.
+029400 END PROGRAM FIBONACCI.
