@@ -1,37 +1,440 @@
-     /*
-      * Crea una funciun que reciba di­as, horas, minutos y segundos
-      * (como enteros) y retorne su resultado en milisegundos.
-      */
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONVERSOR.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 HORAS PIC 99.
-           77 HORAS-MIL PIC 9(14).
-           77 MINUTOS PIC 99.
-           77 MINUTOS-MIL PIC 9(10).
-           77 SEGUNDOS PIC 99.
-           77 SEGUNDOS-MIL PIC 9(6).
-           77 DIAS PIC 999.
-           77 DIAS-MIL PIC 9(30).
-           77 MILISEGUNDOS PIC Z(30) VALUES ZEROES.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Introduce los dias: "
-            ACCEPT DIAS.
-            DISPLAY "Introduce las horas: "
-            ACCEPT HORAS.
-            DISPLAY "Introduce los minutos: "
-            ACCEPT MINUTOS.
-            DISPLAY "Introduce los segundos: "
-            ACCEPT SEGUNDOS.
-            MULTIPLY DIAS BY 86400000 GIVING DIAS-MIL.
-            MULTIPLY HORAS BY 3600000 GIVING HORAS-MIL.
-            MULTIPLY MINUTOS BY 60000 GIVING MINUTOS-MIL.
-            MULTIPLY SEGUNDOS BY 1000 GIVING SEGUNDOS-MIL.
-            COMPUTE MILISEGUNDOS = DIAS-MIL + HORAS-MIL + MINUTOS-MIL +
-                                   MINUTOS-MIL.
-            DISPLAY "Los milisegundos son: " MILISEGUNDOS.
-            STOP RUN.
-       END PROGRAM CONVERSOR.
+000100********************************************************************
+000200* CONVERSOR
+000300*
+000400* Convierte entre dias/horas/minutos/segundos y un valor total
+000500* expresado en segundos, milisegundos o microsegundos, en ambos
+000600* sentidos.
+000700********************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. CONVERSOR.
+001000 AUTHOR. EQUIPO DE PROCESO BATCH.
+001100 INSTALLATION. DEPARTAMENTO DE PROCESO POR LOTES.
+001200 DATE-WRITTEN. ABRIL 2022.
+001300 DATE-COMPILED. AGOSTO 2026.
+001400*
+001500***************************************************************
+001600* HISTORIAL DE MODIFICACIONES
+001700*
+001800* 2022-04-25 JCM  Version original: recibe dias, horas, minutos
+001900*                 y segundos por ACCEPT y muestra el resultado
+002000*                 en milisegundos por DISPLAY.
+002100* 2026-08-09 MNT  Sustituidos los ACCEPT/DISPLAY interactivos por
+002200*                 proceso batch contra CONVERSOR-IN/CONVERSOR-RPT
+002300*                 y CONVERSOR-REJ para los registros rechazados.
+002400* 2026-08-09 MNT  Anadida la conversion inversa (valor total a
+002500*                 dias/horas/minutos/segundos) seleccionable por
+002600*                 tarjeta de parametros.
+002700* 2026-08-09 MNT  Anadido el doble calculo de contraste: el total
+002800*                 se calcula por dos caminos independientes y se
+002900*                 comparan; de paso se corrige un defecto ya
+003000*                 existente en la formula original, que sumaba
+003100*                 MINUTOS-MIL dos veces en lugar de sumar
+003200*                 SEGUNDOS-MIL.
+003300* 2026-08-09 MNT  Anadida la validacion de rango de HORAS (0-23),
+003400*                 MINUTOS (0-59) y SEGUNDOS (0-59), con rechazo a
+003500*                 CONVERSOR-REJ de los registros fuera de rango.
+003600* 2026-08-09 MNT  Anadida la unidad de salida seleccionable
+003700*                 (SEGUNDOS, MILISEGUNDOS o MICROSEGUNDOS) por
+003800*                 tarjeta de parametros.
+003900***************************************************************
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT CONVERSOR-PARM ASSIGN TO "CONVPARM"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004410         FILE STATUS IS WS-PARM-STATUS.
+004500     SELECT CONVERSOR-IN ASSIGN TO "CONVIN"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-IN-STATUS.
+004800     SELECT CONVERSOR-RPT ASSIGN TO "CONVRPT"
+004900         ORGANIZATION IS LINE SEQUENTIAL.
+005000     SELECT CONVERSOR-REJ ASSIGN TO "CONVREJ"
+005100         ORGANIZATION IS LINE SEQUENTIAL.
+005200*
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  CONVERSOR-PARM.
+005600 01  PARM-REGISTRO.
+005700     05  PARM-TIPO               PIC X(05).
+005800     05  PARM-MODO               PIC X(12).
+005900     05  PARM-UNIDAD             PIC X(13).
+006000*
+006100 FD  CONVERSOR-IN.
+006200 01  IN-REGISTRO.
+006300     05  IN-DIAS                 PIC 9(03).
+006400     05  IN-HORAS                PIC 9(02).
+006500     05  IN-MINUTOS              PIC 9(02).
+006600     05  IN-SEGUNDOS             PIC 9(02).
+006700     05  IN-VALOR                PIC 9(15).
+006800*
+006900 FD  CONVERSOR-RPT.
+007000 01  RPT-REGISTRO.
+007100     05  RPT-DIAS                PIC ZZ9.
+007200     05  FILLER                  PIC X(01).
+007300     05  RPT-HORAS               PIC Z9.
+007400     05  FILLER                  PIC X(01).
+007500     05  RPT-MINUTOS             PIC Z9.
+007600     05  FILLER                  PIC X(01).
+007700     05  RPT-SEGUNDOS            PIC Z9.
+007800     05  FILLER                  PIC X(02).
+007900     05  RPT-VALOR               PIC Z(14)9.
+008000     05  FILLER                  PIC X(01).
+008100     05  RPT-UNIDAD              PIC X(13).
+008200     05  FILLER                  PIC X(01).
+008300     05  RPT-CONTRASTE           PIC X(11).
+008400 01  RPT-RESUMEN-REGISTRO.
+008500     05  RPT-RESUMEN-ETIQUETA    PIC X(30).
+008600     05  RPT-RESUMEN-VALOR       PIC Z(8)9.
+008700*
+008800 FD  CONVERSOR-REJ.
+008900 01  REJ-REGISTRO.
+009000     05  REJ-DETALLE             PIC X(60).
+009100     05  REJ-MOTIVO              PIC X(30).
+009200*
+009300 WORKING-STORAGE SECTION.
+009400 01  WS-IN-STATUS                PIC X(02).
+009500     88  WS-IN-OK                VALUE "00".
+009600     88  WS-IN-FIN-FICHERO       VALUE "10".
+009700     88  WS-IN-NO-EXISTE         VALUE "35".
+009710 01  WS-PARM-STATUS              PIC X(02).
+009720     88  WS-PARM-OK              VALUE "00".
+009730     88  WS-PARM-FIN-FICHERO     VALUE "10".
+009740     88  WS-PARM-NO-EXISTE       VALUE "35".
+009800*
+009900 01  WS-SWITCHES.
+010000     05  WS-USAR-DEFECTO         PIC X(01)   VALUE "N".
+010100         88  USAR-DEFECTO                    VALUE "S".
+010200     05  WS-RECHAZADO            PIC X(01)   VALUE "N".
+010300         88  ES-RECHAZADO                    VALUE "S".
+010400*
+010500 01  WS-PARAMETROS.
+010600     05  WS-MODO                 PIC X(12)   VALUE "DHMS-A-VALOR".
+010700     05  WS-UNIDAD               PIC X(13)   VALUE "MILISEGUNDOS".
+010800     05  WS-FACTOR-UNIDAD        PIC 9(07)   VALUE 1000.
+010900*
+011000 01  WS-VARIABLES.
+011100     05  WS-DIAS                 PIC 9(03).
+011200     05  WS-HORAS                PIC 9(02).
+011300     05  WS-MINUTOS              PIC 9(02).
+011400     05  WS-SEGUNDOS             PIC 9(02).
+011500     05  WS-VALOR-ENTRADA        PIC 9(15).
+011600     05  WS-TOTAL-SEGUNDOS       PIC 9(15).
+011700     05  WS-TOTAL-SEGUNDOS-RESTO PIC 9(15).
+011800     05  WS-VALOR-SALIDA         PIC 9(15).
+011900     05  WS-VALOR-CONTRASTE      PIC 9(15).
+012000*
+012100 01  WS-CONTADORES.
+012200     05  WS-TOTAL-PROCESADOS     PIC 9(09)   COMP.
+012300     05  WS-TOTAL-RECHAZADOS     PIC 9(09)   COMP.
+012400     05  WS-TOTAL-DESCUADRES     PIC 9(09)   COMP.
+012500*
+012600 PROCEDURE DIVISION.
+012700*
+012800 0000-MAINLINE.
+012900     PERFORM 1000-INITIALIZE
+013000         THRU 1000-INITIALIZE-EXIT.
+013100*
+013200     IF USAR-DEFECTO
+013300         PERFORM 2000-PROCESAR-REGISTRO
+013400             THRU 2000-PROCESAR-REGISTRO-EXIT
+013500     ELSE
+013600         PERFORM 2100-LEER-ENTRADA
+013700             THRU 2100-LEER-ENTRADA-EXIT
+013800         PERFORM 2000-PROCESAR-REGISTRO
+013900             THRU 2000-PROCESAR-REGISTRO-EXIT
+014000             UNTIL WS-IN-FIN-FICHERO
+014100     END-IF.
+014200*
+014300     PERFORM 3000-ESCRIBIR-RESUMEN
+014400         THRU 3000-ESCRIBIR-RESUMEN-EXIT.
+014500*
+014600     PERFORM 9999-EXIT
+014700         THRU 9999-EXIT-EXIT.
+014800*
+014900 0000-MAINLINE-EXIT.
+015000     EXIT.
+015100*
+015200***************************************************************
+015300* 1000-INITIALIZE - abre ficheros y lee la tarjeta de parametros
+015400***************************************************************
+015500 1000-INITIALIZE.
+015600     OPEN OUTPUT CONVERSOR-RPT.
+015700     MOVE SPACES TO RPT-REGISTRO.
+015800     OPEN OUTPUT CONVERSOR-REJ.
+015900     MOVE SPACES TO REJ-REGISTRO.
+016000*
+016100     OPEN INPUT CONVERSOR-PARM.
+016200     IF WS-PARM-NO-EXISTE
+016300         CONTINUE
+016400     END-IF.
+016500     PERFORM 1100-LEER-PARM
+016600         THRU 1100-LEER-PARM-EXIT.
+016700     CLOSE CONVERSOR-PARM.
+016800*
+016900     EVALUATE WS-UNIDAD
+017000         WHEN "SEGUNDOS"
+017100             MOVE 1 TO WS-FACTOR-UNIDAD
+017200         WHEN "MICROSEGUNDOS"
+017300             MOVE 1000000 TO WS-FACTOR-UNIDAD
+017400         WHEN OTHER
+017500             MOVE "MILISEGUNDOS" TO WS-UNIDAD
+017600             MOVE 1000 TO WS-FACTOR-UNIDAD
+017700     END-EVALUATE.
+017800*
+017900     OPEN INPUT CONVERSOR-IN.
+018000     IF WS-IN-STATUS = "35"
+018100         SET USAR-DEFECTO TO TRUE
+018200     END-IF.
+018300*
+018400 1000-INITIALIZE-EXIT.
+018500     EXIT.
+018600*
+018700 1100-LEER-PARM.
+018800     IF WS-PARM-STATUS NOT = "35"
+018900         READ CONVERSOR-PARM
+019000             NOT AT END
+019100                 IF PARM-TIPO = "MODO"
+019200                     IF PARM-MODO NOT = SPACES
+019300                         MOVE PARM-MODO TO WS-MODO
+019400                     END-IF
+019500                     IF PARM-UNIDAD NOT = SPACES
+019600                         MOVE PARM-UNIDAD TO WS-UNIDAD
+019700                     END-IF
+019800                 END-IF
+019900         END-READ
+020000     END-IF.
+020300*
+020400 1100-LEER-PARM-EXIT.
+020500     EXIT.
+020600*
+020700***************************************************************
+020800* 2000-PROCESAR-REGISTRO - convierte un registro y escribe el
+020900* detalle en el informe, o lo rechaza si esta fuera de rango
+021000***************************************************************
+021100 2000-PROCESAR-REGISTRO.
+021200     MOVE "N" TO WS-RECHAZADO.
+021300*
+021400     IF USAR-DEFECTO
+021500         MOVE 0   TO WS-DIAS
+021600         MOVE 1   TO WS-HORAS
+021700         MOVE 30  TO WS-MINUTOS
+021800         MOVE 15  TO WS-SEGUNDOS
+021900         MOVE 0   TO WS-VALOR-ENTRADA
+022000     ELSE
+022100         MOVE IN-DIAS      TO WS-DIAS
+022200         MOVE IN-HORAS     TO WS-HORAS
+022300         MOVE IN-MINUTOS   TO WS-MINUTOS
+022400         MOVE IN-SEGUNDOS  TO WS-SEGUNDOS
+022500         MOVE IN-VALOR     TO WS-VALOR-ENTRADA
+022600     END-IF.
+022700*
+022800     IF WS-MODO = "DHMS-A-VALOR"
+022900         PERFORM 2400-VALIDAR-RANGO
+023000             THRU 2400-VALIDAR-RANGO-EXIT
+023100     END-IF.
+023200*
+023300     IF NOT ES-RECHAZADO
+023400         IF WS-MODO = "VALOR-A-DHMS"
+023500             PERFORM 2300-CONVERTIR-A-DHMS
+023600                 THRU 2300-CONVERTIR-A-DHMS-EXIT
+023700         ELSE
+023800             PERFORM 2200-CONVERTIR-A-VALOR
+023900                 THRU 2200-CONVERTIR-A-VALOR-EXIT
+024000         END-IF
+024010     END-IF.
+024020*
+024030     IF NOT ES-RECHAZADO
+024100         PERFORM 2600-ESCRIBIR-DETALLE
+024200             THRU 2600-ESCRIBIR-DETALLE-EXIT
+024300         ADD 1 TO WS-TOTAL-PROCESADOS
+024400     END-IF.
+024500*
+024600     IF NOT USAR-DEFECTO
+024700         PERFORM 2100-LEER-ENTRADA
+024800             THRU 2100-LEER-ENTRADA-EXIT
+024900     END-IF.
+025000*
+025100 2000-PROCESAR-REGISTRO-EXIT.
+025200     EXIT.
+025300*
+025400 2100-LEER-ENTRADA.
+025500     READ CONVERSOR-IN
+025600         AT END
+025700             CONTINUE
+025800     END-READ.
+025900*
+026000 2100-LEER-ENTRADA-EXIT.
+026100     EXIT.
+026200*
+026300***************************************************************
+026400* 2200-CONVERTIR-A-VALOR - dias/horas/minutos/segundos al valor
+026500* total en la unidad seleccionada, calculado por dos caminos
+026600* independientes para poder contrastar el resultado
+026700***************************************************************
+026800 2200-CONVERTIR-A-VALOR.
+026900*    Camino 1: suma de cada componente ya expresado en segundos
+027000     COMPUTE WS-TOTAL-SEGUNDOS =
+027100         (WS-DIAS * 86400) + (WS-HORAS * 3600) +
+027200         (WS-MINUTOS * 60) + WS-SEGUNDOS
+027300         ON SIZE ERROR
+027400             MOVE ZEROES TO WS-TOTAL-SEGUNDOS
+027500     END-COMPUTE.
+027600*
+027700*    Camino 2: reduccion progresiva dias->horas->minutos->segundos
+027800     COMPUTE WS-TOTAL-SEGUNDOS-RESTO =
+027900         (((WS-DIAS * 24) + WS-HORAS) * 60 + WS-MINUTOS) * 60
+028000             + WS-SEGUNDOS
+028100         ON SIZE ERROR
+028200             MOVE ZEROES TO WS-TOTAL-SEGUNDOS-RESTO
+028300     END-COMPUTE.
+028400*
+028500     MOVE "CUADRA" TO RPT-CONTRASTE.
+028600     IF WS-TOTAL-SEGUNDOS NOT = WS-TOTAL-SEGUNDOS-RESTO
+028700         MOVE "DESCUADRE" TO RPT-CONTRASTE
+028800         ADD 1 TO WS-TOTAL-DESCUADRES
+028900     END-IF.
+029000*
+029100     COMPUTE WS-VALOR-SALIDA =
+029200         WS-TOTAL-SEGUNDOS * WS-FACTOR-UNIDAD
+029300         ON SIZE ERROR
+029400             MOVE ZEROES TO WS-VALOR-SALIDA
+029500     END-COMPUTE.
+029600*
+029700 2200-CONVERTIR-A-VALOR-EXIT.
+029800     EXIT.
+029900*
+030000***************************************************************
+030100* 2300-CONVERTIR-A-DHMS - valor total en la unidad seleccionada
+030200* de vuelta a dias/horas/minutos/segundos
+030300***************************************************************
+030400 2300-CONVERTIR-A-DHMS.
+030500     DIVIDE WS-VALOR-ENTRADA BY WS-FACTOR-UNIDAD
+030600         GIVING WS-TOTAL-SEGUNDOS.
+030700*
+030710*    WS-DIAS SOLO TIENE 3 DIGITOS: SI EL VALOR DE ENTRADA CUBRE
+030720*    MAS DE 999 DIAS, LO RECHAZAMOS EN LUGAR DE DEJAR QUE LOS
+030730*    DIAS SE TRUNQUEN Y EL REGISTRO SALGA COMO "PROCESADO" CON
+030740*    SOLO EL AVISO COSMETICO DE DESCUADRE.
+030800     DIVIDE WS-TOTAL-SEGUNDOS BY 86400
+030900         GIVING WS-DIAS
+031000         REMAINDER WS-TOTAL-SEGUNDOS-RESTO
+031010         ON SIZE ERROR
+031020             MOVE "S" TO WS-RECHAZADO
+031030             MOVE "VALOR FUERA DE RANGO" TO REJ-MOTIVO
+031040             STRING "VALOR=" WS-VALOR-ENTRADA
+031050                 DELIMITED BY SIZE INTO REJ-DETALLE
+031060             WRITE REJ-REGISTRO
+031070             ADD 1 TO WS-TOTAL-RECHAZADOS
+031090     END-DIVIDE.
+031100     IF WS-RECHAZADO = "N"
+031200         DIVIDE WS-TOTAL-SEGUNDOS-RESTO BY 3600
+031300             GIVING WS-HORAS
+031400             REMAINDER WS-TOTAL-SEGUNDOS-RESTO
+031500         DIVIDE WS-TOTAL-SEGUNDOS-RESTO BY 60
+031600             GIVING WS-MINUTOS
+031700             REMAINDER WS-SEGUNDOS
+031800*        Contraste: reconvertir el resultado y compararlo con el
+031900*        valor de entrada original.
+032000         COMPUTE WS-VALOR-CONTRASTE =
+032100             (((WS-DIAS * 24) + WS-HORAS) * 60 + WS-MINUTOS) * 60
+032200                 + WS-SEGUNDOS
+032300             ON SIZE ERROR
+032400                 MOVE ZEROES TO WS-VALOR-CONTRASTE
+032500         END-COMPUTE
+032600         COMPUTE WS-VALOR-CONTRASTE =
+032700             WS-VALOR-CONTRASTE * WS-FACTOR-UNIDAD
+032800             ON SIZE ERROR
+032900                 MOVE ZEROES TO WS-VALOR-CONTRASTE
+033000         END-COMPUTE
+033100         MOVE "CUADRA" TO RPT-CONTRASTE
+033200         IF WS-VALOR-CONTRASTE NOT = WS-VALOR-ENTRADA
+033300             MOVE "DESCUADRE" TO RPT-CONTRASTE
+033400             ADD 1 TO WS-TOTAL-DESCUADRES
+033500         END-IF
+033600         MOVE WS-VALOR-ENTRADA TO WS-VALOR-SALIDA
+033700     END-IF.
+033800*
+033900 2300-CONVERTIR-A-DHMS-EXIT.
+034000     EXIT.
+034100*
+034200***************************************************************
+034300* 2400-VALIDAR-RANGO - HORAS < 24, MINUTOS < 60, SEGUNDOS < 60
+034400***************************************************************
+034500 2400-VALIDAR-RANGO.
+034600     IF WS-HORAS > 23
+034700         PERFORM 2500-RECHAZAR
+034800             THRU 2500-RECHAZAR-EXIT
+034900         MOVE "HORAS FUERA DE RANGO" TO REJ-MOTIVO
+035000     END-IF.
+035100     IF WS-MINUTOS > 59
+035200         PERFORM 2500-RECHAZAR
+035300             THRU 2500-RECHAZAR-EXIT
+035400         MOVE "MINUTOS FUERA DE RANGO" TO REJ-MOTIVO
+035500     END-IF.
+035600     IF WS-SEGUNDOS > 59
+035700         PERFORM 2500-RECHAZAR
+035800             THRU 2500-RECHAZAR-EXIT
+035900         MOVE "SEGUNDOS FUERA DE RANGO" TO REJ-MOTIVO
+036000     END-IF.
+036100     IF ES-RECHAZADO
+036200         STRING "DIAS=" WS-DIAS " HORAS=" WS-HORAS
+036300             " MINUTOS=" WS-MINUTOS " SEGUNDOS=" WS-SEGUNDOS
+036400             DELIMITED BY SIZE INTO REJ-DETALLE
+036500         WRITE REJ-REGISTRO
+036600         ADD 1 TO WS-TOTAL-RECHAZADOS
+036700     END-IF.
+036800*
+036900 2400-VALIDAR-RANGO-EXIT.
+037000     EXIT.
+037100*
+037200 2500-RECHAZAR.
+037300     MOVE "S" TO WS-RECHAZADO.
+037400*
+037500 2500-RECHAZAR-EXIT.
+037600     EXIT.
+037700*
+037800 2600-ESCRIBIR-DETALLE.
+037900     MOVE WS-DIAS         TO RPT-DIAS.
+038000     MOVE WS-HORAS        TO RPT-HORAS.
+038100     MOVE WS-MINUTOS      TO RPT-MINUTOS.
+038200     MOVE WS-SEGUNDOS     TO RPT-SEGUNDOS.
+038300     MOVE WS-VALOR-SALIDA TO RPT-VALOR.
+038400     MOVE WS-UNIDAD       TO RPT-UNIDAD.
+038500     WRITE RPT-REGISTRO.
+038600*
+038700 2600-ESCRIBIR-DETALLE-EXIT.
+038800     EXIT.
+038900*
+039000***************************************************************
+039100* 3000-ESCRIBIR-RESUMEN - totales de cierre
+039200***************************************************************
+039300 3000-ESCRIBIR-RESUMEN.
+039400     MOVE SPACES TO RPT-RESUMEN-REGISTRO.
+039500     MOVE "TOTAL PROCESADOS"  TO RPT-RESUMEN-ETIQUETA.
+039600     MOVE WS-TOTAL-PROCESADOS TO RPT-RESUMEN-VALOR.
+039700     WRITE RPT-RESUMEN-REGISTRO.
+039800*
+039900     MOVE SPACES TO RPT-RESUMEN-REGISTRO.
+040000     MOVE "TOTAL RECHAZADOS"  TO RPT-RESUMEN-ETIQUETA.
+040100     MOVE WS-TOTAL-RECHAZADOS TO RPT-RESUMEN-VALOR.
+040200     WRITE RPT-RESUMEN-REGISTRO.
+040300*
+040400     MOVE SPACES TO RPT-RESUMEN-REGISTRO.
+040500     MOVE "TOTAL DESCUADRES"  TO RPT-RESUMEN-ETIQUETA.
+040600     MOVE WS-TOTAL-DESCUADRES TO RPT-RESUMEN-VALOR.
+040700     WRITE RPT-RESUMEN-REGISTRO.
+040800*
+040900 3000-ESCRIBIR-RESUMEN-EXIT.
+041000     EXIT.
+041100*
+041200 9999-EXIT.
+041300     CLOSE CONVERSOR-RPT.
+041400     CLOSE CONVERSOR-REJ.
+041500     IF NOT USAR-DEFECTO
+041600         CLOSE CONVERSOR-IN
+041700     END-IF.
+041800     STOP RUN.
+041900*
+042000 9999-EXIT-EXIT.
+042100     EXIT.
+042200 END PROGRAM CONVERSOR.
