@@ -1,22 +1,358 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CHALLENGE24.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 VARIABLES.
-               05 WS-IDX PIC 9(3).
-
-       PROCEDURE DIVISION.
-      * METODO 1
-           MOVE 1 TO WS-IDX
-           PERFORM UNTIL WS-IDX > 100
-               DISPLAY WS-IDX
-               ADD 1 TO WS-IDX
-           END-PERFORM
-
-      * METODO 2
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 100
-               DISPLAY WS-IDX
-           END-PERFORM
-
-           STOP RUN.
+000100********************************************************************
+000200* CHALLENGE24
+000300*
+000400* Generador de secuencias numericas: dos metodos equivalentes
+000500* (PERFORM UNTIL y PERFORM VARYING) para recorrer un rango
+000600* configurable, con un listado impreso paginado y una
+000700* comparativa de tiempos entre ambos metodos.
+000800********************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. CHALLENGE24.
+001100 AUTHOR. EQUIPO DE PROCESO BATCH.
+001200 INSTALLATION. DEPARTAMENTO DE PROCESO POR LOTES.
+001300 DATE-WRITTEN. ABRIL 2022.
+001400 DATE-COMPILED. AGOSTO 2026.
+001500*
+001600***************************************************************
+001700* HISTORIAL DE MODIFICACIONES
+001800*
+001900* 2022-04-25 JCM  Version original: dos metodos que muestran por
+002000*                 DISPLAY los numeros del 1 al 100.
+002100* 2026-08-09 MNT  El rango (inicio/fin) deja de estar fijo en el
+002200*                 codigo y pasa a leerse de una tarjeta de
+002300*                 parametros, con 1-100 como valor por defecto si
+002400*                 no hay tarjeta.
+002500* 2026-08-09 MNT  Anadido el paso (incremento) configurable en la
+002600*                 misma tarjeta de parametros.
+002700* 2026-08-09 MNT  Anadida la comparativa de tiempos entre el
+002800*                 METODO 1 (PERFORM UNTIL) y el METODO 2 (PERFORM
+002900*                 VARYING) sobre el mismo rango.
+003000* 2026-08-09 MNT  El DISPLAY de la secuencia se sustituye por un
+003100*                 listado impreso en SEQ-RPT con cabecera de
+003200*                 pagina y salto cada 60 lineas.
+003210* 2026-08-09 MNT  Se anade SEQ-OUT: la secuencia sin formatear,
+003220*                 un valor por linea, para que otros procesos
+003230*                 (p.ej. datos de prueba) la puedan leer sin
+003240*                 saltarse cabeceras de pagina. Como consecuencia
+003250*                 ninguno de los dos metodos escribe fichero
+003260*                 dentro de la seccion cronometrada: el listado y
+003270*                 SEQ-OUT se generan una sola vez, despues de
+003280*                 medir ambos metodos, para que la comparativa
+003290*                 mida solo el coste del propio bucle.
+003291* 2026-08-09 MNT  Corregido: la cabecera perdia el literal "PAGINA"
+003292*                 al limpiar el registro con MOVE SPACES antes de
+003293*                 recomponerlo.
+003300***************************************************************
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT SEQ-PARM ASSIGN TO "SEQPARM"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-PARM-STATUS.
+004000     SELECT SEQ-RPT ASSIGN TO "SEQRPT"
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004150     SELECT SEQ-OUT ASSIGN TO "SEQOUT"
+004160         ORGANIZATION IS LINE SEQUENTIAL.
+004200*
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  SEQ-PARM.
+004600 01  PARM-REGISTRO.
+004700     05  PARM-INICIO             PIC 9(09).
+004800     05  PARM-FIN                PIC 9(09).
+004900     05  PARM-PASO               PIC 9(05).
+005000*
+005100 FD  SEQ-RPT.
+005200 01  RPT-CABECERA-REGISTRO.
+005300     05  RPT-CAB-TITULO          PIC X(40).
+005400     05  FILLER                  PIC X(01).
+005500     05  RPT-CAB-PAGINA-LIT      PIC X(07)   VALUE "PAGINA ".
+005600     05  RPT-CAB-PAGINA          PIC ZZZZ9.
+005700 01  RPT-COLUMNAS-REGISTRO       PIC X(20).
+005800 01  RPT-DETALLE-REGISTRO.
+005900     05  RPT-DET-VALOR           PIC Z(8)9.
+006000 01  RPT-RESUMEN-REGISTRO.
+006100     05  RPT-RES-ETIQUETA        PIC X(30).
+006200     05  RPT-RES-VALOR           PIC Z(9)9.
+006250*
+006260 FD  SEQ-OUT.
+006270 01  SEQOUT-REGISTRO             PIC 9(09).
+006300*
+006400 WORKING-STORAGE SECTION.
+006500 01  WS-PARM-STATUS              PIC X(02).
+006600     88  WS-PARM-NO-EXISTE       VALUE "35".
+006700*
+006800 01  WS-PARAMETROS.
+006900     05  WS-INICIO               PIC 9(09)   VALUE 1.
+007000     05  WS-FIN                  PIC 9(09)   VALUE 100.
+007100     05  WS-PASO                 PIC 9(05)   VALUE 1.
+007200*
+007300 01  VARIABLES.
+007400     05  WS-IDX                  PIC 9(09).
+007500     05  WS-LINEAS-PAGINA        PIC 9(03)   COMP    VALUE 0.
+007600     05  WS-NUM-PAGINA           PIC 9(05)   COMP    VALUE 0.
+007700     05  WS-CONTADOR-1           PIC 9(09)   COMP    VALUE 0.
+007800     05  WS-CONTADOR-2           PIC 9(09)   COMP    VALUE 0.
+007900*
+008000 01  WS-TIEMPOS.
+008100     05  WS-HORA-INICIO-1        PIC 9(08).
+008200     05  WS-HORA-FIN-1           PIC 9(08).
+008210     05  WS-CENTESIMAS-INICIO-1  PIC 9(09).
+008220     05  WS-CENTESIMAS-FIN-1     PIC 9(09).
+008300     05  WS-DURACION-1           PIC S9(08).
+008400     05  WS-HORA-INICIO-2        PIC 9(08).
+008500     05  WS-HORA-FIN-2           PIC 9(08).
+008510     05  WS-CENTESIMAS-INICIO-2  PIC 9(09).
+008520     05  WS-CENTESIMAS-FIN-2     PIC 9(09).
+008600     05  WS-DURACION-2           PIC S9(08).
+008650*
+008660*    UN DIA COMPLETO EXPRESADO EN CENTESIMAS DE SEGUNDO, PARA
+008670*    RECOMPONER LA DURACION SI LA MEDICION CRUZA MEDIANOCHE.
+008680 01  WS-CENTESIMAS-POR-DIA       PIC 9(09) VALUE 8640000.
+008690*
+008700*    DESGLOSE DE UN ACCEPT FROM TIME (HHMMSSCC) PARA CONVERTIRLO
+008705*    A TOTAL DE CENTESIMAS, EVITANDO LA RESTA INGENUA DE CADENAS
+008710*    DE DIGITOS QUE NO FUNCIONA AL CRUZAR UN MINUTO U HORA.
+008720 01  WS-CONVERSION-HORA.
+008730     05  WS-CONV-ENTRADA.
+008740         10  WS-CONV-HH          PIC 9(02).
+008750         10  WS-CONV-MM          PIC 9(02).
+008760         10  WS-CONV-SS          PIC 9(02).
+008770         10  WS-CONV-CC          PIC 9(02).
+008780     05  WS-CONV-SALIDA          PIC 9(09).
+008790*
+008800 PROCEDURE DIVISION.
+008900*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE
+009200         THRU 1000-INITIALIZE-EXIT.
+009300*
+009400     PERFORM 2000-EJECUTAR-METODO-1
+009500         THRU 2000-EJECUTAR-METODO-1-EXIT.
+009600*
+009700     PERFORM 3000-EJECUTAR-METODO-2
+009800         THRU 3000-EJECUTAR-METODO-2-EXIT.
+009850*
+009860     PERFORM 3500-GENERAR-LISTADO
+009870         THRU 3500-GENERAR-LISTADO-EXIT.
+009900*
+010000     PERFORM 4000-ESCRIBIR-COMPARATIVA
+010100         THRU 4000-ESCRIBIR-COMPARATIVA-EXIT.
+010200*
+010300     PERFORM 9999-EXIT
+010400         THRU 9999-EXIT-EXIT.
+010500*
+010600 0000-MAINLINE-EXIT.
+010700     EXIT.
+010800*
+010900***************************************************************
+011000* 1000-INITIALIZE - abre ficheros y lee la tarjeta de parametros
+011100***************************************************************
+011200 1000-INITIALIZE.
+011300     OPEN OUTPUT SEQ-RPT.
+011350     OPEN OUTPUT SEQ-OUT.
+011400*
+011500     OPEN INPUT SEQ-PARM.
+011600     IF NOT WS-PARM-NO-EXISTE
+011700         READ SEQ-PARM
+011800             AT END
+011900                 CONTINUE
+012000         END-READ
+012100         IF PARM-INICIO NOT = ZEROES
+012200             MOVE PARM-INICIO TO WS-INICIO
+012300         END-IF
+012400         IF PARM-FIN NOT = ZEROES
+012500             MOVE PARM-FIN TO WS-FIN
+012600         END-IF
+012700         IF PARM-PASO NOT = ZEROES
+012800             MOVE PARM-PASO TO WS-PASO
+012900         END-IF
+013000         CLOSE SEQ-PARM
+013100     END-IF.
+013200*
+013300     IF WS-FIN < WS-INICIO
+013400         MOVE WS-INICIO TO WS-FIN
+013500     END-IF.
+013600*
+013700 1000-INITIALIZE-EXIT.
+013800     EXIT.
+013900*
+014000***************************************************************
+014100* 2000-EJECUTAR-METODO-1 - recorre el rango con PERFORM UNTIL y
+014200* mide su duracion; no hace E/S dentro del tramo cronometrado,
+014300* para que la comparativa mida solo el coste del propio bucle
+014400***************************************************************
+014400 2000-EJECUTAR-METODO-1.
+014500     ACCEPT WS-HORA-INICIO-1 FROM TIME.
+014600     MOVE WS-INICIO TO WS-IDX.
+014700     PERFORM 2100-PROCESAR-VALOR-1
+014800         THRU 2100-PROCESAR-VALOR-1-EXIT
+014900         UNTIL WS-IDX > WS-FIN.
+015000     ACCEPT WS-HORA-FIN-1 FROM TIME.
+015010     MOVE WS-HORA-INICIO-1 TO WS-CONV-ENTRADA.
+015020     PERFORM 8000-CONVERTIR-A-CENTESIMAS THRU 8000-EXIT.
+015030     MOVE WS-CONV-SALIDA TO WS-CENTESIMAS-INICIO-1.
+015040     MOVE WS-HORA-FIN-1 TO WS-CONV-ENTRADA.
+015050     PERFORM 8000-CONVERTIR-A-CENTESIMAS THRU 8000-EXIT.
+015060     MOVE WS-CONV-SALIDA TO WS-CENTESIMAS-FIN-1.
+015070     IF WS-CENTESIMAS-FIN-1 >= WS-CENTESIMAS-INICIO-1
+015080         COMPUTE WS-DURACION-1 =
+015090             WS-CENTESIMAS-FIN-1 - WS-CENTESIMAS-INICIO-1
+015095     ELSE
+015096         COMPUTE WS-DURACION-1 = WS-CENTESIMAS-FIN-1
+015097             - WS-CENTESIMAS-INICIO-1 + WS-CENTESIMAS-POR-DIA
+015098     END-IF.
+015200*
+015300 2000-EJECUTAR-METODO-1-EXIT.
+015400     EXIT.
+015500*
+015600 2100-PROCESAR-VALOR-1.
+015900     ADD 1 TO WS-CONTADOR-1.
+016000     ADD WS-PASO TO WS-IDX.
+016100*
+016200 2100-PROCESAR-VALOR-1-EXIT.
+016300     EXIT.
+016400*
+016500***************************************************************
+016600* 3000-EJECUTAR-METODO-2 - recorre el mismo rango con PERFORM
+016700* VARYING; hace exactamente el mismo trabajo que el METODO 1
+016800* dentro del tramo cronometrado, para que la comparativa sea justa
+016900***************************************************************
+017000 3000-EJECUTAR-METODO-2.
+017100     ACCEPT WS-HORA-INICIO-2 FROM TIME.
+017200     PERFORM 3100-PROCESAR-VALOR-2
+017300         VARYING WS-IDX FROM WS-INICIO BY WS-PASO
+017400         UNTIL WS-IDX > WS-FIN.
+017500     ACCEPT WS-HORA-FIN-2 FROM TIME.
+017510     MOVE WS-HORA-INICIO-2 TO WS-CONV-ENTRADA.
+017520     PERFORM 8000-CONVERTIR-A-CENTESIMAS THRU 8000-EXIT.
+017530     MOVE WS-CONV-SALIDA TO WS-CENTESIMAS-INICIO-2.
+017540     MOVE WS-HORA-FIN-2 TO WS-CONV-ENTRADA.
+017550     PERFORM 8000-CONVERTIR-A-CENTESIMAS THRU 8000-EXIT.
+017560     MOVE WS-CONV-SALIDA TO WS-CENTESIMAS-FIN-2.
+017570     IF WS-CENTESIMAS-FIN-2 >= WS-CENTESIMAS-INICIO-2
+017580         COMPUTE WS-DURACION-2 =
+017590             WS-CENTESIMAS-FIN-2 - WS-CENTESIMAS-INICIO-2
+017595     ELSE
+017596         COMPUTE WS-DURACION-2 = WS-CENTESIMAS-FIN-2
+017597             - WS-CENTESIMAS-INICIO-2 + WS-CENTESIMAS-POR-DIA
+017598     END-IF.
+017700*
+017800 3000-EJECUTAR-METODO-2-EXIT.
+017900     EXIT.
+018000*
+018100 3100-PROCESAR-VALOR-2.
+018200     ADD 1 TO WS-CONTADOR-2.
+018300*
+018400 3100-PROCESAR-VALOR-2-EXIT.
+018500     EXIT.
+018600*
+018610***************************************************************
+018620* 3500-GENERAR-LISTADO - recorre el rango una unica vez, fuera de
+018630* los tramos cronometrados, para escribir el listado paginado
+018640* (SEQ-RPT) y la secuencia sin formatear (SEQ-OUT)
+018650***************************************************************
+018660 3500-GENERAR-LISTADO.
+018670     PERFORM 3600-ESCRIBIR-VALOR-LISTADO
+018680         THRU 3600-ESCRIBIR-VALOR-LISTADO-EXIT
+018690         VARYING WS-IDX FROM WS-INICIO BY WS-PASO
+018700         UNTIL WS-IDX > WS-FIN.
+018710*
+018720 3500-GENERAR-LISTADO-EXIT.
+018730     EXIT.
+018740*
+018750 3600-ESCRIBIR-VALOR-LISTADO.
+018760     PERFORM 5000-ESCRIBIR-DETALLE
+018770         THRU 5000-ESCRIBIR-DETALLE-EXIT.
+018780     MOVE WS-IDX TO SEQOUT-REGISTRO.
+018790     WRITE SEQOUT-REGISTRO.
+018800*
+018810 3600-ESCRIBIR-VALOR-LISTADO-EXIT.
+018820     EXIT.
+018830*
+018840***************************************************************
+018850* 4000-ESCRIBIR-COMPARATIVA - trailer con los totales de cada
+018860* metodo y la duracion medida (en centesimas de segundo)
+018870***************************************************************
+019100 4000-ESCRIBIR-COMPARATIVA.
+019200     MOVE SPACES TO RPT-RESUMEN-REGISTRO.
+019300     WRITE RPT-RESUMEN-REGISTRO.
+019400*
+019500     MOVE SPACES TO RPT-RESUMEN-REGISTRO.
+019600     MOVE "METODO 1 VALORES GENERADOS"  TO RPT-RES-ETIQUETA.
+019700     MOVE WS-CONTADOR-1                 TO RPT-RES-VALOR.
+019800     WRITE RPT-RESUMEN-REGISTRO.
+019900*
+020000     MOVE SPACES TO RPT-RESUMEN-REGISTRO.
+020100     MOVE "METODO 1 DURACION (CS)"      TO RPT-RES-ETIQUETA.
+020200     MOVE WS-DURACION-1                 TO RPT-RES-VALOR.
+020300     WRITE RPT-RESUMEN-REGISTRO.
+020400*
+020500     MOVE SPACES TO RPT-RESUMEN-REGISTRO.
+020600     MOVE "METODO 2 VALORES GENERADOS"  TO RPT-RES-ETIQUETA.
+020700     MOVE WS-CONTADOR-2                 TO RPT-RES-VALOR.
+020800     WRITE RPT-RESUMEN-REGISTRO.
+020900*
+021000     MOVE SPACES TO RPT-RESUMEN-REGISTRO.
+021100     MOVE "METODO 2 DURACION (CS)"      TO RPT-RES-ETIQUETA.
+021200     MOVE WS-DURACION-2                 TO RPT-RES-VALOR.
+021300     WRITE RPT-RESUMEN-REGISTRO.
+021400*
+021500 4000-ESCRIBIR-COMPARATIVA-EXIT.
+021600     EXIT.
+021700*
+021800***************************************************************
+021900* 5000-ESCRIBIR-DETALLE - una linea del listado, con cabecera de
+022000* pagina nueva cada 60 lineas
+022100***************************************************************
+022200 5000-ESCRIBIR-DETALLE.
+022300     IF WS-LINEAS-PAGINA = 0 OR WS-LINEAS-PAGINA >= 60
+022400         PERFORM 5100-ESCRIBIR-CABECERA
+022500             THRU 5100-ESCRIBIR-CABECERA-EXIT
+022600     END-IF.
+022700*
+022800     MOVE SPACES TO RPT-DETALLE-REGISTRO.
+022900     MOVE WS-IDX TO RPT-DET-VALOR.
+023000     WRITE RPT-DETALLE-REGISTRO.
+023100     ADD 1 TO WS-LINEAS-PAGINA.
+023200*
+023300 5000-ESCRIBIR-DETALLE-EXIT.
+023400     EXIT.
+023500*
+023600 5100-ESCRIBIR-CABECERA.
+023700     ADD 1 TO WS-NUM-PAGINA.
+023800     MOVE ZERO TO WS-LINEAS-PAGINA.
+023900*
+024000     MOVE SPACES TO RPT-CABECERA-REGISTRO.
+024050     MOVE "GENERADOR DE SECUENCIAS - LISTADO" TO RPT-CAB-TITULO.
+024060     MOVE "PAGINA " TO RPT-CAB-PAGINA-LIT.
+024200     MOVE WS-NUM-PAGINA TO RPT-CAB-PAGINA.
+024300     WRITE RPT-CABECERA-REGISTRO.
+024400*
+024500     MOVE SPACES TO RPT-COLUMNAS-REGISTRO.
+024600     MOVE "VALOR" TO RPT-COLUMNAS-REGISTRO.
+024700     WRITE RPT-COLUMNAS-REGISTRO.
+024800*
+024900 5100-ESCRIBIR-CABECERA-EXIT.
+025000     EXIT.
+025050*
+025060***************************************************************
+025070* 8000-CONVERTIR-A-CENTESIMAS - descompone un HHMMSSCC (formato
+025080* de ACCEPT FROM TIME) en su equivalente en centesimas de
+025090* segundo, para poder restar dos marcas de tiempo correctamente
+025100***************************************************************
+025110 8000-CONVERTIR-A-CENTESIMAS.
+025120     COMPUTE WS-CONV-SALIDA =
+025130         ((WS-CONV-HH * 60 + WS-CONV-MM) * 60 + WS-CONV-SS) * 100
+025140             + WS-CONV-CC.
+025150*
+025160 8000-EXIT.
+025170     EXIT.
+025180*
+025200 9999-EXIT.
+025300     CLOSE SEQ-RPT.
+025350     CLOSE SEQ-OUT.
+025400     STOP RUN.
+025500*
+025600 9999-EXIT-EXIT.
+025700     EXIT.
