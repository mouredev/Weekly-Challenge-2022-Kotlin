@@ -1,65 +1,369 @@
-     /*
-      * Reto #1
-      * ¿ES UN ANAGRAMA?
-      * Fecha publicación enunciado: 03/01/22
-      * Fecha publicación resolución: 10/01/22
-      * Dificultad: MEDIA
-      *
-      * Enunciado: Escribe una función que reciba dos palabras (String) y retorne verdadero o falso (Boolean) según sean o no anagramas.
-      * Un Anagrama consiste en formar una palabra reordenando TODAS las letras de otra palabra inicial.
-      * NO hace falta comprobar que ambas palabras existan.
-      * Dos palabras exactamente iguales no son anagrama.
-      *
- */
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ANAGRAMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 CADENA1 PIC X(20).
-           77 CADENA2 PIC X(20).
-           77 CARACTER PIC X.
-           77 CADENA4 PIC X(20).
-           77 REPE PIC 9.
-           77 CONTADOR PIC 9(2) VALUE 1.
-           77 LONG1 PIC 9(2).
-           77 LONG2 PIC 9(2).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "INTRODUCE LA PRIMERA PALABRA: ".
-           ACCEPT CADENA1.
-           DISPLAY "INTRODUCE LA SEGUNDA PALABRA: ".
-           ACCEPT CADENA4.
-           IF CADENA1 = CADENA4
-               DISPLAY "NO SON ANAGRAMAS"
-           ELSE
-               COMPUTE LONG1 = FUNCTION LENGTH
-                           (FUNCTION TRIM(CADENA1, TRAILING))
-               COMPUTE LONG2 = FUNCTION LENGTH
-                           (FUNCTION TRIM(CADENA4, TRAILING))
-               IF LONG1 NOT EQUAL LONG2
-                   DISPLAY "NO SON ANAGRAMAS"
-               ELSE
-                   MOVE FUNCTION REVERSE(CADENA1) TO CADENA2
-                   IF CADENA2 = CADENA4
-                       DISPLAY "ANAGRAMAS"
-                   ELSE
-                       MOVE FUNCTION LENGTH(CADENA1) TO LONG1
-                       ADD 1 TO LONG1
-                       PERFORM UNTIL CONTADOR = LONG1
-                       MOVE CADENA1(CONTADOR:1) TO CARACTER
-                       INSPECT CADENA4 TALLYING REPE FOR ALL CARACTER
-                       REPLACING FIRST CARACTER BY SPACE
-                       ADD 1 TO CONTADOR
-                       MOVE 0 TO REPE
-                       END-PERFORM
-                       IF CADENA4 EQUAL SPACES
-                           DISPLAY "ANAGRAMAS"
-                       ELSE
-                           DISPLAY "NO SON ANAGRAMAS"
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF.
-           STOP RUN.
-       END PROGRAM ANAGRAMA.
+000100******************************************************************
+000200*     Reto #1
+000300*     ¿ES UN ANAGRAMA?
+000400*     Fecha publicacion enunciado: 03/01/22
+000500*     Fecha publicacion resolucion: 10/01/22
+000600*     Dificultad: MEDIA
+000700*
+000800*     Enunciado: Escribe una funcion que reciba dos palabras
+000900*     (String) y retorne verdadero o falso (Boolean) segun sean o
+001000*     no anagramas. Un Anagrama consiste en formar una palabra
+001100*     reordenando TODAS las letras de otra palabra inicial.
+001200*     NO hace falta comprobar que ambas palabras existan.
+001300*     Dos palabras exactamente iguales no son anagrama.
+001400*
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID.     ANAGRAMA.
+001800 AUTHOR.         EQUIPO DE PROCESO BATCH.
+001900 INSTALLATION.   REVISION DE CONFLICTOS DE NOMBRES.
+002000 DATE-WRITTEN.   ENERO 2022.
+002100 DATE-COMPILED.  ENERO 2022.
+002200*-----------------------------------------------------------------
+002300* HISTORIAL DE MODIFICACIONES
+002400*-----------------------------------------------------------------
+002500* FECHA       INIC.  DESCRIPCION
+002600* ----------  -----  -------------------------------------------
+002700* 2022-01-03  JCM    PROGRAMA ORIGINAL. COMPARA CADENA1 Y CADENA4
+002800*                    INTRODUCIDAS POR ACCEPT.
+002900* 2026-08-09  MNT    SE AÑADE FICHERO DE AUDITORIA (ANAGRAMA-AUD)
+003000*                    CON CADA COMPARACION, FECHA/HORA Y VEREDICTO.
+003050* 2026-08-09  MNT    SE AMPLIA CADENA1/CADENA2/CADENA4 PARA ADMITIR
+003060*                    FRASES DE HASTA 100 CARACTERES.
+003070* 2026-08-09  MNT    CONVERSION A PROCESO POR LOTES: LOS PARES SE
+003080*                    LEEN DE ANAGRAMA-IN Y SE VUELCAN A UN FICHERO
+003090*                    DE CONCILIACION (ANAGRAMA-RPT) CON EL VEREDICTO
+003095*                    DE CADA PAR Y LOS TOTALES DE ANAGRAMAS Y NO
+003096*                    ANAGRAMAS AL FINAL DE LA CORRIDA.
+003097* 2026-08-09  MNT    SE VALIDAN LOS PARES DE ENTRADA (BLANCO,
+003098*                    DEMASIADO LARGO O CON CARACTERES NO
+003099*                    ALFABETICOS) Y SE DESVIAN A ANAGRAMA-REJ.
+003101* 2026-08-09  MNT    SE CACHEA EL VEREDICTO DE CADA PAR EN
+003102*                    ANAGRAMA-CAC PARA NO RECALCULAR PARES YA
+003103*                    RESUELTOS EN CORRIDAS ANTERIORES.
+003100*-----------------------------------------------------------------
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003480     SELECT ANAGRAMA-IN ASSIGN TO "ANAGRAIN"
+003490         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT ANAGRAMA-AUD ASSIGN TO "ANAGRAUD"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003650         FILE STATUS IS WS-AUD-STATUS.
+003660     SELECT ANAGRAMA-RPT ASSIGN TO "ANAGRRPT"
+003670         ORGANIZATION IS LINE SEQUENTIAL.
+003680     SELECT ANAGRAMA-REJ ASSIGN TO "ANAGRREJ"
+003690         ORGANIZATION IS LINE SEQUENTIAL.
+003692     SELECT ANAGRAMA-CAC ASSIGN TO "ANAGRCAC"
+003694         ORGANIZATION IS LINE SEQUENTIAL
+003696         FILE STATUS IS WS-CAC-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003810 FD  ANAGRAMA-IN
+003820     RECORDING MODE IS F.
+003830 01  IN-REGISTRO.
+003840     05  IN-CADENA1          PIC X(100).
+003850     05  IN-CADENA4          PIC X(100).
+003900 FD  ANAGRAMA-AUD
+004000     RECORDING MODE IS F.
+004100 01  AUD-REGISTRO.
+004200     05  AUD-FECHA-HORA      PIC X(21).
+004300     05  FILLER              PIC X(01) VALUE SPACE.
+004400     05  AUD-CADENA1         PIC X(100).
+004500     05  FILLER              PIC X(01) VALUE SPACE.
+004600     05  AUD-CADENA4         PIC X(100).
+004700     05  FILLER              PIC X(01) VALUE SPACE.
+004800     05  AUD-VEREDICTO       PIC X(17).
+004810 FD  ANAGRAMA-RPT
+004820     RECORDING MODE IS F.
+004830 01  RPT-REGISTRO.
+004840     05  RPT-CADENA1         PIC X(100).
+004850     05  FILLER              PIC X(01) VALUE SPACE.
+004860     05  RPT-CADENA4         PIC X(100).
+004870     05  FILLER              PIC X(01) VALUE SPACE.
+004880     05  RPT-VEREDICTO       PIC X(17).
+004890 01  RPT-RESUMEN-REGISTRO.
+004900     05  RPT-RESUMEN-ETIQUETA PIC X(30).
+004910     05  RPT-RESUMEN-VALOR     PIC Z(6)9.
+004912 FD  ANAGRAMA-REJ
+004914     RECORDING MODE IS F.
+004916 01  REJ-REGISTRO.
+004918     05  REJ-MOTIVO          PIC X(30).
+004919     05  FILLER              PIC X(01) VALUE SPACE.
+004921     05  REJ-CADENA1         PIC X(100).
+004922     05  FILLER              PIC X(01) VALUE SPACE.
+004923     05  REJ-CADENA4         PIC X(100).
+004924 FD  ANAGRAMA-CAC
+004925     RECORDING MODE IS F.
+004926 01  CAC-REGISTRO.
+004927     05  CAC-CADENA1         PIC X(100).
+004928     05  FILLER              PIC X(01) VALUE SPACE.
+004929     05  CAC-CADENA4         PIC X(100).
+004930     05  FILLER              PIC X(01) VALUE SPACE.
+004931     05  CAC-VEREDICTO       PIC X(17).
+004920 WORKING-STORAGE SECTION.
+005000     77 CADENA1 PIC X(100).
+005100     77 CADENA2 PIC X(100).
+005200     77 CARACTER PIC X.
+005300     77 CADENA4 PIC X(100).
+005400     77 REPE PIC 9.
+005500     77 CONTADOR PIC 9(3) VALUE 1.
+005600     77 LONG1 PIC 9(3).
+005700     77 LONG2 PIC 9(3).
+005800     77 VEREDICTO PIC X(17).
+005801     77 WS-CADENA4-COPIA PIC X(100).
+005802     77 WS-CADENA1-ORIGINAL PIC X(100).
+005803     77 WS-CADENA4-ORIGINAL PIC X(100).
+005850 01  WS-AUD-STATUS           PIC X(02).
+005860     88  WS-AUD-NO-EXISTE            VALUE "35".
+005870 01  WS-SWITCHES.
+005880     05  WS-FIN-FICHERO      PIC X(01) VALUE "N".
+005890         88  FIN-FICHERO             VALUE "S".
+005892     05  WS-PAR-VALIDO       PIC X(01) VALUE "S".
+005894         88  PAR-VALIDO              VALUE "S".
+005896         88  PAR-INVALIDO            VALUE "N".
+005898 01  WS-MOTIVO-RECHAZO       PIC X(30).
+005898 01  WS-CAC-STATUS           PIC X(02).
+005899     88  WS-CAC-NO-EXISTE            VALUE "35".
+005901 01  WS-SWITCH-CACHE.
+005902     05  WS-CACHE-ENCONTRADA PIC X(01) VALUE "N".
+005903         88  CACHE-ENCONTRADA        VALUE "S".
+005904 01  WS-TABLA-CACHE.
+005905     05  WS-CACHE-COUNT      PIC 9(04) COMP VALUE ZERO.
+005906     05  WS-CACHE-ENTRY OCCURS 500 TIMES
+005907                       INDEXED BY WS-CACHE-IDX.
+005908         10  WS-CACHE-CADENA1    PIC X(100).
+005909         10  WS-CACHE-CADENA4    PIC X(100).
+005910         10  WS-CACHE-VEREDICTO  PIC X(17).
+005911 01  WS-CONTADORES.
+005910     05  WS-TOTAL-PARES          PIC 9(08) COMP VALUE ZERO.
+005920     05  WS-TOTAL-ANAGRAMAS      PIC 9(08) COMP VALUE ZERO.
+005930     05  WS-TOTAL-NO-ANAGRAMAS   PIC 9(08) COMP VALUE ZERO.
+005935     05  WS-TOTAL-RECHAZADOS     PIC 9(08) COMP VALUE ZERO.
+005937     05  WS-TOTAL-CACHE-DESBORDES PIC 9(08) COMP VALUE ZERO.
+005940 PROCEDURE DIVISION.
+006000 MAIN-PROCEDURE.
+006010     OPEN INPUT ANAGRAMA-IN
+006020     OPEN OUTPUT ANAGRAMA-RPT ANAGRAMA-REJ.
+006021     MOVE SPACES TO RPT-REGISTRO.
+006022     MOVE SPACES TO REJ-REGISTRO.
+006025     PERFORM CARGAR-CACHE.
+006030     PERFORM LEER-PAR.
+006040     PERFORM PROCESAR-PAR UNTIL FIN-FICHERO.
+006050     PERFORM ESCRIBIR-RESUMEN.
+006060     CLOSE ANAGRAMA-IN ANAGRAMA-RPT ANAGRAMA-REJ.
+006800     STOP RUN.
+006900 COMPARAR-ANAGRAMA.
+007000*    DEJA EL RESULTADO ("ANAGRAMAS" O "NO SON ANAGRAMAS") EN LA
+007100*    VARIABLE VEREDICTO SIN MOSTRARLO POR CONSOLA, PARA PODER
+007200*    MOSTRARLO Y AUDITARLO DESDE UN UNICO PUNTO.
+007300     IF CADENA1 = CADENA4
+007400        MOVE "NO SON ANAGRAMAS" TO VEREDICTO
+007500     ELSE
+007600        COMPUTE LONG1 =
+007700           FUNCTION LENGTH(FUNCTION TRIM(CADENA1, TRAILING))
+007800        COMPUTE LONG2 =
+007900           FUNCTION LENGTH(FUNCTION TRIM(CADENA4, TRAILING))
+008000        IF LONG1 NOT EQUAL LONG2
+008100           MOVE "NO SON ANAGRAMAS" TO VEREDICTO
+008200        ELSE
+008300           MOVE FUNCTION REVERSE(CADENA1) TO CADENA2
+008400           IF CADENA2 = CADENA4
+008500              MOVE "ANAGRAMAS" TO VEREDICTO
+008600           ELSE
+008700              MOVE FUNCTION LENGTH(CADENA1) TO LONG1
+008800              ADD 1 TO LONG1
+008900              MOVE 1 TO CONTADOR
+008950              MOVE CADENA4 TO WS-CADENA4-COPIA
+009000              PERFORM UNTIL CONTADOR = LONG1
+009100                 MOVE CADENA1(CONTADOR:1) TO CARACTER
+009200                 INSPECT WS-CADENA4-COPIA
+009300                    TALLYING REPE FOR ALL CARACTER
+009400                    REPLACING FIRST CARACTER BY SPACE
+009500                 ADD 1 TO CONTADOR
+009600                 MOVE 0 TO REPE
+009700              END-PERFORM
+009800              IF WS-CADENA4-COPIA EQUAL SPACES
+009900                 MOVE "ANAGRAMAS" TO VEREDICTO
+010000              ELSE
+010100                 MOVE "NO SON ANAGRAMAS" TO VEREDICTO
+010200              END-IF
+010300           END-IF
+010400        END-IF
+010500     END-IF.
+010550 NORMALIZAR-CADENAS.
+010555*    ELIMINA DIFERENCIAS DE MAYUSCULAS/MINUSCULAS Y DE
+010560*    ACENTOS/DIACRITICOS ANTES DE COMPARAR, PARA QUE 'Nino'
+010565*    Y 'NIO' SE TRATEN COMO EL MISMO PAR DE PALABRAS.
+010570     INSPECT CADENA1 CONVERTING
+010580         "" TO "AEIOUAEIOU"
+010590     INSPECT CADENA1 CONVERTING
+010600         "" TO "NNUUCCAAOOS"
+010610     INSPECT CADENA4 CONVERTING
+010620         "" TO "AEIOUAEIOU"
+010630     INSPECT CADENA4 CONVERTING
+010640         "" TO "NNUUCCAAOOS"
+010650     MOVE FUNCTION UPPER-CASE(CADENA1) TO CADENA1.
+010660     MOVE FUNCTION UPPER-CASE(CADENA4) TO CADENA4.
+010670 REGISTRAR-AUDITORIA.
+010700*    ANOTA LA COMPARACION REALIZADA PARA PODER DEMOSTRAR ANTE
+010800*    CUMPLIMIENTO COMO SE RESOLVIO CADA CONFLICTO DE NOMBRES.
+010900     OPEN EXTEND ANAGRAMA-AUD.
+011000     IF WS-AUD-NO-EXISTE
+011100         OPEN OUTPUT ANAGRAMA-AUD
+011200     END-IF.
+011250     MOVE SPACES TO AUD-REGISTRO.
+011300     STRING FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+011400            "-" DELIMITED BY SIZE
+011500            FUNCTION CURRENT-DATE(9:6) DELIMITED BY SIZE
+011600         INTO AUD-FECHA-HORA
+011700     END-STRING.
+011800     MOVE WS-CADENA1-ORIGINAL TO AUD-CADENA1.
+011900     MOVE WS-CADENA4-ORIGINAL TO AUD-CADENA4.
+012000     MOVE VEREDICTO TO AUD-VEREDICTO.
+012100     WRITE AUD-REGISTRO.
+012200     CLOSE ANAGRAMA-AUD.
+012210 LEER-PAR.
+012220     READ ANAGRAMA-IN
+012230         AT END
+012240             SET FIN-FICHERO TO TRUE
+012250         NOT AT END
+012260             MOVE IN-CADENA1 TO CADENA1
+012270             MOVE IN-CADENA4 TO CADENA4
+012280     END-READ.
+012290 PROCESAR-PAR.
+012291*    GUARDAMOS EL TEXTO ORIGINAL ANTES DE NORMALIZAR, PARA QUE LA
+012292*    AUDITORIA Y LOS RECHAZOS REFLEJEN LO RECIBIDO.
+012293     MOVE CADENA1 TO WS-CADENA1-ORIGINAL
+012294     MOVE CADENA4 TO WS-CADENA4-ORIGINAL.
+012295     PERFORM NORMALIZAR-CADENAS.
+012296     PERFORM VALIDAR-PAR.
+012297     IF PAR-INVALIDO
+012298         PERFORM RECHAZAR-PAR
+012299     ELSE
+012300         PERFORM BUSCAR-EN-CACHE
+012301         IF NOT CACHE-ENCONTRADA
+012302             PERFORM COMPARAR-ANAGRAMA
+012303             PERFORM AGREGAR-A-CACHE
+012304         END-IF
+012310         PERFORM REGISTRAR-AUDITORIA
+012320         PERFORM ESCRIBIR-DETALLE-RPT
+012330         ADD 1 TO WS-TOTAL-PARES
+012340         IF VEREDICTO = "ANAGRAMAS"
+012350             ADD 1 TO WS-TOTAL-ANAGRAMAS
+012360         ELSE
+012370             ADD 1 TO WS-TOTAL-NO-ANAGRAMAS
+012380         END-IF
+012385     END-IF.
+012390     PERFORM LEER-PAR.
+012400 ESCRIBIR-DETALLE-RPT.
+012410     MOVE WS-CADENA1-ORIGINAL TO RPT-CADENA1.
+012420     MOVE WS-CADENA4-ORIGINAL TO RPT-CADENA4.
+012430     MOVE VEREDICTO TO RPT-VEREDICTO.
+012440     WRITE RPT-REGISTRO.
+012340 CARGAR-CACHE.
+012341*    PRECARGA EN MEMORIA LOS PARES YA RESUELTOS EN CORRIDAS
+012342*    ANTERIORES PARA NO VOLVER A CALCULAR SU VEREDICTO.
+012343     OPEN INPUT ANAGRAMA-CAC.
+012344     IF WS-CAC-NO-EXISTE
+012345         CONTINUE
+012346     ELSE
+012347         PERFORM LEER-UNA-CACHE
+012348         PERFORM CARGAR-UNA-CACHE
+012349             UNTIL WS-CAC-STATUS = "10"
+012351         CLOSE ANAGRAMA-CAC
+012352     END-IF.
+012353 LEER-UNA-CACHE.
+012354     READ ANAGRAMA-CAC
+012355         AT END
+012356             MOVE "10" TO WS-CAC-STATUS
+012357     END-READ.
+012358 CARGAR-UNA-CACHE.
+012359     IF WS-CACHE-COUNT < 500
+012360         ADD 1 TO WS-CACHE-COUNT
+012361         SET WS-CACHE-IDX TO WS-CACHE-COUNT
+012362         MOVE CAC-CADENA1   TO WS-CACHE-CADENA1(WS-CACHE-IDX)
+012363         MOVE CAC-CADENA4   TO WS-CACHE-CADENA4(WS-CACHE-IDX)
+012364         MOVE CAC-VEREDICTO TO WS-CACHE-VEREDICTO(WS-CACHE-IDX)
+012365     END-IF.
+012366     PERFORM LEER-UNA-CACHE.
+012367 BUSCAR-EN-CACHE.
+012368     MOVE "N" TO WS-CACHE-ENCONTRADA.
+012369     PERFORM BUSCAR-EN-CACHE-UNA
+012370         VARYING WS-CACHE-IDX FROM 1 BY 1
+012371         UNTIL WS-CACHE-IDX > WS-CACHE-COUNT
+012372            OR CACHE-ENCONTRADA.
+012373 BUSCAR-EN-CACHE-UNA.
+012374     IF WS-CACHE-CADENA1(WS-CACHE-IDX) = CADENA1 AND
+012375        WS-CACHE-CADENA4(WS-CACHE-IDX) = CADENA4
+012376         SET CACHE-ENCONTRADA TO TRUE
+012377         MOVE WS-CACHE-VEREDICTO(WS-CACHE-IDX) TO VEREDICTO
+012378     END-IF.
+012379 AGREGAR-A-CACHE.
+012380     IF WS-CACHE-COUNT < 500
+012381         ADD 1 TO WS-CACHE-COUNT
+012382         SET WS-CACHE-IDX TO WS-CACHE-COUNT
+012383         MOVE CADENA1   TO WS-CACHE-CADENA1(WS-CACHE-IDX)
+012384         MOVE CADENA4   TO WS-CACHE-CADENA4(WS-CACHE-IDX)
+012385         MOVE VEREDICTO TO WS-CACHE-VEREDICTO(WS-CACHE-IDX)
+012386         OPEN EXTEND ANAGRAMA-CAC
+012387         IF WS-CAC-NO-EXISTE
+012388             OPEN OUTPUT ANAGRAMA-CAC
+012389         END-IF
+012390         MOVE SPACES TO CAC-REGISTRO
+012391         MOVE CADENA1   TO CAC-CADENA1
+012392         MOVE CADENA4   TO CAC-CADENA4
+012393         MOVE VEREDICTO TO CAC-VEREDICTO
+012394         WRITE CAC-REGISTRO
+012395         CLOSE ANAGRAMA-CAC
+012396     ELSE
+012397*        LA TABLA EN MEMORIA ESTA LLENA (500 PARES); NO SE
+012398*        PERSISTE EL PAR PARA NO DUPLICAR EL FICHERO DE CACHE
+012399*        CON ENTRADAS QUE NUNCA SE VOLVERAN A ENCONTRAR.
+012400         ADD 1 TO WS-TOTAL-CACHE-DESBORDES
+012401     END-IF.
+012400 VALIDAR-PAR.
+012401*    DESCARTA PARES EN BLANCO, DEMASIADO LARGOS (SIN HUECO
+012402*    FINAL, SENAL DE POSIBLE TRUNCADO EN ORIGEN) O CON
+012403*    CARACTERES NO ALFABETICOS UNA VEZ NORMALIZADOS.
+012404     SET PAR-VALIDO TO TRUE.
+012405     IF CADENA1 = SPACES OR CADENA4 = SPACES
+012406         MOVE "BLANCO O VACIO" TO WS-MOTIVO-RECHAZO
+012407         SET PAR-INVALIDO TO TRUE
+012408     ELSE
+012409         IF CADENA1(100:1) NOT = SPACE OR
+012410            CADENA4(100:1) NOT = SPACE
+012411             MOVE "DEMASIADO LARGO" TO WS-MOTIVO-RECHAZO
+012412             SET PAR-INVALIDO TO TRUE
+012413         ELSE
+012414             IF CADENA1 IS NOT ALPHABETIC OR
+012415                CADENA4 IS NOT ALPHABETIC
+012416                 MOVE "CARACTERES NO ALFABETICOS"
+012417                     TO WS-MOTIVO-RECHAZO
+012418                 SET PAR-INVALIDO TO TRUE
+012419             END-IF
+012420         END-IF
+012421     END-IF.
+012425 RECHAZAR-PAR.
+012426     MOVE WS-MOTIVO-RECHAZO TO REJ-MOTIVO.
+012427     MOVE WS-CADENA1-ORIGINAL TO REJ-CADENA1.
+012428     MOVE WS-CADENA4-ORIGINAL TO REJ-CADENA4.
+012429     WRITE REJ-REGISTRO.
+012430     ADD 1 TO WS-TOTAL-RECHAZADOS.
+012450 ESCRIBIR-RESUMEN.
+012460     MOVE "PARES PROCESADOS"        TO RPT-RESUMEN-ETIQUETA.
+012470     MOVE WS-TOTAL-PARES            TO RPT-RESUMEN-VALOR.
+012480     WRITE RPT-RESUMEN-REGISTRO.
+012490     MOVE "TOTAL ANAGRAMAS"         TO RPT-RESUMEN-ETIQUETA.
+012500     MOVE WS-TOTAL-ANAGRAMAS        TO RPT-RESUMEN-VALOR.
+012510     WRITE RPT-RESUMEN-REGISTRO.
+012520     MOVE "TOTAL NO ANAGRAMAS"      TO RPT-RESUMEN-ETIQUETA.
+012530     MOVE WS-TOTAL-NO-ANAGRAMAS     TO RPT-RESUMEN-VALOR.
+012540     WRITE RPT-RESUMEN-REGISTRO.
+012545     MOVE "PARES RECHAZADOS"       TO RPT-RESUMEN-ETIQUETA.
+012546     MOVE WS-TOTAL-RECHAZADOS      TO RPT-RESUMEN-VALOR.
+012547     WRITE RPT-RESUMEN-REGISTRO.
+012548     MOVE "PARES CACHE DESBORDADOS" TO RPT-RESUMEN-ETIQUETA.
+012549     MOVE WS-TOTAL-CACHE-DESBORDES  TO RPT-RESUMEN-VALOR.
+012550     WRITE RPT-RESUMEN-REGISTRO.
+012550 END PROGRAM ANAGRAMA.
