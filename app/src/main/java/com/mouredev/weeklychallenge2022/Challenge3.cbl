@@ -1,33 +1,361 @@
-     /*
-      * Escribe un programa que se encargue de comprobar si un numero es
-      * o no primo. Hecho esto, imprime los numeros primos entre 1 y 100
-      */
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIMO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 NUM PIC 999 VALUE 2.
-           77 CONTADOR PIC 99.
-           77 I PIC 999.
-           77 RESULTADO PIC 999 VALUE 0.
-           77 RESTO PIC 999.
-       PROCEDURE DIVISION.
-           PERFORM UNTIL NUM > 100
-           MOVE 0 TO CONTADOR
-           MOVE 1 TO I
-               PERFORM NUM TIMES
-                   DIVIDE NUM BY I GIVING RESULTADO
-                   REMAINDER RESTO
-                       IF RESTO = 0
-                           ADD 1 TO CONTADOR
-                       END-IF
-                   ADD 1 TO I
-               END-PERFORM
-           IF CONTADOR = 2
-               DISPLAY NUM
-           END-IF
-           ADD 1 TO NUM
-           END-PERFORM.
-           STOP RUN.
-       END PROGRAM PRIMO.
+000100******************************************************************
+000200*     Reto #3
+000300*     PRIMO
+000400*     Fecha publicacion enunciado: 24/01/22
+000500*     Fecha publicacion resolucion: 31/01/22
+000600*     Dificultad: FACIL
+000700*
+000800*     Enunciado: Escribe un programa que se encargue de comprobar
+000900*     si un numero es o no primo. Hecho esto, imprime los numeros
+001000*     primos entre 1 y 100.
+001100*
+001200******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID.     PRIMO.
+001500 AUTHOR.         EQUIPO DE PROCESO BATCH.
+001600 INSTALLATION.   DEPARTAMENTO DE PROCESO POR LOTES.
+001700 DATE-WRITTEN.   ENERO 2022.
+001800 DATE-COMPILED.  ENERO 2022.
+001900*-----------------------------------------------------------------
+002000* HISTORIAL DE MODIFICACIONES
+002100*-----------------------------------------------------------------
+002200* FECHA       INIC.  DESCRIPCION
+002300* ----------  -----  -------------------------------------------
+002400* 2022-01-24  JCM    PROGRAMA ORIGINAL. RECORRE 1-100 EN DURO
+002500*                    PROBANDO TODOS LOS DIVISORES DE CADA NUMERO.
+002600* 2026-08-09  MNT    EL RANGO A RECORRER SE LEE DE LA TARJETA DE
+002700*                    PARAMETROS (PRIMO-PARM) EN LUGAR DE ESTAR
+002800*                    FIJADO EN EL PROGRAMA.
+002900* 2026-08-09  MNT    SE AÑADE FICHERO DE INFORME (PRIMO-RPT) CON
+003000*                    UNA LINEA POR NUMERO RECORRIDO.
+003050* 2026-08-09  MNT    SE AÑADE PRIMES-OUT: FICHERO PLANO SOLO CON
+003060*                    LOS PRIMOS Y UN TRAILER DE CONTADOR, PARA QUE
+003070*                    OTROS PROCESOS PUEDAN LEER LA LISTA SIN TENER
+003080*                    QUE FILTRAR EL INFORME PRIMO-RPT.
+003100* 2026-08-09  MNT    LA COMPROBACION DE DIVISORES YA NO RECORRE
+003200*                    TODO EL RANGO 1..NUM: BASTA CON PROBAR HASTA
+003300*                    LA RAIZ CUADRADA DE NUM PARA SABER SI TIENE
+003400*                    ALGUN DIVISOR PROPIO.
+003500* 2026-08-09  MNT    SE AÑADE CHECKPOINT/REINICIO (PRIMO-CKP) PARA
+003600*                    RELANZAR RANGOS GRANDES SIN REPROCESAR.
+003700* 2026-08-09  MNT    LOS NUMEROS COMPUESTOS SE DESCOMPONEN EN
+003800*                    FACTORES PRIMOS PARA EL INFORME.
+003850* 2026-08-09  MNT    EL CHECKPOINT SE PONE A CERO AL COMPLETAR EL
+003860*                    RANGO ENTERO, PARA QUE UN PRIMO-PARM NUEVO NO
+003870*                    SE TRATE COMO CONTINUACION DEL ANTERIOR.
+003880* 2026-08-09  MNT    LA LISTA DE FACTORES SE MARCA Y SE CUENTA COMO
+003885*                    TRUNCADA CUANDO NO CABE ENTERA EN WS-FACTORES-
+003886*                    TEXTO, EN LUGAR DE CORTARSE SIN AVISO.
+003900*-----------------------------------------------------------------
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT PRIMO-PARM ASSIGN TO "PRIMOPARM"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-PARM-STATUS.
+004600     SELECT PRIMO-RPT ASSIGN TO "PRIMORPT"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004750         FILE STATUS IS WS-RPT-STATUS.
+004800     SELECT PRIMO-CKP ASSIGN TO "PRIMOCKP"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-CKP-STATUS.
+005050     SELECT PRIMES-OUT ASSIGN TO "PRIMESOUT"
+005060         ORGANIZATION IS LINE SEQUENTIAL
+005070         FILE STATUS IS WS-PRI-STATUS.
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  PRIMO-PARM
+005400     RECORDING MODE IS F.
+005500 01  PARM-REGISTRO.
+005600     05  PARM-TIPO           PIC X(05).
+005700     05  PARM-INICIO         PIC 9(09).
+005800     05  PARM-FIN            PIC 9(09).
+005900 FD  PRIMO-RPT
+006000     RECORDING MODE IS F.
+006100 01  RPT-REGISTRO.
+006200     05  RPT-NUMERO          PIC Z(8)9.
+006300     05  FILLER              PIC X(02) VALUE SPACES.
+006400     05  RPT-TIPO            PIC X(10).
+006500     05  FILLER              PIC X(02) VALUE SPACES.
+006600     05  RPT-FACTORES        PIC X(60).
+006700 01  RPT-RESUMEN-REGISTRO.
+006800     05  RPT-RESUMEN-ETIQUETA PIC X(30).
+006900     05  RPT-RESUMEN-VALOR     PIC Z(8)9.
+007000 FD  PRIMO-CKP
+007100     RECORDING MODE IS F.
+007200 01  CKP-REGISTRO.
+007201     05  CKP-ULTIMO-PROCESADO     PIC 9(09).
+007202     05  CKP-TOTAL-PRIMOS         PIC 9(09).
+007203     05  CKP-TOTAL-COMPUESTOS     PIC 9(09).
+007204     05  CKP-TOTAL-FACTORES-TRUNC PIC 9(09).
+007210 FD  PRIMES-OUT
+007220     RECORDING MODE IS F.
+007230 01  PRI-DETALLE-REGISTRO    PIC 9(09).
+007240 01  PRI-TRAILER-REGISTRO.
+007250     05  PRI-TRAILER-ETIQUETA PIC X(19) VALUE "TOTAL PRIMOS:".
+007260     05  PRI-TRAILER-VALOR   PIC 9(09).
+007300 WORKING-STORAGE SECTION.
+007400 01  WS-PARM-STATUS          PIC X(02).
+007500     88  WS-PARM-NO-EXISTE           VALUE "35".
+007600     88  WS-PARM-FIN-FICHERO         VALUE "10".
+007700 01  WS-CKP-STATUS           PIC X(02).
+007800     88  WS-CKP-OK                       VALUE "00".
+007810 01  WS-RPT-STATUS           PIC X(02).
+007820     88  WS-RPT-NO-EXISTE                VALUE "35".
+007830 01  WS-PRI-STATUS           PIC X(02).
+007840     88  WS-PRI-NO-EXISTE                VALUE "35".
+007900 01  WS-RANGO.
+008000     05  WS-INICIO           PIC 9(09) VALUE 2.
+008100     05  WS-FIN              PIC 9(09) VALUE 100.
+008200 01  WS-RANGO-AUX            PIC 9(09) VALUE ZERO.
+008300 01  WS-INICIO-EFECTIVO      PIC 9(09) VALUE ZERO.
+008400 01  WS-NUM-A-SALTAR         PIC 9(09) COMP VALUE ZERO.
+008500 01  WS-CADA-CUANTO-CKP      PIC 9(08) COMP VALUE 100.
+008600 01  WS-ULTIMO-PROCESADO     PIC 9(09) COMP VALUE ZERO.
+008700 01  WS-VARIABLES.
+008800     05  NUM                 PIC 9(09) VALUE ZERO.
+008900     05  I                   PIC 9(09) VALUE ZERO.
+009000     05  RESULTADO           PIC 9(09) VALUE ZERO.
+009100     05  RESTO               PIC 9(09) VALUE ZERO.
+009200     05  CONTADOR            PIC 9(04) VALUE ZERO.
+009300 01  WS-SWITCHES.
+009400     05  WS-ES-PRIMO         PIC X(01) VALUE "N".
+009500         88  ES-PRIMO                VALUE "S".
+009510     05  WS-FACTORES-TRUNCADO PIC X(01) VALUE "N".
+009520         88  FACTORES-TRUNCADO       VALUE "S".
+009600 01  WS-DATOS-FACTORIZACION.
+009700     05  WS-RESTANTE         PIC 9(09) VALUE ZERO.
+009800     05  WS-DIVISOR-FACT     PIC 9(09) VALUE ZERO.
+009900     05  WS-FACTOR-EDITADO   PIC Z(8)9.
+010000     05  WS-FACTORES-TEXTO   PIC X(60).
+010100     05  WS-TEMP-FACTORES    PIC X(60).
+010200 01  WS-CONTADORES.
+010300     05  WS-TOTAL-PRIMOS     PIC 9(09) COMP VALUE ZERO.
+010400     05  WS-TOTAL-COMPUESTOS PIC 9(09) COMP VALUE ZERO.
+010410     05  WS-TOTAL-FACTORES-TRUNC PIC 9(09) COMP VALUE ZERO.
+010500 PROCEDURE DIVISION.
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010800     PERFORM 2000-BUCLE THRU 2000-EXIT
+010900         VARYING NUM FROM WS-INICIO-EFECTIVO BY 1
+011000         UNTIL NUM > WS-FIN.
+011100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011200     STOP RUN.
+011300 1000-INITIALIZE.
+011400*    LEE EL RANGO DE LA TARJETA DE PARAMETROS Y EL CHECKPOINT DE
+011500*    UNA EJECUCION ANTERIOR PARA SABER DONDE CONTINUAR.
+011510     PERFORM 1050-LEER-CKP-VALOR THRU 1050-EXIT.
+011520*    SI YA HAY NUMEROS VERIFICADOS EN UNA EJECUCION ANTERIOR,
+011530*    AMPLIAMOS EL INFORME Y LA LISTA DE PRIMOS EN LUGAR DE
+011540*    TRUNCARLOS, PARA NO PERDER LO YA EMITIDO.
+011550     IF WS-NUM-A-SALTAR > 0
+011560         OPEN EXTEND PRIMO-RPT
+011570         IF WS-RPT-NO-EXISTE
+011580             OPEN OUTPUT PRIMO-RPT
+011590         END-IF
+011600         OPEN EXTEND PRIMES-OUT
+011610         IF WS-PRI-NO-EXISTE
+011620             OPEN OUTPUT PRIMES-OUT
+011630         END-IF
+011640     ELSE
+011641         OPEN OUTPUT PRIMO-RPT
+011642         OPEN OUTPUT PRIMES-OUT
+011643     END-IF.
+011650     MOVE SPACES TO RPT-REGISTRO.
+011670     MOVE SPACES TO PRI-TRAILER-REGISTRO.
+011700     OPEN INPUT PRIMO-PARM.
+011800     IF WS-PARM-NO-EXISTE
+011900         CONTINUE
+012000     ELSE
+012100         PERFORM 1100-LEER-PARM THRU 1100-EXIT
+012200         PERFORM 1200-PROCESAR-PARM THRU 1200-EXIT
+012300             UNTIL WS-PARM-FIN-FICHERO
+012400         CLOSE PRIMO-PARM
+012500     END-IF.
+012600     IF WS-INICIO < 2
+012700         MOVE 2 TO WS-INICIO
+012800     END-IF.
+012900     IF WS-INICIO > WS-FIN
+013000         DISPLAY "PRIMO: RANGO INVERTIDO EN LA TARJETA DE "
+013100                 "PARAMETROS, SE INTERCAMBIAN INICIO Y FIN"
+013200         MOVE WS-INICIO TO WS-RANGO-AUX
+013300         MOVE WS-FIN    TO WS-INICIO
+013400         MOVE WS-RANGO-AUX TO WS-FIN
+013500     END-IF.
+013600     PERFORM 1300-LEER-CHECKPOINT THRU 1300-EXIT.
+013700 1000-EXIT.
+013800     EXIT.
+013900 1100-LEER-PARM.
+014000     READ PRIMO-PARM
+014100         AT END
+014200             MOVE "10" TO WS-PARM-STATUS
+014300     END-READ.
+014400 1100-EXIT.
+014500     EXIT.
+014600 1200-PROCESAR-PARM.
+014700     EVALUATE PARM-TIPO
+014800         WHEN "RANGO"
+014900             MOVE PARM-INICIO TO WS-INICIO
+015000             MOVE PARM-FIN    TO WS-FIN
+015100     END-EVALUATE.
+015200     PERFORM 1100-LEER-PARM THRU 1100-EXIT.
+015300 1200-EXIT.
+015400     EXIT.
+015450 1050-LEER-CKP-VALOR.
+015460*    LEE EL VALOR DEL CHECKPOINT DE UNA EJECUCION ANTERIOR, SI
+015470*    EXISTE, ANTES DE ABRIR LOS FICHEROS DE SALIDA: ASI SABEMOS
+015480*    SI HAY QUE AMPLIARLOS O EMPEZARLOS DE CERO.
+015490     MOVE 0 TO WS-NUM-A-SALTAR.
+015500     OPEN INPUT PRIMO-CKP.
+015510     IF WS-CKP-OK
+015520         READ PRIMO-CKP
+015530             AT END
+015540                 CONTINUE
+015550             NOT AT END
+015560                 MOVE CKP-ULTIMO-PROCESADO TO WS-NUM-A-SALTAR
+015561                 MOVE CKP-TOTAL-PRIMOS     TO WS-TOTAL-PRIMOS
+015562                 MOVE CKP-TOTAL-COMPUESTOS
+015563                     TO WS-TOTAL-COMPUESTOS
+015564                 MOVE CKP-TOTAL-FACTORES-TRUNC
+015565                     TO WS-TOTAL-FACTORES-TRUNC
+015570         END-READ
+015580         CLOSE PRIMO-CKP
+015590     END-IF.
+015600 1050-EXIT.
+015610     EXIT.
+015700 1300-LEER-CHECKPOINT.
+015800*    SI EXISTE UN CHECKPOINT DE UNA EJECUCION ANTERIOR, EMPEZAMOS
+015900*    JUSTO DESPUES DEL ULTIMO NUMERO VERIFICADO.
+016900     IF WS-NUM-A-SALTAR >= WS-INICIO
+017000         COMPUTE WS-INICIO-EFECTIVO = WS-NUM-A-SALTAR + 1
+017100     ELSE
+017200         MOVE WS-INICIO TO WS-INICIO-EFECTIVO
+017300     END-IF.
+017400 1300-EXIT.
+017500     EXIT.
+017600 2000-BUCLE.
+017700     MOVE 0 TO CONTADOR.
+017800     MOVE "N" TO WS-ES-PRIMO.
+017850     MOVE "N" TO WS-FACTORES-TRUNCADO.
+017900     MOVE SPACES TO WS-FACTORES-TEXTO.
+018000     PERFORM 2100-COMPROBAR-DIVISOR THRU 2100-EXIT
+018100         VARYING I FROM 2 BY 1
+018200         UNTIL I * I > NUM.
+018300     IF CONTADOR = 0
+018400         SET ES-PRIMO TO TRUE
+018500     END-IF.
+018600     IF ES-PRIMO
+018700         DISPLAY NUM
+018800         MOVE "PRIMO" TO RPT-TIPO
+018850         MOVE NUM TO PRI-DETALLE-REGISTRO
+018860         WRITE PRI-DETALLE-REGISTRO
+018900         ADD 1 TO WS-TOTAL-PRIMOS
+019000     ELSE
+019100         MOVE "COMPUESTO" TO RPT-TIPO
+019200         PERFORM 2400-FACTORIZAR-NUM THRU 2400-EXIT
+019300         ADD 1 TO WS-TOTAL-COMPUESTOS
+019350         IF FACTORES-TRUNCADO
+019360             ADD 1 TO WS-TOTAL-FACTORES-TRUNC
+019370         END-IF
+019400     END-IF.
+019500     MOVE NUM TO RPT-NUMERO.
+019600     MOVE WS-FACTORES-TEXTO TO RPT-FACTORES.
+019700     WRITE RPT-REGISTRO.
+019800     MOVE NUM TO WS-ULTIMO-PROCESADO.
+019900     IF FUNCTION MOD(NUM, WS-CADA-CUANTO-CKP) = 0
+020000         PERFORM 5000-GRABAR-CHECKPOINT THRU 5000-EXIT
+020100     END-IF.
+020200 2000-EXIT.
+020300     EXIT.
+020400 2100-COMPROBAR-DIVISOR.
+020500     DIVIDE NUM BY I GIVING RESULTADO REMAINDER RESTO.
+020600     IF RESTO = 0
+020700         ADD 1 TO CONTADOR
+020800     END-IF.
+020900 2100-EXIT.
+021000     EXIT.
+021100 2400-FACTORIZAR-NUM.
+021200*    DESCOMPONE UN NUMERO COMPUESTO EN SUS FACTORES PRIMOS,
+021300*    PROBANDO DIVISORES CRECIENTES A PARTIR DE 2.
+021400     MOVE NUM TO WS-RESTANTE.
+021500     MOVE 2 TO WS-DIVISOR-FACT.
+021600     PERFORM 2410-EXTRAER-FACTOR THRU 2410-EXIT
+021700         UNTIL WS-RESTANTE = 1.
+021800 2400-EXIT.
+021900     EXIT.
+022000 2410-EXTRAER-FACTOR.
+022100     DIVIDE WS-RESTANTE BY WS-DIVISOR-FACT
+022200         GIVING RESULTADO REMAINDER RESTO.
+022300     IF RESTO = 0
+022400         PERFORM 2420-AGREGAR-FACTOR THRU 2420-EXIT
+022500         MOVE RESULTADO TO WS-RESTANTE
+022600     ELSE
+022700         ADD 1 TO WS-DIVISOR-FACT
+022800     END-IF.
+022900 2410-EXIT.
+023000     EXIT.
+023100 2420-AGREGAR-FACTOR.
+023200     MOVE WS-DIVISOR-FACT TO WS-FACTOR-EDITADO.
+023300     IF WS-FACTORES-TEXTO = SPACES
+023400         MOVE FUNCTION TRIM(WS-FACTOR-EDITADO)
+023450             TO WS-FACTORES-TEXTO
+023500     ELSE
+023600         MOVE WS-FACTORES-TEXTO TO WS-TEMP-FACTORES
+023700         STRING FUNCTION TRIM(WS-TEMP-FACTORES) DELIMITED BY SIZE
+023800             " X " DELIMITED BY SIZE
+023900             FUNCTION TRIM(WS-FACTOR-EDITADO) DELIMITED BY SIZE
+024000             INTO WS-FACTORES-TEXTO
+024050             ON OVERFLOW
+024060                 SET FACTORES-TRUNCADO TO TRUE
+024100         END-STRING
+024200     END-IF.
+024300 2420-EXIT.
+024400     EXIT.
+024500 3000-ESCRIBIR-RESUMEN.
+024600     MOVE "TOTAL PRIMOS"          TO RPT-RESUMEN-ETIQUETA.
+024700     MOVE WS-TOTAL-PRIMOS         TO RPT-RESUMEN-VALOR.
+024800     WRITE RPT-RESUMEN-REGISTRO.
+024900     MOVE "TOTAL COMPUESTOS"      TO RPT-RESUMEN-ETIQUETA.
+025000     MOVE WS-TOTAL-COMPUESTOS     TO RPT-RESUMEN-VALOR.
+025100     WRITE RPT-RESUMEN-REGISTRO.
+025150     MOVE "TOTAL FACTORES TRUNC." TO RPT-RESUMEN-ETIQUETA.
+025160     MOVE WS-TOTAL-FACTORES-TRUNC TO RPT-RESUMEN-VALOR.
+025170     WRITE RPT-RESUMEN-REGISTRO.
+025200 3000-EXIT.
+025300     EXIT.
+025400 5000-GRABAR-CHECKPOINT.
+025500*    REGRABAMOS EL CHECKPOINT CON EL ULTIMO NUMERO VERIFICADO Y LOS
+025550*    TOTALES ACUMULADOS HASTA AHORA, PARA QUE UN REINICIO ARRANQUE
+025560*    EL RESUMEN Y EL TRAILER DE PRIMES-OUT DESDE EL ACUMULADO REAL.
+025600     OPEN OUTPUT PRIMO-CKP.
+025610     MOVE WS-ULTIMO-PROCESADO     TO CKP-ULTIMO-PROCESADO.
+025620     MOVE WS-TOTAL-PRIMOS         TO CKP-TOTAL-PRIMOS.
+025630     MOVE WS-TOTAL-COMPUESTOS     TO CKP-TOTAL-COMPUESTOS.
+025640     MOVE WS-TOTAL-FACTORES-TRUNC TO CKP-TOTAL-FACTORES-TRUNC.
+025700     WRITE CKP-REGISTRO.
+025900     CLOSE PRIMO-CKP.
+026000 5000-EXIT.
+026100     EXIT.
+026110 5050-BORRAR-CHECKPOINT.
+026120*    EL RANGO COMPLETO TERMINO SIN INTERRUPCIONES, ASI QUE EL
+026130*    CHECKPOINT SE REINICIA A CERO EN LUGAR DE DEJAR GRABADO EL
+026140*    ULTIMO NUMERO DE ESTE LOTE. SI NO LO HICIERAMOS, UN PRIMO-PARM
+026150*    NUEVO CON UN RANGO MAS PEQUENO SE SALTARIA NUMEROS QUE NUNCA
+026160*    SE COMPROBARON.
+026170     OPEN OUTPUT PRIMO-CKP.
+026180     INITIALIZE CKP-REGISTRO.
+026190     WRITE CKP-REGISTRO.
+026195     CLOSE PRIMO-CKP.
+026198 5050-EXIT.
+026199     EXIT.
+026200 9000-TERMINATE.
+026210     MOVE "TOTAL PRIMOS:" TO PRI-TRAILER-ETIQUETA.
+026220     MOVE WS-TOTAL-PRIMOS TO PRI-TRAILER-VALOR.
+026230     WRITE PRI-TRAILER-REGISTRO.
+026240     CLOSE PRIMES-OUT.
+026300     PERFORM 5050-BORRAR-CHECKPOINT THRU 5050-EXIT.
+026600     PERFORM 3000-ESCRIBIR-RESUMEN THRU 3000-EXIT.
+026700     CLOSE PRIMO-RPT.
+026800 9000-EXIT.
+026900     EXIT.
+027000 END PROGRAM PRIMO.
